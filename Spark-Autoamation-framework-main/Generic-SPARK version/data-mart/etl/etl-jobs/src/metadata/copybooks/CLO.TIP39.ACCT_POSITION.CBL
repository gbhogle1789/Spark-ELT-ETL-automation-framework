@@ -1,71 +1,469 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CLO-ACCOUNT-ACTIVITY.
-	   AUTHOR. DST. MODIFIED BY SHREENI.
+	   AUTHOR. DST. MODIFIED BY SHREENI, MODIFIED BY HOGLE.
 	   DATE WRITTEN. 07/01/2009.
-	   DATE COMPILED. 07/01/2009.
+	   DATE COMPILED. 08/08/2026.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        FILE-CONTROL.
 	    SELECT CLO-ACCOUNT-ACTIVITY ASSIGN TO "FNAME".
+	    SELECT CLO-PRIOR-SNAPSHOT ASSIGN TO "PRIORFL".
+	    SELECT CLO-SNAPSHOT-OUT ASSIGN TO "SNAPOUT".
+	    SELECT CLO-REFRESH-CTL-FL ASSIGN TO "REFCTLFL".
+	    SELECT CLO-AUDIT-RPT ASSIGN TO "RPTFILE".
        DATA DIVISION.
        FILE SECTION.
        FD  CLO-ACCOUNT-ACTIVITY.
-       01  CLO-ACCOUNT-ACTIVITY.                                                             
-           05  FUND-CODE                         PIC 9(7).                      
-           05  ACCOUNT-NUMBER                    PIC 9(11).                     
-           05  CMR-BPR-ID2                       PIC 9(11).                     
-           05  CMR-BPR-ID1                       PIC 9(11).                     
-           05  FS-REG-TYP-REL-ABR                PIC X(4).                      
-           05  VALIDATE-ACCOUNT-ID               PIC 9(1).                      
-           05  CMR-NME-PRE-TXT                   PIC X(8).                      
-           05  CMR-FRST-NME                      PIC X(35).                     
-           05  CMR-MDL-NME                       PIC X(31).                     
-           05  CMR-CRP-LST-NME                   PIC X(35).                     
-           05  CMR-NME-SFX-TXT                   PIC X(8).                      
-           05  CUSTOMER-CORPORATE-NM             PIC X(70).                     
-           05  CMR-TAX-ID                        PIC 9(9).                      
-           05  CMR-TAX-ID-TYP-CDE                PIC X(1).                      
-               88  CMR-TAX-ID-TYP-SSN                VALUE 'S'.                 
-               88  CMR-TAX-ID-TYP-EIN                VALUE 'E'.                 
-               88  CMR-TAX-ID-TYP-ITIN               VALUE 'I'.                 
-               88  CMR-TAX-ID-TYP-UNKNOWN            VALUE 'U'.                 
-           05  PAR-ZIP-DELVRY-OFC                PIC 9(5).                      
-           05  LO-REG-BPR-ID2                    PIC 9(11).                     
-           05  LO-REG-BPR-ID1                    PIC 9(11).                     
-           05  CLOR-TAX-RSP-PRTY                 PIC X(1).                      
-               88  CLOR-TAX-RSP-PRTY-YES             VALUE 'Y'.                 
-               88  CLOR-TAX-RSP-PRTY-NO              VALUE 'N'.                 
-           05  FS-REG-TYP-SHT-NME                PIC X(10).                     
-           05  FD-SPNSR-SHRT-NME                 PIC X(3).                      
-           05  SOCIAL-CODE                       PIC 9(3).                      
-           05  TRANSMITTER-ID                    PIC X(8).                      
-           05  REFRESHER-TYPE-CDE                PIC X(2).                      
-           05  CMR-PROCESS-TYPE-CD               PIC X(1).                      
-               88  CMR-PROCESS-TYPE-ADD              VALUE 'A'.                 
-               88  CMR-PROCESS-TYPE-UPDATE           VALUE 'U'.                 
-               88  CMR-PROCESS-TYPE-DELETE           VALUE 'D'.                 
-           05  FINCL-INST-BRCH-ID                PIC X(9).                      
-           05  FINANCIAL-INST-ID                 PIC S9(7). 
-           05  ULTIMATE-BENEFICIAL-OWNER         PIC X(1).                      
-               88  UBO-OWNER                         VALUE 'O'.                 
-               88  UBO-BOTH                          VALUE 'B'.                 
-               88  UBO-CONTLLR                       VALUE 'C'.                 
-               88  UBO-SPACE                         VALUE 'Z'.		   
-           05  REF-FORMAT-CDE                    PIC S9(3)       COMP-3.        
-               88  REF-FORMAT-TIP                    VALUE 000.                 
-               88  REF-FORMAT-NSCC                   VALUE 001.                 
-               88  REF-FORMAT-BOSS                   VALUE 002.                 
-               88  REF-FORMAT-TIP-DIRECT             VALUE 003.                 
-               88  REF-FORMAT-TIP-ORDER              VALUE 004.                 
-               88  REF-FORMAT-TIP-GLOBAL             VALUE 099.                 
-           05  REF-RQST-NBR                      PIC S9(7)       COMP-3.        
-           05  RFHR-MASK-TIN-CD                  PIC X(1).                      
-               88  RFHR-MASK-TIN-ALL-ZEROS           VALUE 'A'.                 
-               88  RFHR-MASK-TIN-NONE                VALUE 'N'.                 
-               88  RFHR-MASK-TIN-NA                  VALUE 'Z'.                 
-           05  FILLER                            PIC X(60).  
+       01  CLO-ACCOUNT-ACTIVITY-RECORD.
+           05  FUND-CODE                         PIC 9(7).
+           05  ACCOUNT-NUMBER                    PIC 9(11).
+           05  CMR-BPR-ID2                       PIC 9(11).
+           05  CMR-BPR-ID1                       PIC 9(11).
+           05  FS-REG-TYP-REL-ABR                PIC X(4).
+           05  VALIDATE-ACCOUNT-ID               PIC 9(1).
+           05  CMR-NME-PRE-TXT                   PIC X(8).
+           05  CMR-FRST-NME                      PIC X(35).
+           05  CMR-MDL-NME                       PIC X(31).
+           05  CMR-CRP-LST-NME                   PIC X(35).
+           05  CMR-NME-SFX-TXT                   PIC X(8).
+           05  CUSTOMER-CORPORATE-NM             PIC X(70).
+           05  CMR-TAX-ID                        PIC 9(9).
+           05  CMR-TAX-ID-X REDEFINES CMR-TAX-ID PIC X(9).
+           05  CMR-TAX-ID-TYP-CDE                PIC X(1).
+               88  CMR-TAX-ID-TYP-SSN                VALUE 'S'.
+               88  CMR-TAX-ID-TYP-EIN                VALUE 'E'.
+               88  CMR-TAX-ID-TYP-ITIN               VALUE 'I'.
+               88  CMR-TAX-ID-TYP-UNKNOWN            VALUE 'U'.
+           05  PAR-ZIP-DELVRY-OFC                PIC 9(5).
+           05  LO-REG-BPR-ID2                    PIC 9(11).
+           05  LO-REG-BPR-ID1                    PIC 9(11).
+           05  CLOR-TAX-RSP-PRTY                 PIC X(1).
+               88  CLOR-TAX-RSP-PRTY-YES             VALUE 'Y'.
+               88  CLOR-TAX-RSP-PRTY-NO              VALUE 'N'.
+           05  FS-REG-TYP-SHT-NME                PIC X(10).
+           05  FD-SPNSR-SHRT-NME                 PIC X(3).
+           05  SOCIAL-CODE                       PIC 9(3).
+           05  TRANSMITTER-ID                    PIC X(8).
+           05  REFRESHER-TYPE-CDE                PIC X(2).
+               88  REFRESH-TYPE-FULL                 VALUE 'FL'.
+               88  REFRESH-TYPE-INCR                 VALUE 'IN'.
+           05  CMR-PROCESS-TYPE-CD               PIC X(1).
+               88  CMR-PROCESS-TYPE-ADD              VALUE 'A'.
+               88  CMR-PROCESS-TYPE-UPDATE           VALUE 'U'.
+               88  CMR-PROCESS-TYPE-DELETE           VALUE 'D'.
+           05  FINCL-INST-BRCH-ID                PIC X(9).
+           05  FINANCIAL-INST-ID                 PIC S9(7).
+           05  ULTIMATE-BENEFICIAL-OWNER         PIC X(1).
+               88  UBO-OWNER                         VALUE 'O'.
+               88  UBO-BOTH                          VALUE 'B'.
+               88  UBO-CONTLLR                       VALUE 'C'.
+               88  UBO-SPACE                         VALUE 'Z'.
+           05  REF-FORMAT-CDE                    PIC S9(3)       COMP-3.
+               88  REF-FORMAT-TIP                    VALUE 000.
+               88  REF-FORMAT-NSCC                   VALUE 001.
+               88  REF-FORMAT-BOSS                   VALUE 002.
+               88  REF-FORMAT-TIP-DIRECT             VALUE 003.
+               88  REF-FORMAT-TIP-ORDER              VALUE 004.
+               88  REF-FORMAT-TIP-GLOBAL             VALUE 099.
+           05  REF-RQST-NBR                      PIC S9(7)       COMP-3.
+           05  RFHR-MASK-TIN-CD                  PIC X(1).
+               88  RFHR-MASK-TIN-ALL-ZEROS           VALUE 'A'.
+               88  RFHR-MASK-TIN-NONE                VALUE 'N'.
+               88  RFHR-MASK-TIN-NA                  VALUE 'Z'.
+           05  PRIOR-FINANCIAL-INST-ID           PIC S9(7).
+           05  PRIOR-FINCL-INST-BRCH-ID          PIC X(9).
+           05  FILLER                            PIC X(44).
+           05  UBO-DETAIL-CT                     PIC 9(1).
+           05  UBO-DETAIL-TBL OCCURS 5 TIMES
+                               INDEXED BY UBO-IDX.
+               10  UBO-TAX-ID                    PIC 9(9).
+               10  UBO-TAX-ID-TYP-CDE             PIC X(1).
+                   88  UBO-TAX-ID-TYP-SSN            VALUE 'S'.
+                   88  UBO-TAX-ID-TYP-EIN            VALUE 'E'.
+                   88  UBO-TAX-ID-TYP-ITIN           VALUE 'I'.
+               10  UBO-NAME                      PIC X(35).
+               10  UBO-OWNERSHIP-PCT             PIC 9(3)V9(2).
+           05  CMR-LAST-MAINT-TS                 PIC X(14).
+       FD  CLO-PRIOR-SNAPSHOT.
+       01  CLO-PRIOR-SNAPSHOT-RECORD.
+           05  PSNP-FUND-CODE                PIC 9(7).
+           05  PSNP-ACCOUNT-NUMBER           PIC 9(11).
+           05  PSNP-FINANCIAL-INST-ID        PIC S9(7).
+           05  PSNP-FINCL-INST-BRCH-ID       PIC X(9).
+           05  FILLER                        PIC X(20).
+       FD  CLO-SNAPSHOT-OUT.
+       01  CLO-SNAPSHOT-OUT-RECORD.
+           05  SNPO-FUND-CODE                PIC 9(7).
+           05  SNPO-ACCOUNT-NUMBER           PIC 9(11).
+           05  SNPO-FINANCIAL-INST-ID        PIC S9(7).
+           05  SNPO-FINCL-INST-BRCH-ID       PIC X(9).
+           05  FILLER                        PIC X(20).
+       FD  CLO-REFRESH-CTL-FL.
+       01  CLO-REFRESH-CTL-RECORD.
+           05  CLO-RC-LAST-EXTRACT-TS        PIC X(14).
+           05  FILLER                        PIC X(20).
+       FD  CLO-AUDIT-RPT.
+       01  CLO-AUDIT-LINE                    PIC X(132).
        WORKING-STORAGE SECTION.
+       01  CLO-SWITCHES.
+           05  CLO-EOF-SW                    PIC X(01)   VALUE 'N'.
+               88  CLO-EOF                       VALUE 'Y'.
+           05  CLO-PRIOR-EOF-SW              PIC X(01)   VALUE 'N'.
+               88  CLO-PRIOR-EOF                 VALUE 'Y'.
+           05  CLO-TIN-SAME-SW               PIC X(01)   VALUE 'Y'.
+               88  CLO-TIN-ALL-SAME              VALUE 'Y'.
+           05  CLO-REFRESH-CTL-SW            PIC X(01)   VALUE 'Y'.
+               88  CLO-REFRESH-CTL-EMPTY         VALUE 'Y'.
+               88  CLO-REFRESH-CTL-LOADED        VALUE 'N'.
+           05  CLO-INCR-SW                   PIC X(01)   VALUE 'Y'.
+               88  CLO-INCR-PROCESS              VALUE 'Y'.
+               88  CLO-INCR-SKIP                 VALUE 'N'.
+       01  CLO-COUNTERS                      COMP.
+           05  CLO-DETAIL-READ-CT            PIC 9(09)   VALUE ZERO.
+           05  CLO-TIN-REJECT-CT             PIC 9(07)   VALUE ZERO.
+           05  CLO-PRIOR-USED-CT             PIC 9(07)   VALUE ZERO.
+           05  CLO-CHANGE-CT                 PIC 9(07)   VALUE ZERO.
+           05  CLO-TIN-POS                   PIC 9(02)   VALUE ZERO.
+           05  CLO-INCR-SKIP-CT              PIC 9(09)   VALUE ZERO.
+       01  CLO-INCR-WORK.
+           05  CLO-INCR-PRIOR-TS             PIC X(14)
+                                              VALUE LOW-VALUES.
+           05  CLO-INCR-HIGH-TS              PIC X(14)
+                                              VALUE LOW-VALUES.
+       01  CLO-WK-REASON                     PIC X(40).
+       01  CLO-TIN-FIRST-CH                  PIC X(01).
+       01  CLO-CC-FI-EDIT                    PIC -9(7).
+       01  CLO-PRIOR-SNAPSHOT-TBL.
+           05  CLO-PRIOR-ENTRY OCCURS 2000 TIMES
+                               INDEXED BY CLO-PRIOR-IDX.
+               10  CLO-PR-FUND-CODE          PIC 9(07).
+               10  CLO-PR-ACCOUNT-NBR        PIC 9(11).
+               10  CLO-PR-FI-ID              PIC S9(7).
+               10  CLO-PR-BR-ID              PIC X(09).
+       01  CLO-TIN-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'TIN FORMAT VALIDATION EXCEPTION REPORT'.
+       01  CLO-TIN-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(09)
+               VALUE 'FUND CODE'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(11)
+               VALUE 'ACCOUNT NBR'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(06)   VALUE 'TAX ID'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(30)
+               VALUE 'REJECT REASON'.
+       01  CLO-TIN-REJECT-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-TR-FUND-CODE              PIC 9(07).
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  CLO-TR-ACCOUNT-NBR            PIC 9(11).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-TR-TAX-ID                 PIC 9(09).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-TR-REASON                 PIC X(40).
+       01  CLO-TIN-TOTALS-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(22)
+               VALUE 'TOTAL TIN EXCEPTIONS:'.
+           05  CLO-TIN-TOTAL-OUT             PIC ZZZ,ZZZ,ZZ9.
+       01  CLO-CHG-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'BEFORE/AFTER CHANGE CAPTURE REPORT'.
+       01  CLO-CHG-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(09)
+               VALUE 'FUND CODE'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(11)
+               VALUE 'ACCOUNT NBR'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(17)
+               VALUE 'FIELD CHANGED'.
+           05  FILLER                        PIC X(02)   VALUE SPACES.
+           05  FILLER                        PIC X(14)   VALUE 'BEFORE'.
+           05  FILLER                        PIC X(02)   VALUE SPACES.
+           05  FILLER                        PIC X(12)   VALUE 'AFTER'.
+       01  CLO-CHG-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-CC-FUND-CODE              PIC 9(07).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-CC-ACCOUNT-NBR            PIC 9(11).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-CC-FIELD                  PIC X(20).
+           05  FILLER                        PIC X(02)   VALUE SPACES.
+           05  CLO-CC-BEFORE                 PIC X(12).
+           05  FILLER                        PIC X(02)   VALUE SPACES.
+           05  CLO-CC-AFTER                  PIC X(12).
+       01  CLO-CHG-TOTALS-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(22)
+               VALUE 'TOTAL CHANGES FOUND:'.
+           05  CLO-CHG-TOTAL-OUT             PIC ZZZ,ZZZ,ZZ9.
+       01  CLO-INCR-TOTALS-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(22)
+               VALUE 'INCREMENTAL SKIPPED:'.
+           05  CLO-INCR-TOTAL-OUT            PIC ZZZ,ZZZ,ZZ9.
        PROCEDURE DIVISION.
-        STOP RUN.			   
-                   
-
\ No newline at end of file
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+                   UNTIL CLO-EOF.
+           PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT.
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+           STOP RUN.
+      *---------------------------------------------------------*
+      *    OPEN FILES, LOAD YESTERDAY'S SNAPSHOT, PRIME READS      *
+      *---------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CLO-ACCOUNT-ACTIVITY.
+           OPEN INPUT CLO-PRIOR-SNAPSHOT.
+           OPEN OUTPUT CLO-AUDIT-RPT.
+           OPEN OUTPUT CLO-SNAPSHOT-OUT.
+           OPEN I-O CLO-REFRESH-CTL-FL.
+           WRITE CLO-AUDIT-LINE FROM CLO-TIN-HDG-LINE-1.
+           WRITE CLO-AUDIT-LINE FROM CLO-TIN-HDG-LINE-2.
+           WRITE CLO-AUDIT-LINE FROM CLO-CHG-HDG-LINE-1.
+           WRITE CLO-AUDIT-LINE FROM CLO-CHG-HDG-LINE-2.
+           PERFORM 1200-LOAD-PRIOR-SNAPSHOT THRU 1200-EXIT.
+           PERFORM 1250-READ-REFRESH-CTL THRU 1250-EXIT.
+           PERFORM 1100-READ-CLO THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLO.
+           READ CLO-ACCOUNT-ACTIVITY
+               AT END
+                   SET CLO-EOF TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       1150-READ-PRIOR-SNAPSHOT.
+           READ CLO-PRIOR-SNAPSHOT
+               AT END
+                   SET CLO-PRIOR-EOF TO TRUE
+           END-READ.
+       1150-EXIT.
+           EXIT.
+       1200-LOAD-PRIOR-SNAPSHOT.
+           PERFORM 1150-READ-PRIOR-SNAPSHOT THRU 1150-EXIT.
+           PERFORM 1210-STORE-PRIOR-ENTRY THRU 1210-EXIT
+                   UNTIL CLO-PRIOR-EOF.
+       1200-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    LOAD THE HIGH-WATER MAINTENANCE TIMESTAMP COMMITTED     *
+      *    BY THE PRIOR RUN, IF ANY                                *
+      *---------------------------------------------------------*
+       1250-READ-REFRESH-CTL.
+           READ CLO-REFRESH-CTL-FL
+               AT END
+                   SET CLO-REFRESH-CTL-EMPTY TO TRUE
+                   MOVE LOW-VALUES TO CLO-INCR-PRIOR-TS
+               NOT AT END
+                   SET CLO-REFRESH-CTL-LOADED TO TRUE
+                   MOVE CLO-RC-LAST-EXTRACT-TS TO CLO-INCR-PRIOR-TS
+           END-READ.
+       1250-EXIT.
+           EXIT.
+       1210-STORE-PRIOR-ENTRY.
+           ADD 1 TO CLO-PRIOR-USED-CT.
+           SET CLO-PRIOR-IDX TO CLO-PRIOR-USED-CT.
+           MOVE PSNP-FUND-CODE      TO CLO-PR-FUND-CODE (CLO-PRIOR-IDX).
+           MOVE PSNP-ACCOUNT-NUMBER
+                            TO CLO-PR-ACCOUNT-NBR (CLO-PRIOR-IDX).
+           MOVE PSNP-FINANCIAL-INST-ID
+                                    TO CLO-PR-FI-ID (CLO-PRIOR-IDX).
+           MOVE PSNP-FINCL-INST-BRCH-ID
+                                    TO CLO-PR-BR-ID (CLO-PRIOR-IDX).
+           PERFORM 1150-READ-PRIOR-SNAPSHOT THRU 1150-EXIT.
+       1210-EXIT.
+           EXIT.
+       2000-PROCESS-RECORD.
+           ADD 1 TO CLO-DETAIL-READ-CT.
+           PERFORM 2050-CHECK-INCREMENTAL THRU 2050-EXIT.
+           IF CLO-INCR-PROCESS
+               PERFORM 2100-VALIDATE-TIN THRU 2100-EXIT
+               IF CMR-PROCESS-TYPE-UPDATE
+                   PERFORM 2200-CAPTURE-BEFORE-AFTER THRU 2200-EXIT
+               END-IF
+           ELSE
+               ADD 1 TO CLO-INCR-SKIP-CT
+           END-IF.
+           PERFORM 2300-WRITE-SNAPSHOT-OUT THRU 2300-EXIT.
+           PERFORM 1100-READ-CLO THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    UNDER AN INCREMENTAL REFRESH, BYPASS A RECORD WHOSE     *
+      *    LAST-MAINTENANCE TIMESTAMP HAS NOT MOVED SINCE THE      *
+      *    TIMESTAMP THIS PROGRAM LAST COMMITTED                   *
+      *---------------------------------------------------------*
+       2050-CHECK-INCREMENTAL.
+           SET CLO-INCR-PROCESS TO TRUE.
+           IF REFRESH-TYPE-INCR
+              AND CLO-REFRESH-CTL-LOADED
+              AND CMR-LAST-MAINT-TS NOT > CLO-INCR-PRIOR-TS
+               SET CLO-INCR-SKIP TO TRUE
+           END-IF.
+           IF CMR-LAST-MAINT-TS > CLO-INCR-HIGH-TS
+               MOVE CMR-LAST-MAINT-TS TO CLO-INCR-HIGH-TS
+           END-IF.
+       2050-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    CATCH OBVIOUSLY INVALID TINS -- ALL-SAME-DIGIT,         *
+      *    DISALLOWED SSN AREA PREFIXES, AND BAD EIN/ITIN PATTERNS *
+      *---------------------------------------------------------*
+       2100-VALIDATE-TIN.
+           MOVE SPACES TO CLO-WK-REASON.
+           PERFORM 2105-CHECK-ALL-SAME-DIGIT THRU 2105-EXIT.
+           IF CLO-TIN-ALL-SAME
+               MOVE 'TIN IS ALL THE SAME DIGIT REPEATED'
+                                               TO CLO-WK-REASON
+           ELSE
+               EVALUATE TRUE
+                   WHEN CMR-TAX-ID-TYP-SSN
+                       IF CMR-TAX-ID-X (1:3) = '000'
+                          OR CMR-TAX-ID-X (1:3) = '666'
+                          OR (CMR-TAX-ID-X (1:3) >= '900'
+                          AND CMR-TAX-ID-X (1:3) <= '999')
+                           MOVE 'SSN HAS A DISALLOWED AREA PREFIX'
+                                               TO CLO-WK-REASON
+                       END-IF
+                   WHEN CMR-TAX-ID-TYP-EIN
+                       IF CMR-TAX-ID-X (1:2) = '00'
+                           MOVE 'EIN HAS A DISALLOWED PREFIX'
+                                               TO CLO-WK-REASON
+                       END-IF
+                   WHEN CMR-TAX-ID-TYP-ITIN
+                       IF CMR-TAX-ID-X (1:1) NOT = '9'
+                          OR (CMR-TAX-ID-X (4:1) NOT = '7'
+                          AND CMR-TAX-ID-X (4:1) NOT = '8'
+                          AND CMR-TAX-ID-X (4:1) NOT = '9')
+                           MOVE 'ITIN FAILS THE 9XX-7X/8X/9X PATTERN'
+                                               TO CLO-WK-REASON
+                       END-IF
+                   WHEN CMR-TAX-ID-TYP-UNKNOWN
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE 'UNRECOGNIZED TAX ID TYPE CODE'
+                                               TO CLO-WK-REASON
+               END-EVALUATE
+           END-IF.
+           IF CLO-WK-REASON NOT = SPACES
+               PERFORM 2190-WRITE-TIN-REJECT THRU 2190-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2105-CHECK-ALL-SAME-DIGIT.
+           MOVE CMR-TAX-ID-X (1:1) TO CLO-TIN-FIRST-CH.
+           MOVE 'Y' TO CLO-TIN-SAME-SW.
+           PERFORM 2106-COMPARE-ONE-DIGIT THRU 2106-EXIT
+                   VARYING CLO-TIN-POS FROM 2 BY 1
+                   UNTIL CLO-TIN-POS > 9.
+       2105-EXIT.
+           EXIT.
+       2106-COMPARE-ONE-DIGIT.
+           IF CMR-TAX-ID-X (CLO-TIN-POS:1) NOT = CLO-TIN-FIRST-CH
+               MOVE 'N' TO CLO-TIN-SAME-SW
+           END-IF.
+       2106-EXIT.
+           EXIT.
+       2190-WRITE-TIN-REJECT.
+           ADD 1 TO CLO-TIN-REJECT-CT.
+           MOVE FUND-CODE      TO CLO-TR-FUND-CODE.
+           MOVE ACCOUNT-NUMBER TO CLO-TR-ACCOUNT-NBR.
+           MOVE CMR-TAX-ID     TO CLO-TR-TAX-ID.
+           MOVE CLO-WK-REASON  TO CLO-TR-REASON.
+           WRITE CLO-AUDIT-LINE FROM CLO-TIN-REJECT-LINE.
+       2190-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    ON UPDATE ROWS, DIFF THE REASSIGNABLE KEY ATTRIBUTES    *
+      *    AGAINST YESTERDAY'S SNAPSHOT AND CARRY THE PRIOR VALUE  *
+      *    FORWARD AS A SHADOW FIELD ON THE RECORD ITSELF          *
+      *---------------------------------------------------------*
+       2200-CAPTURE-BEFORE-AFTER.
+           SET CLO-PRIOR-IDX TO 1.
+           SEARCH CLO-PRIOR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN CLO-PR-FUND-CODE (CLO-PRIOR-IDX) = FUND-CODE
+                AND CLO-PR-ACCOUNT-NBR (CLO-PRIOR-IDX) = ACCOUNT-NUMBER
+                   PERFORM 2210-COMPARE-ENTRY THRU 2210-EXIT
+           END-SEARCH.
+       2200-EXIT.
+           EXIT.
+       2210-COMPARE-ENTRY.
+           IF FINANCIAL-INST-ID NOT = CLO-PR-FI-ID (CLO-PRIOR-IDX)
+               MOVE CLO-PR-FI-ID (CLO-PRIOR-IDX)
+                                       TO PRIOR-FINANCIAL-INST-ID
+               MOVE CLO-PR-FI-ID (CLO-PRIOR-IDX) TO CLO-CC-FI-EDIT
+               MOVE CLO-CC-FI-EDIT              TO CLO-CC-BEFORE
+               MOVE FINANCIAL-INST-ID           TO CLO-CC-FI-EDIT
+               MOVE CLO-CC-FI-EDIT              TO CLO-CC-AFTER
+               MOVE 'FINANCIAL-INST-ID'         TO CLO-CC-FIELD
+               PERFORM 2290-WRITE-CHANGE-LINE THRU 2290-EXIT
+           END-IF.
+           IF FINCL-INST-BRCH-ID NOT = CLO-PR-BR-ID (CLO-PRIOR-IDX)
+               MOVE CLO-PR-BR-ID (CLO-PRIOR-IDX)
+                                       TO PRIOR-FINCL-INST-BRCH-ID
+               MOVE CLO-PR-BR-ID (CLO-PRIOR-IDX) TO CLO-CC-BEFORE
+               MOVE FINCL-INST-BRCH-ID          TO CLO-CC-AFTER
+               MOVE 'FINCL-INST-BRCH-ID'        TO CLO-CC-FIELD
+               PERFORM 2290-WRITE-CHANGE-LINE THRU 2290-EXIT
+           END-IF.
+       2210-EXIT.
+           EXIT.
+       2290-WRITE-CHANGE-LINE.
+           ADD 1 TO CLO-CHANGE-CT.
+           MOVE FUND-CODE      TO CLO-CC-FUND-CODE.
+           MOVE ACCOUNT-NUMBER TO CLO-CC-ACCOUNT-NBR.
+           WRITE CLO-AUDIT-LINE FROM CLO-CHG-LINE.
+       2290-EXIT.
+           EXIT.
+       2300-WRITE-SNAPSHOT-OUT.
+           MOVE FUND-CODE          TO SNPO-FUND-CODE.
+           MOVE ACCOUNT-NUMBER     TO SNPO-ACCOUNT-NUMBER.
+           MOVE FINANCIAL-INST-ID  TO SNPO-FINANCIAL-INST-ID.
+           MOVE FINCL-INST-BRCH-ID TO SNPO-FINCL-INST-BRCH-ID.
+           WRITE CLO-SNAPSHOT-OUT-RECORD.
+       2300-EXIT.
+           EXIT.
+       8000-PRINT-TOTALS.
+           MOVE CLO-TIN-REJECT-CT TO CLO-TIN-TOTAL-OUT.
+           WRITE CLO-AUDIT-LINE FROM CLO-TIN-TOTALS-LINE.
+           MOVE CLO-CHANGE-CT TO CLO-CHG-TOTAL-OUT.
+           WRITE CLO-AUDIT-LINE FROM CLO-CHG-TOTALS-LINE.
+           MOVE CLO-INCR-SKIP-CT TO CLO-INCR-TOTAL-OUT.
+           WRITE CLO-AUDIT-LINE FROM CLO-INCR-TOTALS-LINE.
+       8000-EXIT.
+           EXIT.
+       9000-FINALIZE.
+           PERFORM 9050-WRITE-REFRESH-CTL THRU 9050-EXIT.
+           CLOSE CLO-ACCOUNT-ACTIVITY.
+           CLOSE CLO-PRIOR-SNAPSHOT.
+           CLOSE CLO-AUDIT-RPT.
+           CLOSE CLO-SNAPSHOT-OUT.
+           CLOSE CLO-REFRESH-CTL-FL.
+       9000-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    COMMIT THE NEW HIGH-WATER MAINTENANCE TIMESTAMP SO      *
+      *    THE NEXT INCREMENTAL RUN KNOWS WHERE IT LEFT OFF        *
+      *---------------------------------------------------------*
+       9050-WRITE-REFRESH-CTL.
+           MOVE CLO-INCR-HIGH-TS TO CLO-RC-LAST-EXTRACT-TS.
+           IF CLO-REFRESH-CTL-EMPTY
+               WRITE CLO-REFRESH-CTL-RECORD
+               SET CLO-REFRESH-CTL-LOADED TO TRUE
+           ELSE
+               REWRITE CLO-REFRESH-CTL-RECORD
+           END-IF.
+       9050-EXIT.
+           EXIT.
