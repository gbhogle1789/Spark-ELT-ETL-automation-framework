@@ -1,31 +1,37 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. FBP-BRANCH-POSITION.
-	   AUTHOR. DST. MODIFIED BY SHREENI.
+       PROGRAM-ID. CLO-CUSTOMER-POSITION.
+	   AUTHOR. DST. MODIFIED BY SHREENI, MODIFIED BY HOGLE.
 	   DATE WRITTEN. 07/01/2009.
-	   DATE COMPILED. 07/01/2009.
+	   DATE COMPILED. 08/08/2026.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        FILE-CONTROL.
 	    SELECT CLO-CUSTOMER-POSITION ASSIGN TO "FNAME".
+	    SELECT CLO-REFRESH-CTL-FL ASSIGN TO "REFCTLFL".
+	    SELECT CLO-AUDIT-RPT ASSIGN TO "RPTFILE".
+	    SELECT CLO-CUSTOMER-INDEX-FL ASSIGN TO "IDXFILE"
+	        ORGANIZATION IS INDEXED
+	        ACCESS MODE IS DYNAMIC
+	        RECORD KEY IS CLO-IDX-KEY.
        DATA DIVISION.
        FILE SECTION.
        FD  CLO-CUSTOMER-POSITION.
-       01  CLO-CUSTOMER-POSITION. 
+       01  CLO-CUSTOMER-POSITION-RECORD.
 		   05  CMR-BPR-ID2                       PIC 9(11).
            05  CMR-BPR-ID1                       PIC 9(11).
-           05  CMR-NME-PRE-TXT                   PIC X(8). 
+           05  CMR-NME-PRE-TXT                   PIC X(8).
            05  CMR-FRST-NME                      PIC X(35).
            05  CMR-MDL-NME                       PIC X(31).
-           05  CMR-SRH-MDL-INI                   PIC X(1). 
+           05  CMR-SRH-MDL-INI                   PIC X(1).
            05  CMR-CRP-LST-NME                   PIC X(35).
-           05  CMR-NME-SFX-TXT                   PIC X(8). 
+           05  CMR-NME-SFX-TXT                   PIC X(8).
            05  CUSTOMER-CORPORATE-NM             PIC X(70).
-           05  CMR-TYP-CDE                       PIC X(1). 
+           05  CMR-TYP-CDE                       PIC X(1).
                88  CMR-TYP-INDIVIDUAL                VALUE 'I'.
                88  CMR-TYP-CORPORATION               VALUE 'C'.
                88  CMR-TYP-UNKNOWN                   VALUE 'U'.
-           05  CMR-TAX-ID                        PIC 9(9). 
-           05  CMR-TAX-ID-TYP-CDE                PIC X(1). 
+           05  CMR-TAX-ID                        PIC 9(9).
+           05  CMR-TAX-ID-TYP-CDE                PIC X(1).
                88  CMR-TAX-ID-TYP-SSN                VALUE 'S'.
                88  CMR-TAX-ID-TYP-EIN                VALUE 'E'.
                88  CMR-TAX-ID-TYP-ITIN               VALUE 'I'.
@@ -39,8 +45,8 @@
               88  CMR-MRTL-STS-SINGLE               VALUE 'S'.
               88  CMR-MRTL-STS-MARRIED              VALUE 'M'.
               88  CMR-MRTL-STS-UNKNOWN              VALUE 'U'.
-          05  CMR-BTH-DTE                       PIC X(10).    
-          05  CMR-DCS-DTE                       PIC X(10).    
+          05  CMR-BTH-DTE                       PIC X(10).
+          05  CMR-DCS-DTE                       PIC X(10).
           05  CMR-CTZ-CDE                       PIC X(1).
               88  CMR-CTZ-US-CTZ                    VALUE 'C'.
               88  CMR-CTZ-NON-RESIDENT-ALIEN        VALUE 'N'.
@@ -48,20 +54,24 @@
               88  CMR-CTZ-UNKNOWN                   VALUE 'U'.
           05  TAX-RSP-ST-CNY-CDE                PIC 9(7).
           05  ORR-FGN-TAX-RTE                   PIC 9(5)V9(10).
-          05  LABEL-PTL-ADR-LIN-TXT1            PIC X(35).    
-          05  LABEL-PTL-ADR-LIN-TXT2            PIC X(35).    
-          05  LABEL-PTL-ADR-LIN-TXT3            PIC X(35).    
-          05  LABEL-PTL-ADR-LIN-TXT4            PIC X(35).    
-          05  LABEL-PTL-ADR-LIN-TXT5            PIC X(35).    
-          05  LABEL-PTL-ADR-LIN-TXT6            PIC X(35).    
-          05  PTL-ADR-LIN-TXT1                  PIC X(35).    
-          05  PTL-ADR-LIN-TXT2                  PIC X(35).    
-          05  PTL-ADR-LIN-TXT3                  PIC X(35).    
-          05  PTL-ADR-LIN-TXT4                  PIC X(35).    
-          05  PTL-ADR-LIN-TXT5                  PIC X(35).    
-          05  PTL-ADR-LIN-TXT6                  PIC X(35).    
-          05  PTL-ADR-CTY-NME                   PIC X(35).    
-          05  GOV-UNIT-LNG-NME                  PIC X(35).    
+          05  PTL-ADR-GROUP.
+              10  LABEL-PTL-ADR-LIN-TXT1        PIC X(35).
+              10  LABEL-PTL-ADR-LIN-TXT2        PIC X(35).
+              10  LABEL-PTL-ADR-LIN-TXT3        PIC X(35).
+              10  LABEL-PTL-ADR-LIN-TXT4        PIC X(35).
+              10  LABEL-PTL-ADR-LIN-TXT5        PIC X(35).
+              10  LABEL-PTL-ADR-LIN-TXT6        PIC X(35).
+          05  PTL-ADR-KEY-GROUP.
+              10  PTL-ADR-LIN-TXT1              PIC X(35).
+              10  PTL-ADR-LIN-TXT2              PIC X(35).
+              10  PTL-ADR-LIN-TXT3              PIC X(35).
+              10  PTL-ADR-LIN-TXT4              PIC X(35).
+              10  PTL-ADR-LIN-TXT5              PIC X(35).
+              10  PTL-ADR-LIN-TXT6              PIC X(35).
+          05  PTL-ADR-KEY REDEFINES PTL-ADR-KEY-GROUP
+                                                PIC X(210).
+          05  PTL-ADR-CTY-NME                   PIC X(35).
+          05  GOV-UNIT-LNG-NME                  PIC X(35).
           05  POSTAL-CDE                        PIC X(2).
           05  STATE-COUNTRY-CDE                 PIC 9(7).
           05  US-IRS-CDE                        PIC X(2).
@@ -69,95 +79,101 @@
           05  ZIP-CODE-SUFFIX                   PIC 9(4).
           05  ZIP-DELVRY-SEQ-NBR                PIC 9(2).
           05  CMR-SND-ADDRESS-EXIST-CD          PIC X(1).
-              88  CMR-SND-ADDRESS-EXIST-YES         VALUE 'Y'. 
-              88  CMR-SND-ADDRESS-EXIST-NO          VALUE 'N'. 
-          05  PHN-NBR-TYP-CDE                   PIC X(1). 
-              88  PHN-NBR-TYP-FORMATTED             VALUE 'F'. 
-              88  PHN-NBR-TYP-UNFORMATTED           VALUE 'U'. 
+              88  CMR-SND-ADDRESS-EXIST-YES         VALUE 'Y'.
+              88  CMR-SND-ADDRESS-EXIST-NO          VALUE 'N'.
+          05  PHN-NBR-TYP-CDE                   PIC X(1).
+              88  PHN-NBR-TYP-FORMATTED             VALUE 'F'.
+              88  PHN-NBR-TYP-UNFORMATTED           VALUE 'U'.
           05  PHN-NBR-TXT                       PIC X(20).
-          05  FTPHN-NBR-ARE-CDE                 PIC 9(3). 
-          05  FTPHN-NBR-LCL-NBR                 PIC 9(7). 
+          05  FTPHN-NBR-ARE-CDE                 PIC 9(3).
+          05  FTPHN-NBR-LCL-NBR                 PIC 9(7).
           05  PHN-NBR-ITL-CCN                   PIC X(11).
-          05  EVE-FTPHN-NBR-ARE-CDE             PIC 9(3). 
-          05  EVE-FTPHN-NBR-LCL-NBR             PIC 9(7). 
+          05  EVE-FTPHN-NBR-ARE-CDE             PIC 9(3).
+          05  EVE-FTPHN-NBR-LCL-NBR             PIC 9(7).
           05  EVE-PHN-NBR-ITL-CCN               PIC X(11).
-          05  CMR-INFD-CSNT-CD                  PIC X(1). 
-              88  CMR-INFD-CSNT-YES                 VALUE 'Y'. 
-              88  CMR-INFD-CSNT-NO                  VALUE 'N'. 
-              88  CMR-INFD-CSNT-PENDING             VALUE 'P'. 
-          05  CMR-STM-EML-ADR-ID                PIC X(100).    
-          05  FD-SPNSR-SHRT-NME                 PIC X(3). 
+          05  CMR-INFD-CSNT-CD                  PIC X(1).
+              88  CMR-INFD-CSNT-YES                 VALUE 'Y'.
+              88  CMR-INFD-CSNT-NO                  VALUE 'N'.
+              88  CMR-INFD-CSNT-PENDING             VALUE 'P'.
+          05  CMR-STM-EML-ADR-ID                PIC X(100).
+          05  FD-SPNSR-SHRT-NME                 PIC X(3).
           05  EXT-CMR-ID                        PIC X(20).
           05  EXT-PRSPCT-ID                     PIC X(20).
-          05  CMR-LST-LNK-LOR                   PIC X(10). 
-          05  CMR-MNTR-VIP-CDE                  PIC X(1).  
-              88  CMR-MNTR-VIP-YES                  VALUE 'Y'.  
-              88  CMR-MNTR-VIP-NO                   VALUE 'N'.  
-          05  CMR-FS-EEE-CDE                    PIC X(1).  
-              88  CMR-FS-EEE-YES                    VALUE 'Y'.  
-              88  CMR-FS-EEE-NO                     VALUE 'N'.  
-          05  CMR-REC-NON-PRG                   PIC X(1).  
-              88  CMR-REC-NON-PRG-YES               VALUE 'Y'.  
-              88  CMR-REC-NON-PRG-NO                VALUE 'N'.  
-          05  CMR-SEN-MKT-ML-CDE                PIC X(1).  
-              88  CMR-SEN-MKT-ML-YES                VALUE 'Y'.  
-              88  CMR-SEN-MKT-ML-NO                 VALUE 'N'.  
-          05  CMR-CDF-CD1                       PIC X(1).  
-          05  CMR-CDF-CD2                       PIC X(1).  
-          05  CMR-CDF-CD3                       PIC X(1).  
-          05  CMR-CDF-CD4                       PIC X(1).  
-          05  CMR-CDF-CD5                       PIC X(1).  
-          05  CMR-CDF-CD6                       PIC X(1).  
-          05  CMR-CDF-CD7                       PIC X(1).  
-          05  CMR-CDF-CD8                       PIC X(1).   
-          05  CMR-CDF-TX1                       PIC X(20).  
-          05  PTL-ADR-TYP-CDE                   PIC X(1).   
-              88  PTL-ADR-TYP-FORMATTED             VALUE 'F'.  
-              88  PTL-ADR-TYP-UNFORMATTED           VALUE 'U'.  
-          05  TRANSMITTER-ID                    PIC X(8).   
-          05  REFRESHER-TYPE-CDE                PIC X(2).   
-          05  TO-CMR-BPR-ID2                    PIC 9(11).  
-          05  TO-CMR-BPR-ID1                    PIC 9(11).  
-          05  CMR-PROCESS-TYPE-CD               PIC X(1).   
-              88  CMR-PROCESS-TYPE-ADD              VALUE 'A'.  
-              88  CMR-PROCESS-TYPE-UPDATE           VALUE 'U'.  
-              88  CMR-PROCESS-TYPE-DELETE           VALUE 'D'.  
-          05  CMR-UDV-ELC-ADR-CD                PIC X(1).   
-              88  CMR-UDV-ELC-ADR-YES               VALUE 'Y'.  
-              88  CMR-UDV-ELC-ADR-NO                VALUE 'N'.  
-          05  CSNT-STM-TYPE-INVESTOR-CD         PIC X(1).   
-              88  CSNT-STM-TYPE-INVESTOR-YES        VALUE 'Y'.  
-              88  CSNT-STM-TYPE-INVESTOR-NO         VALUE 'N'.  
-          05  CSNT-STM-TYPE-DAILY-CD            PIC X(1).   
-              88  CSNT-STM-TYPE-DAILY-YES           VALUE 'Y'.   
-              88  CSNT-STM-TYPE-DAILY-NO            VALUE 'N'.   
-          05  CSNT-STM-TYPE-COMPLIANCE-CD       PIC X(1).   
-              88  CSNT-STM-TYPE-COMPLIANCE-YES      VALUE 'Y'.   
-              88  CSNT-STM-TYPE-COMPLIANCE-NO       VALUE 'N'.   
-          05  CSNT-STM-TYPE-PROXY-CD            PIC X(1).   
-              88  CSNT-STM-TYPE-PROXY-YES           VALUE 'Y'.   
-              88  CSNT-STM-TYPE-PROXY-NO            VALUE 'N'.   
-          05  CSNT-STM-TYPE-TAX-CD              PIC X(1).   
-              88  CSNT-STM-TYPE-TAX-YES             VALUE 'Y'.   
-              88  CSNT-STM-TYPE-TAX-NO              VALUE 'N'.   
-          05  CSNT-STM-TYPE-AVG-COST-CD         PIC X(1).   
-              88  CSNT-STM-TYPE-AVG-COST-YES        VALUE 'Y'.   
-              88  CSNT-STM-TYPE-AVG-COST-NO         VALUE 'N'.   
-          05  CSNT-STM-TYPE-ANNUAL-CD           PIC X(1).   
-              88  CSNT-STM-TYPE-ANNUAL-YES          VALUE 'Y'.   
-              88  CSNT-STM-TYPE-ANNUAL-NO           VALUE 'N'.   
-          05  CSNT-STM-TYPE-REP-CD              PIC X(1).   
-              88  CSNT-STM-TYPE-REP-YES             VALUE 'Y'.   
-              88  CSNT-STM-TYPE-REP-NO              VALUE 'N'.   
-          05  CSNT-STM-TYPE-MARKETING-CD        PIC X(1).     
-              88  CSNT-STM-TYPE-MARKETING-YES       VALUE 'Y'.
-              88  CSNT-STM-TYPE-MARKETING-NO        VALUE 'N'.
-          05  CSNT-STM-TYPE-PART-PER-CD         PIC X(1).     
-              88  CSNT-STM-TYPE-PART-PER-YES        VALUE 'Y'.
-              88  CSNT-STM-TYPE-PART-PER-NO         VALUE 'N'.
-          05  CSNT-STM-TYPE-COUTESY-EML-CD      PIC X(1).     
-              88  CSNT-STM-TYPE-COUTESY-EML-YES     VALUE 'Y'.
-              88  CSNT-STM-TYPE-COUTESY-EML-NO      VALUE 'N'.
+          05  CMR-LST-LNK-LOR                   PIC X(10).
+          05  CMR-MNTR-VIP-CDE                  PIC X(1).
+              88  CMR-MNTR-VIP-YES                  VALUE 'Y'.
+              88  CMR-MNTR-VIP-NO                   VALUE 'N'.
+          05  CMR-FS-EEE-CDE                    PIC X(1).
+              88  CMR-FS-EEE-YES                    VALUE 'Y'.
+              88  CMR-FS-EEE-NO                     VALUE 'N'.
+          05  CMR-REC-NON-PRG                   PIC X(1).
+              88  CMR-REC-NON-PRG-YES               VALUE 'Y'.
+              88  CMR-REC-NON-PRG-NO                VALUE 'N'.
+          05  CMR-SEN-MKT-ML-CDE                PIC X(1).
+              88  CMR-SEN-MKT-ML-YES                VALUE 'Y'.
+              88  CMR-SEN-MKT-ML-NO                 VALUE 'N'.
+          05  CMR-CDF-CD1                       PIC X(1).
+          05  CMR-CDF-CD2                       PIC X(1).
+          05  CMR-CDF-CD3                       PIC X(1).
+          05  CMR-CDF-CD4                       PIC X(1).
+          05  CMR-CDF-CD5                       PIC X(1).
+          05  CMR-CDF-CD6                       PIC X(1).
+          05  CMR-CDF-CD7                       PIC X(1).
+          05  CMR-CDF-CD8                       PIC X(1).
+          05  CMR-CDF-TX1                       PIC X(20).
+          05  PTL-ADR-TYP-CDE                   PIC X(1).
+              88  PTL-ADR-TYP-FORMATTED             VALUE 'F'.
+              88  PTL-ADR-TYP-UNFORMATTED           VALUE 'U'.
+          05  TRANSMITTER-ID                    PIC X(8).
+          05  REFRESHER-TYPE-CDE                PIC X(2).
+              88  REFRESH-TYPE-FULL                 VALUE 'FL'.
+              88  REFRESH-TYPE-INCR                 VALUE 'IN'.
+          05  TO-CMR-BPR-ID2                    PIC 9(11).
+          05  TO-CMR-BPR-ID1                    PIC 9(11).
+          05  CMR-PROCESS-TYPE-CD               PIC X(1).
+              88  CMR-PROCESS-TYPE-ADD              VALUE 'A'.
+              88  CMR-PROCESS-TYPE-UPDATE           VALUE 'U'.
+              88  CMR-PROCESS-TYPE-DELETE           VALUE 'D'.
+          05  CMR-UDV-ELC-ADR-CD                PIC X(1).
+              88  CMR-UDV-ELC-ADR-YES               VALUE 'Y'.
+              88  CMR-UDV-ELC-ADR-NO                VALUE 'N'.
+          05  CSNT-CONSENT-GROUP.
+              10  CSNT-STM-TYPE-INVESTOR-CD     PIC X(1).
+                  88  CSNT-STM-TYPE-INVESTOR-YES    VALUE 'Y'.
+                  88  CSNT-STM-TYPE-INVESTOR-NO     VALUE 'N'.
+              10  CSNT-STM-TYPE-DAILY-CD        PIC X(1).
+                  88  CSNT-STM-TYPE-DAILY-YES       VALUE 'Y'.
+                  88  CSNT-STM-TYPE-DAILY-NO        VALUE 'N'.
+              10  CSNT-STM-TYPE-COMPLIANCE-CD   PIC X(1).
+                  88  CSNT-STM-TYPE-COMPLIANCE-YES  VALUE 'Y'.
+                  88  CSNT-STM-TYPE-COMPLIANCE-NO   VALUE 'N'.
+              10  CSNT-STM-TYPE-PROXY-CD        PIC X(1).
+                  88  CSNT-STM-TYPE-PROXY-YES       VALUE 'Y'.
+                  88  CSNT-STM-TYPE-PROXY-NO        VALUE 'N'.
+              10  CSNT-STM-TYPE-TAX-CD          PIC X(1).
+                  88  CSNT-STM-TYPE-TAX-YES         VALUE 'Y'.
+                  88  CSNT-STM-TYPE-TAX-NO          VALUE 'N'.
+              10  CSNT-STM-TYPE-AVG-COST-CD     PIC X(1).
+                  88  CSNT-STM-TYPE-AVG-COST-YES    VALUE 'Y'.
+                  88  CSNT-STM-TYPE-AVG-COST-NO     VALUE 'N'.
+              10  CSNT-STM-TYPE-ANNUAL-CD       PIC X(1).
+                  88  CSNT-STM-TYPE-ANNUAL-YES      VALUE 'Y'.
+                  88  CSNT-STM-TYPE-ANNUAL-NO       VALUE 'N'.
+              10  CSNT-STM-TYPE-REP-CD          PIC X(1).
+                  88  CSNT-STM-TYPE-REP-YES         VALUE 'Y'.
+                  88  CSNT-STM-TYPE-REP-NO          VALUE 'N'.
+              10  CSNT-STM-TYPE-MARKETING-CD    PIC X(1).
+                  88  CSNT-STM-TYPE-MARKETING-YES   VALUE 'Y'.
+                  88  CSNT-STM-TYPE-MARKETING-NO    VALUE 'N'.
+              10  CSNT-STM-TYPE-PART-PER-CD     PIC X(1).
+                  88  CSNT-STM-TYPE-PART-PER-YES    VALUE 'Y'.
+                  88  CSNT-STM-TYPE-PART-PER-NO     VALUE 'N'.
+              10  CSNT-STM-TYPE-COUTESY-EML-CD  PIC X(1).
+                  88  CSNT-STM-TYPE-COUTESY-EML-YES VALUE 'Y'.
+                  88  CSNT-STM-TYPE-COUTESY-EML-NO  VALUE 'N'.
+          05  CSNT-STM-TYPE-TBL REDEFINES CSNT-CONSENT-GROUP.
+              10  CSNT-STM-TYPE-ENTRY           PIC X(1)
+                                                OCCURS 11 TIMES.
           05  REF-FORMAT-CDE                    PIC S9(3)       COMP-3.
               88  REF-FORMAT-TIP                    VALUE 000.
               88  REF-FORMAT-NSCC                   VALUE 001.
@@ -166,31 +182,436 @@
               88  REF-FORMAT-TIP-ORDER              VALUE 004.
               88  REF-FORMAT-TIP-GLOBAL             VALUE 099.
           05  REF-RQST-NBR                      PIC S9(7)       COMP-3.
-          05  RFHR-MASK-TIN-CD                  PIC X(1).     
+          05  RFHR-MASK-TIN-CD                  PIC X(1).
               88  RFHR-MASK-TIN-ALL-ZEROS           VALUE 'A'.
               88  RFHR-MASK-TIN-NONE                VALUE 'N'.
-          05  CSNT-STM-TYPE-MARKETING-CD        PIC X(1).     
-              88  CSNT-STM-TYPE-MARKETING-YES       VALUE 'Y'.
-              88  CSNT-STM-TYPE-MARKETING-NO        VALUE 'N'.
-          05  CSNT-STM-TYPE-PART-PER-CD         PIC X(1).     
-              88  CSNT-STM-TYPE-PART-PER-YES        VALUE 'Y'.
-              88  CSNT-STM-TYPE-PART-PER-NO         VALUE 'N'.
-          05  CSNT-STM-TYPE-COUTESY-EML-CD      PIC X(1).     
-              88  CSNT-STM-TYPE-COUTESY-EML-YES     VALUE 'Y'.
-              88  CSNT-STM-TYPE-COUTESY-EML-NO      VALUE 'N'.
-          05  REF-FORMAT-CDE                    PIC S9(3)       COMP-3.
-              88  REF-FORMAT-TIP                    VALUE 000.
-              88  REF-FORMAT-NSCC                   VALUE 001.
-              88  REF-FORMAT-BOSS                   VALUE 002.
-              88  REF-FORMAT-TIP-DIRECT             VALUE 003.
-              88  REF-FORMAT-TIP-ORDER              VALUE 004.
-              88  REF-FORMAT-TIP-GLOBAL             VALUE 099.
-          05  REF-RQST-NBR                      PIC S9(7)       COMP-3.
-          05  RFHR-MASK-TIN-CD                  PIC X(1).     
-              88  RFHR-MASK-TIN-ALL-ZEROS           VALUE 'A'.
-              88  RFHR-MASK-TIN-NONE                VALUE 'N'.  
+          05  CMR-EML-FORMAT-VALID-CD           PIC X(1).
+              88  CMR-EML-FORMAT-VALID-YES          VALUE 'Y'.
+              88  CMR-EML-FORMAT-VALID-NO           VALUE 'N'.
+          05  CMR-EML-BOUNCE-CD                 PIC X(1).
+              88  CMR-EML-BOUNCE-YES                VALUE 'Y'.
+              88  CMR-EML-BOUNCE-NO                 VALUE 'N'.
+              88  CMR-EML-BOUNCE-UNKNOWN            VALUE 'Z'.
+          05  CMR-LAST-MAINT-TS                 PIC X(14).
+       FD  CLO-REFRESH-CTL-FL.
+       01  CLO-REFRESH-CTL-RECORD.
+           05  CLO-RC-LAST-EXTRACT-TS        PIC X(14).
+           05  FILLER                        PIC X(20).
+       FD  CLO-AUDIT-RPT.
+       01  CLO-AUDIT-LINE                    PIC X(132).
+       FD  CLO-CUSTOMER-INDEX-FL.
+       01  CLO-CUSTOMER-INDEX-RECORD.
+           05  CLO-IDX-KEY.
+               10  CLO-IDX-BPR-ID1               PIC 9(11).
+               10  CLO-IDX-BPR-ID2               PIC 9(11).
+           05  CLO-IDX-CUST-NAME                PIC X(35).
+           05  CLO-IDX-TAX-ID                    PIC 9(9).
+           05  CLO-IDX-ADDR-LINE-1               PIC X(35).
+           05  CLO-IDX-EML-ADDR                  PIC X(100).
+           05  FILLER                            PIC X(20).
        WORKING-STORAGE SECTION.
+       01  CLO-SWITCHES.
+           05  CLO-EOF-SW                    PIC X(01)   VALUE 'N'.
+               88  CLO-EOF                       VALUE 'Y'.
+           05  CLO-REFRESH-CTL-SW            PIC X(01)   VALUE 'Y'.
+               88  CLO-REFRESH-CTL-EMPTY         VALUE 'Y'.
+               88  CLO-REFRESH-CTL-LOADED        VALUE 'N'.
+           05  CLO-INCR-SW                   PIC X(01)   VALUE 'Y'.
+               88  CLO-INCR-PROCESS              VALUE 'Y'.
+               88  CLO-INCR-SKIP                 VALUE 'N'.
+       01  CLO-COUNTERS                      COMP.
+           05  CLO-DETAIL-READ-CT            PIC 9(09)   VALUE ZERO.
+           05  CLO-HH-USED-CT                PIC 9(04)   VALUE ZERO.
+           05  CLO-AT-CT                      PIC 9(04)   VALUE ZERO.
+           05  CLO-DOT-CT                     PIC 9(04)   VALUE ZERO.
+           05  CLO-INCR-SKIP-CT               PIC 9(09)  VALUE ZERO.
+       01  CLO-INCR-WORK.
+           05  CLO-INCR-PRIOR-TS             PIC X(14)
+                                              VALUE LOW-VALUES.
+           05  CLO-INCR-HIGH-TS              PIC X(14)
+                                              VALUE LOW-VALUES.
+       01  CLO-HOUSEHOLD-TBL.
+           05  CLO-HH-ENTRY OCCURS 3000 TIMES
+                               INDEXED BY CLO-HH-IDX.
+               10  CLO-HH-KEY                PIC X(210).
+               10  CLO-HH-COUNT              PIC 9(05)   COMP.
+       01  CLO-CONSENT-LABEL-INIT.
+           05  FILLER   PIC X(20) VALUE 'INVESTOR STATEMENT'.
+           05  FILLER   PIC X(20) VALUE 'DAILY STATEMENT'.
+           05  FILLER   PIC X(20) VALUE 'COMPLIANCE STMT'.
+           05  FILLER   PIC X(20) VALUE 'PROXY STATEMENT'.
+           05  FILLER   PIC X(20) VALUE 'TAX STATEMENT'.
+           05  FILLER   PIC X(20) VALUE 'AVG COST STATEMENT'.
+           05  FILLER   PIC X(20) VALUE 'ANNUAL STATEMENT'.
+           05  FILLER   PIC X(20) VALUE 'REP STATEMENT'.
+           05  FILLER   PIC X(20) VALUE 'MARKETING STATEMENT'.
+           05  FILLER   PIC X(20) VALUE 'PART PERIOD STMT'.
+           05  FILLER   PIC X(20) VALUE 'COURTESY EMAIL STMT'.
+       01  CLO-CONSENT-LABEL-TBL REDEFINES CLO-CONSENT-LABEL-INIT.
+           05  CLO-CONSENT-LABEL             PIC X(20)
+                                             OCCURS 11 TIMES.
+       01  CLO-CONSENT-COUNTS.
+           05  CLO-CONSENT-CT-ENTRY OCCURS 11 TIMES
+                               INDEXED BY CLO-CONSENT-IDX.
+               10  CLO-CONSENT-NEVER-CT      PIC 9(09)   COMP
+                                                         VALUE ZERO.
+               10  CLO-CONSENT-OPTOUT-CT     PIC 9(09)   COMP
+                                                         VALUE ZERO.
+               10  CLO-CONSENT-OPTIN-CT      PIC 9(09)   COMP
+                                                         VALUE ZERO.
+       01  CLO-LOOKS-FOREIGN-SW              PIC X(01)   VALUE 'N'.
+           88  CLO-LOOKS-FOREIGN                 VALUE 'Y'.
+           88  CLO-LOOKS-DOMESTIC                VALUE 'N'.
+       01  CLO-FGN-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'FOREIGN-ADDRESS COMPLETENESS EXCEPTIONS'.
+       01  CLO-FGN-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(11)
+               VALUE 'BPR ID1'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(11)
+               VALUE 'BPR ID2'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(30)
+               VALUE 'MISSING FIELD'.
+       01  CLO-FGN-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-FG-BPR-ID1                PIC 9(11).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-FG-BPR-ID2                PIC 9(11).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-FG-MISSING                PIC X(30).
+       01  CLO-EML-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'EMAIL FORMAT VALIDATION EXCEPTIONS'.
+       01  CLO-EML-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(11)
+               VALUE 'BPR ID1'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(11)
+               VALUE 'BPR ID2'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'EMAIL ADDRESS'.
+       01  CLO-EML-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-EM-BPR-ID1                PIC 9(11).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-EM-BPR-ID2                PIC 9(11).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-EM-EMAIL                  PIC X(40).
+       01  CLO-HH-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'HOUSEHOLD MAILING-SUPPRESSION ROLLUP'.
+       01  CLO-HH-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(35)
+               VALUE 'ADDRESS LINE 1'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(16)
+               VALUE 'ACCOUNTS AT ADDR'.
+       01  CLO-HH-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-HH-ADDR-1                 PIC X(35).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-HH-CT-OUT                 PIC ZZZ,ZZ9.
+       01  CLO-CSNT-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'CONSENT OPTED-OUT VS NEVER-ASKED SUMMARY'.
+       01  CLO-CSNT-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(20)
+               VALUE 'CONSENT TYPE'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(12)
+               VALUE 'NEVER-ASKED'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(10)
+               VALUE 'OPTED-OUT'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(10)
+               VALUE 'OPTED-IN'.
+       01  CLO-CSNT-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-CS-LABEL                  PIC X(20).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CLO-CS-NEVER-OUT              PIC ZZZ,ZZ9.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  CLO-CS-OPTOUT-OUT             PIC ZZZ,ZZ9.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  CLO-CS-OPTIN-OUT              PIC ZZZ,ZZ9.
+       01  CLO-INCR-TOTALS-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(22)
+               VALUE 'INCREMENTAL SKIPPED:'.
+           05  CLO-INCR-TOTAL-OUT            PIC ZZZ,ZZZ,ZZ9.
        PROCEDURE DIVISION.
-        STOP RUN.				   
-
-			  
\ No newline at end of file
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+                   UNTIL CLO-EOF.
+           PERFORM 8000-PRINT-HOUSEHOLD-ROLLUP THRU 8000-EXIT.
+           PERFORM 8100-PRINT-CONSENT-SUMMARY THRU 8100-EXIT.
+           PERFORM 8200-PRINT-INCR-TOTALS THRU 8200-EXIT.
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT CLO-CUSTOMER-POSITION.
+           OPEN OUTPUT CLO-AUDIT-RPT.
+           OPEN OUTPUT CLO-CUSTOMER-INDEX-FL.
+           OPEN I-O CLO-REFRESH-CTL-FL.
+           WRITE CLO-AUDIT-LINE FROM CLO-FGN-HDG-LINE-1.
+           WRITE CLO-AUDIT-LINE FROM CLO-FGN-HDG-LINE-2.
+           WRITE CLO-AUDIT-LINE FROM CLO-EML-HDG-LINE-1.
+           WRITE CLO-AUDIT-LINE FROM CLO-EML-HDG-LINE-2.
+           PERFORM 1150-READ-REFRESH-CTL THRU 1150-EXIT.
+           PERFORM 1100-READ-CLO THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-CLO.
+           READ CLO-CUSTOMER-POSITION
+               AT END
+                   SET CLO-EOF TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    LOAD THE HIGH-WATER MAINTENANCE TIMESTAMP COMMITTED     *
+      *    BY THE PRIOR RUN, IF ANY                                *
+      *---------------------------------------------------------*
+       1150-READ-REFRESH-CTL.
+           READ CLO-REFRESH-CTL-FL
+               AT END
+                   SET CLO-REFRESH-CTL-EMPTY TO TRUE
+                   MOVE LOW-VALUES TO CLO-INCR-PRIOR-TS
+               NOT AT END
+                   SET CLO-REFRESH-CTL-LOADED TO TRUE
+                   MOVE CLO-RC-LAST-EXTRACT-TS TO CLO-INCR-PRIOR-TS
+           END-READ.
+       1150-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    ONE PASS PER DETAIL RECORD -- HOUSEHOLD ROLLUP,          *
+      *    CONSENT-FLAG ACCUMULATION, FOREIGN-ADDRESS CHECK,        *
+      *    EMAIL VALIDATION, AND THE INDEXED LOOKUP REBUILD         *
+      *---------------------------------------------------------*
+       2000-PROCESS-RECORD.
+           ADD 1 TO CLO-DETAIL-READ-CT.
+           PERFORM 2050-CHECK-INCREMENTAL THRU 2050-EXIT.
+           IF CLO-INCR-PROCESS
+               PERFORM 2100-ACCUMULATE-HOUSEHOLD THRU 2100-EXIT
+               PERFORM 2200-ACCUMULATE-CONSENT THRU 2200-EXIT
+               PERFORM 2300-CHECK-FOREIGN-ADDRESS THRU 2300-EXIT
+               PERFORM 2400-VALIDATE-EMAIL THRU 2400-EXIT
+           ELSE
+               ADD 1 TO CLO-INCR-SKIP-CT
+           END-IF.
+           PERFORM 2500-WRITE-INDEX-RECORD THRU 2500-EXIT.
+           PERFORM 1100-READ-CLO THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    UNDER AN INCREMENTAL REFRESH, BYPASS A RECORD WHOSE     *
+      *    LAST-MAINTENANCE TIMESTAMP HAS NOT MOVED SINCE THE      *
+      *    TIMESTAMP THIS PROGRAM LAST COMMITTED -- THE INDEXED     *
+      *    LOOKUP REBUILD STILL RUNS EVERY RECORD EVERY RUN         *
+      *---------------------------------------------------------*
+       2050-CHECK-INCREMENTAL.
+           SET CLO-INCR-PROCESS TO TRUE.
+           IF REFRESH-TYPE-INCR
+              AND CLO-REFRESH-CTL-LOADED
+              AND CMR-LAST-MAINT-TS NOT > CLO-INCR-PRIOR-TS
+               SET CLO-INCR-SKIP TO TRUE
+           END-IF.
+           IF CMR-LAST-MAINT-TS > CLO-INCR-HIGH-TS
+               MOVE CMR-LAST-MAINT-TS TO CLO-INCR-HIGH-TS
+           END-IF.
+       2050-EXIT.
+           EXIT.
+       2100-ACCUMULATE-HOUSEHOLD.
+           IF PTL-ADR-KEY NOT = SPACES
+               SET CLO-HH-IDX TO 1
+               SEARCH CLO-HH-ENTRY
+                   AT END
+                       PERFORM 2110-ADD-HOUSEHOLD THRU 2110-EXIT
+                   WHEN CLO-HH-KEY (CLO-HH-IDX) = PTL-ADR-KEY
+                       ADD 1 TO CLO-HH-COUNT (CLO-HH-IDX)
+               END-SEARCH
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2110-ADD-HOUSEHOLD.
+           ADD 1 TO CLO-HH-USED-CT.
+           SET CLO-HH-IDX TO CLO-HH-USED-CT.
+           MOVE PTL-ADR-KEY TO CLO-HH-KEY (CLO-HH-IDX).
+           MOVE 1 TO CLO-HH-COUNT (CLO-HH-IDX).
+       2110-EXIT.
+           EXIT.
+       2200-ACCUMULATE-CONSENT.
+           PERFORM 2210-ACCUMULATE-ONE-CONSENT
+                   VARYING CLO-CONSENT-IDX FROM 1 BY 1
+                   UNTIL CLO-CONSENT-IDX > 11.
+       2200-EXIT.
+           EXIT.
+       2210-ACCUMULATE-ONE-CONSENT.
+           EVALUATE CSNT-STM-TYPE-ENTRY (CLO-CONSENT-IDX)
+               WHEN SPACE
+                   ADD 1 TO CLO-CONSENT-NEVER-CT (CLO-CONSENT-IDX)
+               WHEN 'N'
+                   ADD 1 TO CLO-CONSENT-OPTOUT-CT (CLO-CONSENT-IDX)
+               WHEN 'Y'
+                   ADD 1 TO CLO-CONSENT-OPTIN-CT (CLO-CONSENT-IDX)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      *---------------------------------------------------------*
+      *    NO US/FOREIGN INDICATOR EXISTS ON THIS RECORD -- A       *
+      *    NON-ZERO STATE-COUNTRY-CDE OR A POPULATED FOREIGN TAX    *
+      *    RATE IS TAKEN AS THE "LOOKS FOREIGN" SIGNAL              *
+      *---------------------------------------------------------*
+       2300-CHECK-FOREIGN-ADDRESS.
+           SET CLO-LOOKS-DOMESTIC TO TRUE.
+           IF STATE-COUNTRY-CDE NOT = ZERO
+              OR ORR-FGN-TAX-RTE NOT = ZERO
+               SET CLO-LOOKS-FOREIGN TO TRUE
+           END-IF.
+           IF CLO-LOOKS-FOREIGN
+               IF GOV-UNIT-LNG-NME = SPACES
+                   MOVE 'GOV-UNIT-LNG-NME' TO CLO-FG-MISSING
+                   PERFORM 2310-WRITE-FOREIGN-LINE THRU 2310-EXIT
+               END-IF
+               IF US-IRS-CDE = SPACES
+                   MOVE 'US-IRS-CDE' TO CLO-FG-MISSING
+                   PERFORM 2310-WRITE-FOREIGN-LINE THRU 2310-EXIT
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+       2310-WRITE-FOREIGN-LINE.
+           MOVE CMR-BPR-ID1 TO CLO-FG-BPR-ID1.
+           MOVE CMR-BPR-ID2 TO CLO-FG-BPR-ID2.
+           WRITE CLO-AUDIT-LINE FROM CLO-FGN-LINE.
+       2310-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    FORMAT CHECK ONLY -- BOUNCE STATUS ITSELF COMES FROM     *
+      *    AN EXTERNAL MAIL-FEEDBACK LOOP THIS FILE DOESN'T CARRY,  *
+      *    SO CMR-EML-BOUNCE-CD IS CARRIED THROUGH AS-IS            *
+      *---------------------------------------------------------*
+       2400-VALIDATE-EMAIL.
+           SET CMR-EML-FORMAT-VALID-YES TO TRUE.
+           IF CMR-STM-EML-ADR-ID = SPACES
+               SET CMR-EML-FORMAT-VALID-NO TO TRUE
+           ELSE
+               MOVE ZERO TO CLO-AT-CT CLO-DOT-CT
+               INSPECT CMR-STM-EML-ADR-ID
+                   TALLYING CLO-AT-CT FOR ALL '@'
+               INSPECT CMR-STM-EML-ADR-ID
+                   TALLYING CLO-DOT-CT FOR ALL '.'
+               IF CLO-AT-CT NOT = 1 OR CLO-DOT-CT = ZERO
+                   SET CMR-EML-FORMAT-VALID-NO TO TRUE
+               END-IF
+           END-IF.
+           IF CMR-EML-FORMAT-VALID-NO
+               MOVE CMR-BPR-ID1 TO CLO-EM-BPR-ID1
+               MOVE CMR-BPR-ID2 TO CLO-EM-BPR-ID2
+               MOVE CMR-STM-EML-ADR-ID (1:40) TO CLO-EM-EMAIL
+               WRITE CLO-AUDIT-LINE FROM CLO-EML-LINE
+           END-IF.
+       2400-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    REBUILD THE KEYED LOOKUP EXTRACT -- ONE INDEXED ROW      *
+      *    PER CUSTOMER, KEYED ON CMR-BPR-ID1/CMR-BPR-ID2            *
+      *---------------------------------------------------------*
+       2500-WRITE-INDEX-RECORD.
+           MOVE CMR-BPR-ID1 TO CLO-IDX-BPR-ID1.
+           MOVE CMR-BPR-ID2 TO CLO-IDX-BPR-ID2.
+           IF CMR-TYP-CORPORATION
+               MOVE CUSTOMER-CORPORATE-NM TO CLO-IDX-CUST-NAME
+           ELSE
+               MOVE CMR-FRST-NME TO CLO-IDX-CUST-NAME
+           END-IF.
+           MOVE CMR-TAX-ID TO CLO-IDX-TAX-ID.
+           MOVE PTL-ADR-LIN-TXT1 TO CLO-IDX-ADDR-LINE-1.
+           MOVE CMR-STM-EML-ADR-ID TO CLO-IDX-EML-ADDR.
+           WRITE CLO-CUSTOMER-INDEX-RECORD
+               INVALID KEY
+                   MOVE CMR-BPR-ID1 TO CLO-FG-BPR-ID1
+                   MOVE CMR-BPR-ID2 TO CLO-FG-BPR-ID2
+                   MOVE 'DUPLICATE OR OUT-OF-SEQUENCE INDEX KEY'
+                                           TO CLO-FG-MISSING
+                   WRITE CLO-AUDIT-LINE FROM CLO-FGN-LINE
+           END-WRITE.
+       2500-EXIT.
+           EXIT.
+       8000-PRINT-HOUSEHOLD-ROLLUP.
+           WRITE CLO-AUDIT-LINE FROM CLO-HH-HDG-LINE-1.
+           WRITE CLO-AUDIT-LINE FROM CLO-HH-HDG-LINE-2.
+           IF CLO-HH-USED-CT > ZERO
+               PERFORM 8010-PRINT-ONE-HOUSEHOLD THRU 8010-EXIT
+                       VARYING CLO-HH-IDX FROM 1 BY 1
+                       UNTIL CLO-HH-IDX > CLO-HH-USED-CT
+           END-IF.
+       8000-EXIT.
+           EXIT.
+       8010-PRINT-ONE-HOUSEHOLD.
+           IF CLO-HH-COUNT (CLO-HH-IDX) > 1
+               MOVE CLO-HH-KEY (CLO-HH-IDX) (1:35) TO CLO-HH-ADDR-1
+               MOVE CLO-HH-COUNT (CLO-HH-IDX) TO CLO-HH-CT-OUT
+               WRITE CLO-AUDIT-LINE FROM CLO-HH-LINE
+           END-IF.
+       8010-EXIT.
+           EXIT.
+       8100-PRINT-CONSENT-SUMMARY.
+           WRITE CLO-AUDIT-LINE FROM CLO-CSNT-HDG-LINE-1.
+           WRITE CLO-AUDIT-LINE FROM CLO-CSNT-HDG-LINE-2.
+           PERFORM 8110-PRINT-ONE-CONSENT THRU 8110-EXIT
+                   VARYING CLO-CONSENT-IDX FROM 1 BY 1
+                   UNTIL CLO-CONSENT-IDX > 11.
+       8100-EXIT.
+           EXIT.
+       8110-PRINT-ONE-CONSENT.
+           MOVE CLO-CONSENT-LABEL (CLO-CONSENT-IDX) TO CLO-CS-LABEL.
+           MOVE CLO-CONSENT-NEVER-CT (CLO-CONSENT-IDX)
+                                           TO CLO-CS-NEVER-OUT.
+           MOVE CLO-CONSENT-OPTOUT-CT (CLO-CONSENT-IDX)
+                                           TO CLO-CS-OPTOUT-OUT.
+           MOVE CLO-CONSENT-OPTIN-CT (CLO-CONSENT-IDX)
+                                           TO CLO-CS-OPTIN-OUT.
+           WRITE CLO-AUDIT-LINE FROM CLO-CSNT-LINE.
+       8110-EXIT.
+           EXIT.
+       8200-PRINT-INCR-TOTALS.
+           MOVE CLO-INCR-SKIP-CT TO CLO-INCR-TOTAL-OUT.
+           WRITE CLO-AUDIT-LINE FROM CLO-INCR-TOTALS-LINE.
+       8200-EXIT.
+           EXIT.
+       9000-FINALIZE.
+           PERFORM 9050-WRITE-REFRESH-CTL THRU 9050-EXIT.
+           CLOSE CLO-CUSTOMER-POSITION.
+           CLOSE CLO-AUDIT-RPT.
+           CLOSE CLO-CUSTOMER-INDEX-FL.
+           CLOSE CLO-REFRESH-CTL-FL.
+       9000-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    COMMIT THE NEW HIGH-WATER MAINTENANCE TIMESTAMP SO      *
+      *    THE NEXT INCREMENTAL RUN KNOWS WHERE IT LEFT OFF        *
+      *---------------------------------------------------------*
+       9050-WRITE-REFRESH-CTL.
+           MOVE CLO-INCR-HIGH-TS TO CLO-RC-LAST-EXTRACT-TS.
+           IF CLO-REFRESH-CTL-EMPTY
+               WRITE CLO-REFRESH-CTL-RECORD
+               SET CLO-REFRESH-CTL-LOADED TO TRUE
+           ELSE
+               REWRITE CLO-REFRESH-CTL-RECORD
+           END-IF.
+       9050-EXIT.
+           EXIT.
