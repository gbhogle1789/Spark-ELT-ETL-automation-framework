@@ -1,219 +1,610 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FDP-DEALER-POSITION.
-	   AUTHOR. DST. MODIFIED BY SHREENI.
+	   AUTHOR. DST. MODIFIED BY SHREENI, MODIFIED BY HOGLE.
 	   DATE WRITTEN. 07/01/2009.
-	   DATE COMPILED. 07/01/2009.
+	   DATE COMPILED. 08/08/2026.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        FILE-CONTROL.
 	    SELECT FDP-DEALER-POSITION ASSIGN TO "FNAME".
+	    SELECT FDP-AUDIT-RPT ASSIGN TO "RPTFILE".
+	    SELECT FDP-CHECKPOINT-FL ASSIGN TO "CHKPTFL".
        DATA DIVISION.
        FILE SECTION.
        FD  FDP-DEALER-POSITION.
-	   01  FDP-DEALER-POSITION.                                                             
-           05  RECORD-TYPE-CD                    PIC X(3).                      
-               88  RECORD-TYPE-HEADER                VALUE 'FDH'.               
-               88  RECORD-TYPE-TRAILER               VALUE 'FDT'.               
-               88  RECORD-TYPE-DEALER-POSITION       VALUE 'FDP'.               
-           05  SEQUENCE-NUMBER-ID                PIC 9(3).                      
-           05  DETAIL-RECORD-1-AREA.                                            
-               10  FI-FUND-GROUP-NBR             PIC 9(7).                      
-               10  FINANCIAL-INST-ID             PIC 9(7).                      
-               10  LAST-MNT-DATE-TIME            PIC X(26).                     
-               10  LAST-MNT-OPID                 PIC X(8).                      
-               10  FI-ESTABLISHED-DTE            PIC X(10).                     
-               10  FI-CLOSED-DTE                 PIC X(10).                     
-               10  FINCL-INST-NAME-1             PIC X(35).                     
-               10  FI-TAX-ID-NBR                 PIC 9(9).                      
-               10  FI-SLS-AGMT-REQD              PIC X(1).                      
-                   88  FI-SLS-AGMT-REQD-YES          VALUE 'Y'.                 
-                   88  FI-SLS-AGMT-REQD-NO           VALUE 'N'.                 
-                   88  FI-SLS-AGMT-REQD-NA           VALUE 'Z'.                 
-               10  FI-12B1-AGMT-REQD             PIC X(1).                      
-                   88  FI-12B1-AGMT-REQD-YES         VALUE 'Y'.                 
-                   88  FI-12B1-AGMT-REQD-NO          VALUE 'N'.                 
-                   88  FI-12B1-AGMT-REQD-NA          VALUE 'Z'.                 
-               10  FI-12B1-PAY-FREQ              PIC X(1).                      
-                   88  FI-12B1-PAY-FREQ-A            VALUE 'A'.                 
-                   88  FI-12B1-PAY-FREQ-M            VALUE 'M'.                 
-                   88  FI-12B1-PAY-FREQ-Q            VALUE 'Q'.                 
-                   88  FI-12B1-PAY-FREQ-S            VALUE 'S'.                 
-                   88  FI-12B1-PAY-FREQ-NA           VALUE 'Z'.                 
-               10  FI-12B1-TAPE-CDE              PIC X(1).                      
-                   88  FI-12B1-TAPE-YES              VALUE 'Y'.                 
-                   88  FI-12B1-TAPE-NO               VALUE 'N'.                 
-                   88  FI-12B1-TAPE-NA               VALUE 'Z'.                 
-               10  FI-AUTO-DIV-CHK-CD            PIC X(1).                      
-                   88  FI-AUTO-DIV-CHK-Y             VALUE 'Y'.                 
-                   88  FI-AUTO-DIV-CHK-N             VALUE 'N'.                 
-                   88  FI-AUTO-DIV-CHK-NA            VALUE 'Z'.                 
-               10  WIRE-INCL-ACRL-CDE            PIC X(1).                      
-                   88  DLR-WIRE-INCLUDE-ACCRUAL-YES  VALUE 'Y'.                 
-                   88  DLR-WIRE-INCLUDE-ACCRUAL-NO   VALUE 'N'.                 
-               10  SIPC-INSURED-CDE              PIC X(1).                      
-                   88  SIPC-INSURED-YES              VALUE 'Y'.                 
-                   88  SIPC-INSURED-NO               VALUE 'N'.                 
-                   88  SIPC-INSURED-NOT-AVAIL        VALUE 'Z'.                 
-               10  SELLS-IN-FDIC-CDE             PIC X(1).                      
-                   88  SELLS-IN-FDIC-INST-YES        VALUE 'Y'.                 
-                   88  SELLS-IN-FDIC-INST-NO         VALUE 'N'.                 
-                   88  SELLS-IN-FDIC-INST-NOT-AVAIL  VALUE 'Z'.                 
-               10  REPORT-SORT-SEQ-CD            PIC X(1).                      
-                   88  REPORT-SORT-SEQ-FUND          VALUE 'F'.                 
-                   88  REPORT-SORT-SEQ-DEF-CONTRB-PLN                           
-                                                     VALUE 'P'.                 
-               10  RPT-PRN-MDA-LVL-CD            PIC X(1).                      
-                   88  RPT-PRN-MDA-LVL-DETAIL        VALUE 'D'.                 
-                   88  RPT-PRN-MDA-LVL-DEF-CONTRB-PLN                           
-                                                     VALUE 'P'.                 
-               10  RPT-EDI-MDA-LVL-CD            PIC X(1).                      
-                   88  RPT-EDI-MDA-LVL-DETAIL        VALUE 'D'.                 
-                   88  RPT-EDI-MDA-LVL-DEF-CONTRB-PLN                           
-                                                     VALUE 'P'.                 
-               10  FINS-ID                       PIC 9(7).                      
-               10  TIPS-REFRESHER-ID             PIC X(4).                      
-               10  FILLER                        PIC X(20).                     
-           05  DETAIL-RECORD-2-AREA REDEFINES DETAIL-RECORD-1-AREA.             
-               10  FINCL-INST-NAME-2             PIC X(40).                     
-               10  FI-MEMBER-TYPE-CDE            PIC X(2).                      
-                   88  FI-MEMBER-TYPE-BROKER         VALUE '00'.                
-                   88  FI-MEMBER-TYPE-TRUSTEE        VALUE '01'.                
-                   88  FI-MEMBER-TYPE-THIRD-PRTY-ADMN                           
-                                                     VALUE '02'.                
-                   88  FI-MEMBER-TYPE-NON-NSCC-TRD   VALUE 'NN'.                
-               10  TRUSTEE-DFL-DLR-ID            PIC 9(7).                      
-               10  FI-FG-SLS-CHN-TYPE            PIC X(3).                      
-               10  MERGED-TO-FG-FI-ID            PIC 9(7).                      
-               10  FI-STM-FRQ-CD                 PIC X(2).                      
-                   88  FI-STM-FRQ-ANNUALLY           VALUE 'AN'.                
-                   88  FI-STM-FRQ-QUARTERLY          VALUE 'QT'.                
-                   88  FI-STM-FRQ-MONTHLY-ONLY       VALUE 'MN'.                
-                   88  FI-STM-FRQ-MONTHLY-QUARTERLY  VALUE 'MQ'.                
-                   88  FI-STM-FRQ-NA                 VALUE 'ZZ'.                
-               10  DIVIDEND-CONFIRM-COPY-CT      PIC 9(3).                      
-               10  DIV-CONFIRM-SUPPRESSION-CD    PIC X(1).                      
-                   88  DIV-CONFIRM-SUPPRESSION-YES   VALUE 'Y'.                 
-                   88  DIV-CONFIRM-SUPPRESSION-NO    VALUE 'N'.                 
-               10  DAILY-CONFIRM-COPY-CT         PIC 9(3).                      
-               10  DAILY-CONFIRM-SUPPRESSION-CD  PIC X(1).                      
-                   88  DAILY-CONFIRM-SUPPRESSION-YES VALUE 'Y'.                 
-                   88  DAILY-CONFIRM-SUPPRESSION-NO  VALUE 'N'.                 
-               10  DEALER-FAIL-TRADE-FULL-COPY-CT                               
-                                                 PIC 9(3).                      
-               10  DEALER-FAIL-TRADE-500K-COPY-CT                               
-                                                 PIC 9(3).                      
-               10  DEALER-NEW-TRADE-FULL-COPY-CT PIC 9(3).                      
-               10  DEALER-NEW-TRADE-500K-COPY-CT PIC 9(3).                      
-               10  DLR-PROCESS-TRADE-FULL-COPY-CT                               
-                                                 PIC 9(3).                      
-               10  DLR-PROCESS-TRADE-500K-COPY-CT                               
-                                                 PIC 9(3).                      
-               10  DEALER-CML-DLQ-TRADE-COPY-CT  PIC 9(3).                      
-               10  DLR-WIRE-ORDER-CONFIRM-COPY-CT                               
-                                                 PIC 9(3).                      
-               10  DLR-PERIODIC-STATEMENT-COPY-CT                               
-                                                 PIC 9(3).                      
-               10  FIN-IMY-CLASSIFICATION-ABR-NM PIC X(4).                      
-               10  UNRL-FIRM-SYMBOL-ID           PIC X(4).                      
-               10  FILLER                        PIC X(50).                     
-           05  DETAIL-RECORD-3-AREA REDEFINES DETAIL-RECORD-1-AREA.             
-               10  FI-REP-NBR-FRMT               PIC X(9).                      
-               10  FI-REP-NME-FORMAT             PIC X(30).                     
-               10  ONLIN-INVLD-REP-CD            PIC X(1).                      
-                   88  ONLIN-INVLD-REP-DEF           VALUE 'D'.                 
-                   88  ONLIN-INVLD-REP-REJ           VALUE 'R'.                 
-               10  FI-STATE-LIC-VLD              PIC X(1).                      
-                   88  FI-STATE-LIC-VLD-YES          VALUE 'Y'.                 
-                   88  FI-STATE-LIC-VLD-NO           VALUE 'N'.                 
-               10  FI-INVLD-ST-LIC-CD            PIC X(1).                      
-                   88  FI-INVLD-ST-LIC-A             VALUE 'A'.                 
-                   88  FI-INVLD-ST-LIC-R             VALUE 'R'.                 
-                   88  FI-INVLD-ST-LIC-NA            VALUE 'Z'.                 
-               10  FI-NASD-LIC-VLD               PIC X(1).                      
-                   88  FI-NASD-LIC-VLD-YES           VALUE 'Y'.                 
-                   88  FI-NASD-LIC-VLD-NO            VALUE 'N'.                 
-               10  FI-INVLD-NASD-LIC             PIC X(1).                      
-                   88  FI-INVLD-NASD-LIC-A           VALUE 'A'.                 
-                   88  FI-INVLD-NASD-LIC-R           VALUE 'R'.                 
-                   88  FI-INVLD-NASD-LIC-NA          VALUE 'Z'.                 
-               10  BATCH-INVLD-REP-CD            PIC X(1).                      
-                   88  BATCH-INVLD-REP-REJ           VALUE 'R'.                 
-                   88  BATCH-INVLD-REP-DEF           VALUE 'D'.                 
-                   88  BATCH-INVLD-REP-BYP           VALUE 'B'.                 
-                   88  BATCH-INVLD-REP-EST           VALUE 'E'.                 
-                   88  BATCH-INVLD-REP-ESB           VALUE 'F'.                 
-                   88  BATCH-INVLD-REP-ESD           VALUE 'G'.                 
-               10  FI-REP-LEVEL-CDE              PIC X(1).                      
-                   88  FI-REP-LEVEL-YES              VALUE 'Y'.                 
-                   88  FI-REP-LEVEL-NO               VALUE 'N'.                 
-               10  FI-REP-CONVRSN-CDE            PIC X(1).                      
-                   88  FI-REP-CONVRSN-YES            VALUE 'Y'.                 
-                   88  FI-REP-CONVRSN-NO             VALUE 'N'.                 
-               10  REP-NBR-ALIAS-CDE             PIC X(1).                      
-                   88  REP-NBR-ALIAS-YES             VALUE 'Y'.                 
-                   88  REP-NBR-ALIAS-NO              VALUE 'N'.                 
-               10  REP-NAME-ALIAS-CDE            PIC X(1).                      
-                   88  REP-NAME-ALIAS-YES            VALUE 'Y'.                 
-                   88  REP-NAME-ALIAS-NO             VALUE 'N'.                 
-               10  REP-NBR-USED-CDE              PIC X(1).                      
-                   88  REP-NBR-USED-YES              VALUE 'Y'.                 
-                   88  REP-NBR-USED-NO               VALUE 'N'.                 
-               10  REP-NM-REQUIRED-CD            PIC X(1).                      
-                   88  REP-NM-REQUIRED-YES           VALUE 'Y'.                 
-                   88  REP-NM-REQUIRED-NO            VALUE 'N'.                 
-               10  RP-ERR-LOOKP-VR-CD            PIC X(1).                      
-                   88  RP-ERR-LOOKP-VR-YES           VALUE 'Y'.                 
-                   88  RP-ERR-LOOKP-VR-NO            VALUE 'N'.                 
-               10  ADD-REP-OPTION-CD             PIC X(1).                      
-                   88  ADD-REP-OPTION-YES            VALUE 'Y'.                 
-                   88  ADD-REP-OPTION-NO             VALUE 'N'.                 
-               10  REP-EDIT-OVERID-CD            PIC X(1).                      
-                   88  REP-EDIT-OVERID-YES           VALUE 'Y'.                 
-                   88  REP-EDIT-OVERID-NO            VALUE 'N'.                 
-               10  IVT-SLIP-ADR-CD               PIC X(1).                      
-                   88  IVT-SLIP-ADR-FI               VALUE 'F'.                 
-                   88  IVT-SLIP-ADR-BRANCH           VALUE 'B'.                 
-                   88  IVT-SLIP-ADR-MUTUAL-FUND      VALUE 'M'.                 
-                   88  IVT-SLIP-ADR-NA               VALUE 'Z'.                 
-               10  FG-FI-EXTERNAL-ID             PIC X(20).                     
-               10  FI-FG-DLD-FILE-FORMAT-ABR-NM  PIC X(4).                      
-               10  FI-FG-APPROVAL-RATING-ABR-NM  PIC X(4).                      
-               10  FI-TRUSTEE-TAX-RPT-RSP-CD     PIC X(1).                      
-                   88  FI-TRUSTEE-TAX-RPT-RSP-YES    VALUE 'Y'.                 
-                   88  FI-TRUSTEE-TAX-RPT-RSP-NO     VALUE 'N'.                 
-               10  FILLER                        PIC X(70).                     
-           05  DETAIL-HEADER-RECORD-AREA REDEFINES                              
-               DETAIL-RECORD-1-AREA.                                            
-               10  HEADER-FILE-TX                PIC X(15).                     
-               10  SUPER-SHEET-DT.                                              
-                   15  SUPER-SHEET-YYYY-DT       PIC 9(4).                      
-                   15  SUPER-SHEET-MM-DT         PIC 9(2).                      
-                   15  SUPER-SHEET-DD-DT         PIC 9(2).                      
-               10  PROCESSED-DT.                                                
-                   15  PROCESSED-YYYY-DT         PIC 9(4).                      
-                   15  PROCESSED-MM-DT           PIC 9(2).                      
-                   15  PROCESSED-DD-DT           PIC 9(2).                      
-               10  PROCESSED-TM.                                                
-                   15  PROCESSED-HH-TM           PIC 9(2).                      
-                   15  PROCESSED-MM-TM           PIC 9(2).                      
-                   15  PROCESSED-SS-TM           PIC 9(2).                      
-               10  JOB-NM                        PIC X(8).                      
-               10  REF-FORMAT-CDE                PIC 9(3).                      
-                   88  REF-FORMAT-TIP                VALUE 000.                 
-                   88  REF-FORMAT-NSCC               VALUE 001.                 
-                   88  REF-FORMAT-BOSS               VALUE 002.                 
-                   88  REF-FORMAT-TIP-DIRECT         VALUE 003.                 
-                   88  REF-FORMAT-TIP-ORDER          VALUE 004.                 
-                   88  REF-FORMAT-TIP-GLOBAL         VALUE 099.                 
-               10  REF-RQST-NBR                  PIC 9(7).                      
-               10  FILLER                        PIC X(99).                     
-           05  DETAIL-TRAILER-RECORD-AREA REDEFINES                             
-               DETAIL-RECORD-1-AREA.                                            
-               10  TRAILER-FILE-TX               PIC X(15).                     
-               10  TOTAL-RECORD-CT               PIC 9(9).                      
-               10  FILLER                        PIC X(130).    
+	   01  FDP-DEALER-POSITION-RECORD.
+           05  RECORD-TYPE-CD                    PIC X(3).
+               88  RECORD-TYPE-HEADER                VALUE 'FDH'.
+               88  RECORD-TYPE-TRAILER               VALUE 'FDT'.
+               88  RECORD-TYPE-DEALER-POSITION       VALUE 'FDP'.
+           05  SEQUENCE-NUMBER-ID                PIC 9(3).
+               88  SEQ-DETAIL-1-AREA                 VALUE 1.
+               88  SEQ-DETAIL-2-AREA                 VALUE 2.
+               88  SEQ-DETAIL-3-AREA                 VALUE 3.
+               88  SEQ-DETAIL-4-AREA                 VALUE 4.
+           05  DETAIL-RECORD-1-AREA.
+               10  FI-FUND-GROUP-NBR             PIC 9(7).
+               10  FINANCIAL-INST-ID             PIC 9(7).
+               10  LAST-MNT-DATE-TIME            PIC X(26).
+               10  LAST-MNT-OPID                 PIC X(8).
+               10  FI-ESTABLISHED-DTE            PIC X(10).
+               10  FI-CLOSED-DTE                 PIC X(10).
+               10  FINCL-INST-NAME-1             PIC X(35).
+               10  FI-TAX-ID-NBR                 PIC 9(9).
+               10  FI-SLS-AGMT-REQD              PIC X(1).
+                   88  FI-SLS-AGMT-REQD-YES          VALUE 'Y'.
+                   88  FI-SLS-AGMT-REQD-NO           VALUE 'N'.
+                   88  FI-SLS-AGMT-REQD-NA           VALUE 'Z'.
+               10  FI-12B1-AGMT-REQD             PIC X(1).
+                   88  FI-12B1-AGMT-REQD-YES         VALUE 'Y'.
+                   88  FI-12B1-AGMT-REQD-NO          VALUE 'N'.
+                   88  FI-12B1-AGMT-REQD-NA          VALUE 'Z'.
+               10  FI-12B1-PAY-FREQ              PIC X(1).
+                   88  FI-12B1-PAY-FREQ-A            VALUE 'A'.
+                   88  FI-12B1-PAY-FREQ-M            VALUE 'M'.
+                   88  FI-12B1-PAY-FREQ-Q            VALUE 'Q'.
+                   88  FI-12B1-PAY-FREQ-S            VALUE 'S'.
+                   88  FI-12B1-PAY-FREQ-NA           VALUE 'Z'.
+               10  FI-12B1-TAPE-CDE              PIC X(1).
+                   88  FI-12B1-TAPE-YES              VALUE 'Y'.
+                   88  FI-12B1-TAPE-NO               VALUE 'N'.
+                   88  FI-12B1-TAPE-NA               VALUE 'Z'.
+               10  FI-AUTO-DIV-CHK-CD            PIC X(1).
+                   88  FI-AUTO-DIV-CHK-Y             VALUE 'Y'.
+                   88  FI-AUTO-DIV-CHK-N             VALUE 'N'.
+                   88  FI-AUTO-DIV-CHK-NA            VALUE 'Z'.
+               10  WIRE-INCL-ACRL-CDE            PIC X(1).
+                   88  DLR-WIRE-INCLUDE-ACCRUAL-YES  VALUE 'Y'.
+                   88  DLR-WIRE-INCLUDE-ACCRUAL-NO   VALUE 'N'.
+               10  SIPC-INSURED-CDE              PIC X(1).
+                   88  SIPC-INSURED-YES              VALUE 'Y'.
+                   88  SIPC-INSURED-NO               VALUE 'N'.
+                   88  SIPC-INSURED-NOT-AVAIL        VALUE 'Z'.
+               10  SELLS-IN-FDIC-CDE             PIC X(1).
+                   88  SELLS-IN-FDIC-INST-YES        VALUE 'Y'.
+                   88  SELLS-IN-FDIC-INST-NO         VALUE 'N'.
+                   88  SELLS-IN-FDIC-INST-NOT-AVAIL  VALUE 'Z'.
+               10  REPORT-SORT-SEQ-CD            PIC X(1).
+                   88  REPORT-SORT-SEQ-FUND          VALUE 'F'.
+                   88  REPORT-SORT-SEQ-DEF-CONTRB-PLN
+                                                     VALUE 'P'.
+               10  RPT-PRN-MDA-LVL-CD            PIC X(1).
+                   88  RPT-PRN-MDA-LVL-DETAIL        VALUE 'D'.
+                   88  RPT-PRN-MDA-LVL-DEF-CONTRB-PLN
+                                                     VALUE 'P'.
+               10  RPT-EDI-MDA-LVL-CD            PIC X(1).
+                   88  RPT-EDI-MDA-LVL-DETAIL        VALUE 'D'.
+                   88  RPT-EDI-MDA-LVL-DEF-CONTRB-PLN
+                                                     VALUE 'P'.
+               10  FINS-ID                       PIC 9(7).
+               10  TIPS-REFRESHER-ID             PIC X(4).
+               10  FI-SLS-AGMT-EXPIRE-DTE.
+                   15  FI-SLS-AGMT-EXP-YYYY      PIC 9(4).
+                   15  FI-SLS-AGMT-EXP-MM        PIC 9(2).
+                   15  FI-SLS-AGMT-EXP-DD        PIC 9(2).
+               10  FI-12B1-AGMT-EXPIRE-DTE.
+                   15  FI-12B1-AGMT-EXP-YYYY     PIC 9(4).
+                   15  FI-12B1-AGMT-EXP-MM       PIC 9(2).
+                   15  FI-12B1-AGMT-EXP-DD       PIC 9(2).
+               10  FILLER                        PIC X(04).
+           05  DETAIL-RECORD-2-AREA REDEFINES DETAIL-RECORD-1-AREA.
+               10  FINCL-INST-NAME-2             PIC X(40).
+               10  FI-MEMBER-TYPE-CDE            PIC X(2).
+                   88  FI-MEMBER-TYPE-BROKER         VALUE '00'.
+                   88  FI-MEMBER-TYPE-TRUSTEE        VALUE '01'.
+                   88  FI-MEMBER-TYPE-THIRD-PRTY-ADMN
+                                                     VALUE '02'.
+                   88  FI-MEMBER-TYPE-NON-NSCC-TRD   VALUE 'NN'.
+               10  TRUSTEE-DFL-DLR-ID            PIC 9(7).
+               10  FI-FG-SLS-CHN-TYPE            PIC X(3).
+               10  MERGED-TO-FG-FI-ID            PIC 9(7).
+               10  FI-STM-FRQ-CD                 PIC X(2).
+                   88  FI-STM-FRQ-ANNUALLY           VALUE 'AN'.
+                   88  FI-STM-FRQ-QUARTERLY          VALUE 'QT'.
+                   88  FI-STM-FRQ-MONTHLY-ONLY       VALUE 'MN'.
+                   88  FI-STM-FRQ-MONTHLY-QUARTERLY  VALUE 'MQ'.
+                   88  FI-STM-FRQ-NA                 VALUE 'ZZ'.
+               10  DIVIDEND-CONFIRM-COPY-CT      PIC 9(3).
+               10  DIV-CONFIRM-SUPPRESSION-CD    PIC X(1).
+                   88  DIV-CONFIRM-SUPPRESSION-YES   VALUE 'Y'.
+                   88  DIV-CONFIRM-SUPPRESSION-NO    VALUE 'N'.
+               10  DAILY-CONFIRM-COPY-CT         PIC 9(3).
+               10  DAILY-CONFIRM-SUPPRESSION-CD  PIC X(1).
+                   88  DAILY-CONFIRM-SUPPRESSION-YES VALUE 'Y'.
+                   88  DAILY-CONFIRM-SUPPRESSION-NO  VALUE 'N'.
+               10  DEALER-FAIL-TRADE-FULL-COPY-CT
+                                                 PIC 9(3).
+               10  DEALER-FAIL-TRADE-500K-COPY-CT
+                                                 PIC 9(3).
+               10  DEALER-NEW-TRADE-FULL-COPY-CT PIC 9(3).
+               10  DEALER-NEW-TRADE-500K-COPY-CT PIC 9(3).
+               10  DLR-PROCESS-TRADE-FULL-COPY-CT
+                                                 PIC 9(3).
+               10  DLR-PROCESS-TRADE-500K-COPY-CT
+                                                 PIC 9(3).
+               10  DEALER-CML-DLQ-TRADE-COPY-CT  PIC 9(3).
+               10  DLR-WIRE-ORDER-CONFIRM-COPY-CT
+                                                 PIC 9(3).
+               10  DLR-PERIODIC-STATEMENT-COPY-CT
+                                                 PIC 9(3).
+               10  FIN-IMY-CLASSIFICATION-ABR-NM PIC X(4).
+               10  UNRL-FIRM-SYMBOL-ID           PIC X(4).
+               10  FILLER                        PIC X(50).
+           05  DETAIL-RECORD-3-AREA REDEFINES DETAIL-RECORD-1-AREA.
+               10  FI-REP-NBR-FRMT               PIC X(9).
+               10  FI-REP-NME-FORMAT             PIC X(30).
+               10  ONLIN-INVLD-REP-CD            PIC X(1).
+                   88  ONLIN-INVLD-REP-DEF           VALUE 'D'.
+                   88  ONLIN-INVLD-REP-REJ           VALUE 'R'.
+               10  FI-STATE-LIC-VLD              PIC X(1).
+                   88  FI-STATE-LIC-VLD-YES          VALUE 'Y'.
+                   88  FI-STATE-LIC-VLD-NO           VALUE 'N'.
+               10  FI-INVLD-ST-LIC-CD            PIC X(1).
+                   88  FI-INVLD-ST-LIC-A             VALUE 'A'.
+                   88  FI-INVLD-ST-LIC-R             VALUE 'R'.
+                   88  FI-INVLD-ST-LIC-NA            VALUE 'Z'.
+               10  FI-NASD-LIC-VLD               PIC X(1).
+                   88  FI-NASD-LIC-VLD-YES           VALUE 'Y'.
+                   88  FI-NASD-LIC-VLD-NO            VALUE 'N'.
+               10  FI-INVLD-NASD-LIC             PIC X(1).
+                   88  FI-INVLD-NASD-LIC-A           VALUE 'A'.
+                   88  FI-INVLD-NASD-LIC-R           VALUE 'R'.
+                   88  FI-INVLD-NASD-LIC-NA          VALUE 'Z'.
+               10  BATCH-INVLD-REP-CD            PIC X(1).
+                   88  BATCH-INVLD-REP-REJ           VALUE 'R'.
+                   88  BATCH-INVLD-REP-DEF           VALUE 'D'.
+                   88  BATCH-INVLD-REP-BYP           VALUE 'B'.
+                   88  BATCH-INVLD-REP-EST           VALUE 'E'.
+                   88  BATCH-INVLD-REP-ESB           VALUE 'F'.
+                   88  BATCH-INVLD-REP-ESD           VALUE 'G'.
+               10  FI-REP-LEVEL-CDE              PIC X(1).
+                   88  FI-REP-LEVEL-YES              VALUE 'Y'.
+                   88  FI-REP-LEVEL-NO               VALUE 'N'.
+               10  FI-REP-CONVRSN-CDE            PIC X(1).
+                   88  FI-REP-CONVRSN-YES            VALUE 'Y'.
+                   88  FI-REP-CONVRSN-NO             VALUE 'N'.
+               10  REP-NBR-ALIAS-CDE             PIC X(1).
+                   88  REP-NBR-ALIAS-YES             VALUE 'Y'.
+                   88  REP-NBR-ALIAS-NO              VALUE 'N'.
+               10  REP-NAME-ALIAS-CDE            PIC X(1).
+                   88  REP-NAME-ALIAS-YES            VALUE 'Y'.
+                   88  REP-NAME-ALIAS-NO             VALUE 'N'.
+               10  REP-NBR-USED-CDE              PIC X(1).
+                   88  REP-NBR-USED-YES              VALUE 'Y'.
+                   88  REP-NBR-USED-NO               VALUE 'N'.
+               10  REP-NM-REQUIRED-CD            PIC X(1).
+                   88  REP-NM-REQUIRED-YES           VALUE 'Y'.
+                   88  REP-NM-REQUIRED-NO            VALUE 'N'.
+               10  RP-ERR-LOOKP-VR-CD            PIC X(1).
+                   88  RP-ERR-LOOKP-VR-YES           VALUE 'Y'.
+                   88  RP-ERR-LOOKP-VR-NO            VALUE 'N'.
+               10  ADD-REP-OPTION-CD             PIC X(1).
+                   88  ADD-REP-OPTION-YES            VALUE 'Y'.
+                   88  ADD-REP-OPTION-NO             VALUE 'N'.
+               10  REP-EDIT-OVERID-CD            PIC X(1).
+                   88  REP-EDIT-OVERID-YES           VALUE 'Y'.
+                   88  REP-EDIT-OVERID-NO            VALUE 'N'.
+               10  IVT-SLIP-ADR-CD               PIC X(1).
+                   88  IVT-SLIP-ADR-FI               VALUE 'F'.
+                   88  IVT-SLIP-ADR-BRANCH           VALUE 'B'.
+                   88  IVT-SLIP-ADR-MUTUAL-FUND      VALUE 'M'.
+                   88  IVT-SLIP-ADR-NA               VALUE 'Z'.
+               10  FG-FI-EXTERNAL-ID             PIC X(20).
+               10  FI-FG-DLD-FILE-FORMAT-ABR-NM  PIC X(4).
+               10  FI-FG-APPROVAL-RATING-ABR-NM  PIC X(4).
+               10  FI-TRUSTEE-TAX-RPT-RSP-CD     PIC X(1).
+                   88  FI-TRUSTEE-TAX-RPT-RSP-YES    VALUE 'Y'.
+                   88  FI-TRUSTEE-TAX-RPT-RSP-NO     VALUE 'N'.
+               10  FILLER                        PIC X(70).
+           05  DETAIL-RECORD-4-AREA REDEFINES DETAIL-RECORD-1-AREA.
+               10  FI-EDELIVERY-CONSENT-CD       PIC X(1).
+                   88  FI-EDELIVERY-CONSENT-YES      VALUE 'Y'.
+                   88  FI-EDELIVERY-CONSENT-NO       VALUE 'N'.
+                   88  FI-EDELIVERY-CONSENT-PENDING  VALUE 'Z'.
+               10  FI-EDELIVERY-CONSENT-DTE      PIC X(10).
+               10  FILLER                        PIC X(142).
+           05  DETAIL-HEADER-RECORD-AREA REDEFINES
+               DETAIL-RECORD-1-AREA.
+               10  HEADER-FILE-TX                PIC X(15).
+               10  SUPER-SHEET-DT.
+                   15  SUPER-SHEET-YYYY-DT       PIC 9(4).
+                   15  SUPER-SHEET-MM-DT         PIC 9(2).
+                   15  SUPER-SHEET-DD-DT         PIC 9(2).
+               10  PROCESSED-DT.
+                   15  PROCESSED-YYYY-DT         PIC 9(4).
+                   15  PROCESSED-MM-DT           PIC 9(2).
+                   15  PROCESSED-DD-DT           PIC 9(2).
+               10  PROCESSED-TM.
+                   15  PROCESSED-HH-TM           PIC 9(2).
+                   15  PROCESSED-MM-TM           PIC 9(2).
+                   15  PROCESSED-SS-TM           PIC 9(2).
+               10  JOB-NM                        PIC X(8).
+               10  REF-FORMAT-CDE                PIC 9(3).
+                   88  REF-FORMAT-TIP                VALUE 000.
+                   88  REF-FORMAT-NSCC               VALUE 001.
+                   88  REF-FORMAT-BOSS               VALUE 002.
+                   88  REF-FORMAT-TIP-DIRECT         VALUE 003.
+                   88  REF-FORMAT-TIP-ORDER          VALUE 004.
+                   88  REF-FORMAT-TIP-GLOBAL         VALUE 099.
+               10  REF-RQST-NBR                  PIC 9(7).
+               10  FILLER                        PIC X(99).
+           05  DETAIL-TRAILER-RECORD-AREA REDEFINES
+               DETAIL-RECORD-1-AREA.
+               10  TRAILER-FILE-TX               PIC X(15).
+               10  TOTAL-RECORD-CT               PIC 9(9).
+               10  FILLER                        PIC X(130).
+       FD  FDP-AUDIT-RPT.
+       01  FDP-AUDIT-LINE                    PIC X(132).
+       FD  FDP-CHECKPOINT-FL.
+       01  FDP-CHECKPOINT-RECORD.
+           05  CKPT-FUND-GROUP-NBR           PIC 9(07).
+           05  CKPT-RECORD-CT                PIC 9(09).
+           05  FILLER                        PIC X(20).
        WORKING-STORAGE SECTION.
+       01  FDP-SWITCHES.
+           05  FDP-EOF-SW                    PIC X(01)   VALUE 'N'.
+               88  FDP-EOF                       VALUE 'Y'.
+           05  FDP-FIRST-GROUP-SW            PIC X(01)   VALUE 'Y'.
+               88  FDP-FIRST-GROUP               VALUE 'Y'.
+               88  FDP-NOT-FIRST-GROUP           VALUE 'N'.
+           05  FDP-CKPT-FILE-STATUS-SW       PIC X(01)   VALUE 'N'.
+               88  FDP-CKPT-FILE-EMPTY           VALUE 'Y'.
+               88  FDP-CKPT-FILE-LOADED          VALUE 'N'.
+           05  FDP-CKPT-FOUND-SW             PIC X(01)   VALUE 'N'.
+               88  FDP-CKPT-FOUND                VALUE 'Y'.
+       01  FDP-COUNTERS                      COMP.
+           05  FDP-DETAIL-READ-CT            PIC 9(09)   VALUE ZERO.
+           05  FDP-GRP-DETAIL-CT             PIC 9(07)   VALUE ZERO.
+           05  FDP-CKPT-INTERVAL-CT          PIC 9(09)   VALUE ZERO.
+       01  FDP-CKPT-WORK.
+           05  FDP-CKPT-FUND-GRP             PIC 9(07).
+               88  FDP-CKPT-NO-RESTART           VALUE ZERO.
+           05  FDP-CKPT-RECORD-CT            PIC 9(09).
+       01  FDP-CUR-FUND-GRP                  PIC 9(07)   VALUE ZERO.
+       01  FDP-DATE-WORK                     COMP-3.
+           05  FDP-HDR-DAYS                  PIC S9(09)  VALUE ZERO.
+           05  FDP-EXP-DAYS                  PIC S9(09)  VALUE ZERO.
+           05  FDP-DAYS-LEFT                 PIC S9(09)  VALUE ZERO.
+       01  FDP-TRAILER-COUNT                 PIC 9(09)   VALUE ZERO.
+       01  FDP-CB-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FDP-CB-FUND-GRP               PIC 9(07).
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  FDP-CB-DETAIL-CT              PIC ZZZ,ZZ9.
+       01  FDP-CB-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'DEALER CONTROL-BREAK / TRAILER RECON'.
+       01  FDP-CB-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(13)
+               VALUE 'FUND GRP NBR'.
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  FILLER                        PIC X(12)
+               VALUE 'DEALER COUNT'.
+       01  FDP-RECON-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(30)
+               VALUE 'TRAILER RECORD COUNT:'.
+           05  FDP-RC-TRAILER-CT             PIC ZZZ,ZZZ,ZZ9.
+       01  FDP-RECON-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(30)
+               VALUE 'DETAIL RECORDS READ:'.
+           05  FDP-RC-READ-CT                PIC ZZZ,ZZZ,ZZ9.
+       01  FDP-RECON-MATCH-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FDP-RC-RESULT                 PIC X(40).
+       01  FDP-WARN-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'SALES-AGREEMENT EXPIRATION EARLY-WARNING'.
+       01  FDP-WARN-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(13)
+               VALUE 'FUND GRP NBR'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(20)
+               VALUE 'AGREEMENT TYPE'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(20)
+               VALUE 'WARNING LEVEL'.
+       01  FDP-WARN-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FDP-WN-FUND-GRP               PIC 9(07).
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  FDP-WN-AGMT-TYPE              PIC X(20).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FDP-WN-LEVEL                  PIC X(25).
+       01  FDP-CHN-SUMMARY-TBL.
+           05  FDP-CHN-ENTRY OCCURS 50 TIMES
+                               INDEXED BY FDP-CHN-IDX.
+               10  FDP-CHN-SLS-CHN-TYPE      PIC X(03).
+               10  FDP-CHN-TOTAL-COPIES      PIC 9(09).
+       01  FDP-CHN-USED-CT                   PIC 9(04)   COMP
+           VALUE ZERO.
+       01  FDP-CHN-WK-SUM                    PIC 9(09).
+       01  FDP-COPY-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'PRINT-COPY-COUNT VOLUME FORECAST'.
+       01  FDP-COPY-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(13)
+               VALUE 'SALES CHANNEL'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(16)
+               VALUE 'FORECAST COPIES'.
+       01  FDP-COPY-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FDP-CP-SLS-CHN-TYPE           PIC X(03).
+           05  FILLER                        PIC X(10)   VALUE SPACES.
+           05  FDP-CP-TOTAL-COPIES           PIC ZZZ,ZZZ,ZZ9.
        PROCEDURE DIVISION.
-        STOP RUN.			   
-                  
-
\ No newline at end of file
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+                   UNTIL FDP-EOF.
+           IF FDP-NOT-FIRST-GROUP
+               PERFORM 2900-FINISH-CURRENT-GROUP THRU 2900-EXIT
+           END-IF.
+           PERFORM 7000-CHECK-TRAILER-COUNT THRU 7000-EXIT.
+           PERFORM 8000-PRINT-COPY-COUNT-FORECAST THRU 8000-EXIT.
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+           STOP RUN.
+      *---------------------------------------------------------*
+      *    OPEN FILES, PRINT HEADINGS, LOAD THE CHECKPOINT, AND    *
+      *    SKIP FORWARD TO THE LAST COMMITTED FUND GROUP ON A      *
+      *    RESTART                                                 *
+      *---------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT FDP-DEALER-POSITION.
+           OPEN OUTPUT FDP-AUDIT-RPT.
+           OPEN I-O FDP-CHECKPOINT-FL.
+           WRITE FDP-AUDIT-LINE FROM FDP-CB-HDG-LINE-1.
+           WRITE FDP-AUDIT-LINE FROM FDP-CB-HDG-LINE-2.
+           WRITE FDP-AUDIT-LINE FROM FDP-WARN-HDG-LINE-1.
+           WRITE FDP-AUDIT-LINE FROM FDP-WARN-HDG-LINE-2.
+           PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+           PERFORM 1100-READ-FDP THRU 1100-EXIT.
+           IF NOT FDP-CKPT-NO-RESTART
+               PERFORM 1300-SKIP-TO-CHECKPOINT THRU 1300-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+       1100-READ-FDP.
+           READ FDP-DEALER-POSITION
+               AT END
+                   SET FDP-EOF TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       1200-READ-CHECKPOINT.
+           READ FDP-CHECKPOINT-FL INTO FDP-CKPT-WORK
+               AT END
+                   SET FDP-CKPT-FILE-EMPTY TO TRUE
+                   MOVE ZERO TO FDP-CKPT-FUND-GRP
+                                FDP-CKPT-RECORD-CT
+               NOT AT END
+                   SET FDP-CKPT-FILE-LOADED TO TRUE
+                   MOVE FDP-CKPT-RECORD-CT TO FDP-DETAIL-READ-CT
+           END-READ.
+       1200-EXIT.
+           EXIT.
+       1300-SKIP-TO-CHECKPOINT.
+           PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT
+                   UNTIL FDP-EOF
+                   OR FDP-CKPT-FOUND.
+       1300-EXIT.
+           EXIT.
+       1310-SKIP-ONE-RECORD.
+           IF RECORD-TYPE-DEALER-POSITION
+              AND SEQ-DETAIL-1-AREA
+              AND FI-FUND-GROUP-NBR = FDP-CKPT-FUND-GRP
+               SET FDP-CKPT-FOUND TO TRUE
+               PERFORM 1100-READ-FDP THRU 1100-EXIT
+           ELSE
+               PERFORM 1100-READ-FDP THRU 1100-EXIT
+           END-IF.
+       1310-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    ROUTE EACH PHYSICAL RECORD BY RECORD-TYPE-CD AND,       *
+      *    FOR DEALER-POSITION ROWS, BY SEQUENCE-NUMBER-ID          *
+      *---------------------------------------------------------*
+       2000-PROCESS-RECORD.
+           EVALUATE TRUE
+               WHEN RECORD-TYPE-HEADER
+                   PERFORM 2050-CAPTURE-HEADER-DATE THRU 2050-EXIT
+               WHEN RECORD-TYPE-TRAILER
+                   MOVE TOTAL-RECORD-CT TO FDP-TRAILER-COUNT
+               WHEN RECORD-TYPE-DEALER-POSITION
+                   PERFORM 2100-ROUTE-DETAIL THRU 2100-EXIT
+           END-EVALUATE.
+           PERFORM 1100-READ-FDP THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2050-CAPTURE-HEADER-DATE.
+           COMPUTE FDP-HDR-DAYS = (SUPER-SHEET-YYYY-DT * 360)
+               + (SUPER-SHEET-MM-DT * 30) + SUPER-SHEET-DD-DT.
+       2050-EXIT.
+           EXIT.
+       2100-ROUTE-DETAIL.
+           ADD 1 TO FDP-DETAIL-READ-CT.
+           IF SEQ-DETAIL-1-AREA
+               IF FDP-FIRST-GROUP
+                   MOVE 'N' TO FDP-FIRST-GROUP-SW
+                   MOVE FI-FUND-GROUP-NBR TO FDP-CUR-FUND-GRP
+               ELSE
+                   IF FI-FUND-GROUP-NBR NOT = FDP-CUR-FUND-GRP
+                       PERFORM 2900-FINISH-CURRENT-GROUP THRU 2900-EXIT
+                       MOVE FI-FUND-GROUP-NBR TO FDP-CUR-FUND-GRP
+                   END-IF
+               END-IF
+               ADD 1 TO FDP-GRP-DETAIL-CT
+               PERFORM 2110-CHECK-SALES-AGREEMENT THRU 2110-EXIT
+           ELSE
+               IF SEQ-DETAIL-2-AREA
+                   PERFORM 2150-ACCUMULATE-COPY-COUNTS THRU 2150-EXIT
+               END-IF
+           END-IF.
+           ADD 1 TO FDP-CKPT-INTERVAL-CT.
+           IF FDP-CKPT-INTERVAL-CT >= 1000
+               PERFORM 2950-WRITE-CHECKPOINT THRU 2950-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    60/30/15-DAY EARLY-WARNING ON SALES-AGREEMENT AND        *
+      *    12B-1-AGREEMENT EXPIRATION DATES, AGAINST THE HEADER'S   *
+      *    SUPER-SHEET DATE AS "TODAY"                              *
+      *---------------------------------------------------------*
+       2110-CHECK-SALES-AGREEMENT.
+           IF FI-SLS-AGMT-REQD-YES
+              AND FI-SLS-AGMT-EXP-YYYY NOT = ZERO
+               COMPUTE FDP-EXP-DAYS = (FI-SLS-AGMT-EXP-YYYY * 360)
+                   + (FI-SLS-AGMT-EXP-MM * 30) + FI-SLS-AGMT-EXP-DD
+               COMPUTE FDP-DAYS-LEFT = FDP-EXP-DAYS - FDP-HDR-DAYS
+               MOVE 'SALES AGREEMENT'     TO FDP-WN-AGMT-TYPE
+               PERFORM 2120-EVALUATE-WARNING THRU 2120-EXIT
+           END-IF.
+           IF FI-12B1-AGMT-REQD-YES
+              AND FI-12B1-AGMT-EXP-YYYY NOT = ZERO
+               COMPUTE FDP-EXP-DAYS = (FI-12B1-AGMT-EXP-YYYY * 360)
+                   + (FI-12B1-AGMT-EXP-MM * 30) + FI-12B1-AGMT-EXP-DD
+               COMPUTE FDP-DAYS-LEFT = FDP-EXP-DAYS - FDP-HDR-DAYS
+               MOVE '12B-1 AGREEMENT'     TO FDP-WN-AGMT-TYPE
+               PERFORM 2120-EVALUATE-WARNING THRU 2120-EXIT
+           END-IF.
+       2110-EXIT.
+           EXIT.
+       2120-EVALUATE-WARNING.
+           EVALUATE TRUE
+               WHEN FDP-DAYS-LEFT <= 15
+                   MOVE 'WITHIN 15 DAYS (OR LAPSED)' TO FDP-WN-LEVEL
+                   PERFORM 2190-WRITE-WARNING THRU 2190-EXIT
+               WHEN FDP-DAYS-LEFT <= 30
+                   MOVE 'WITHIN 30 DAYS'             TO FDP-WN-LEVEL
+                   PERFORM 2190-WRITE-WARNING THRU 2190-EXIT
+               WHEN FDP-DAYS-LEFT <= 60
+                   MOVE 'WITHIN 60 DAYS'              TO FDP-WN-LEVEL
+                   PERFORM 2190-WRITE-WARNING THRU 2190-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       2120-EXIT.
+           EXIT.
+       2190-WRITE-WARNING.
+           MOVE FDP-CUR-FUND-GRP TO FDP-WN-FUND-GRP.
+           WRITE FDP-AUDIT-LINE FROM FDP-WARN-LINE.
+       2190-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    SUM THE DOZEN PRINT-COPY-COUNT FIELDS ON THIS DEALER     *
+      *    INTO A RUNNING FORECAST TOTAL FOR ITS SALES CHANNEL      *
+      *---------------------------------------------------------*
+       2150-ACCUMULATE-COPY-COUNTS.
+           COMPUTE FDP-CHN-WK-SUM =
+                 DIVIDEND-CONFIRM-COPY-CT
+               + DAILY-CONFIRM-COPY-CT
+               + DEALER-FAIL-TRADE-FULL-COPY-CT
+               + DEALER-FAIL-TRADE-500K-COPY-CT
+               + DEALER-NEW-TRADE-FULL-COPY-CT
+               + DEALER-NEW-TRADE-500K-COPY-CT
+               + DLR-PROCESS-TRADE-FULL-COPY-CT
+               + DLR-PROCESS-TRADE-500K-COPY-CT
+               + DEALER-CML-DLQ-TRADE-COPY-CT
+               + DLR-WIRE-ORDER-CONFIRM-COPY-CT
+               + DLR-PERIODIC-STATEMENT-COPY-CT.
+           SET FDP-CHN-IDX TO 1.
+           SEARCH FDP-CHN-ENTRY
+               AT END
+                   PERFORM 2160-ADD-CHANNEL-ENTRY THRU 2160-EXIT
+               WHEN FDP-CHN-SLS-CHN-TYPE (FDP-CHN-IDX)
+                    = FI-FG-SLS-CHN-TYPE
+                   ADD FDP-CHN-WK-SUM
+                       TO FDP-CHN-TOTAL-COPIES (FDP-CHN-IDX)
+           END-SEARCH.
+       2150-EXIT.
+           EXIT.
+       2160-ADD-CHANNEL-ENTRY.
+           ADD 1 TO FDP-CHN-USED-CT.
+           SET FDP-CHN-IDX TO FDP-CHN-USED-CT.
+           MOVE FI-FG-SLS-CHN-TYPE
+                               TO FDP-CHN-SLS-CHN-TYPE (FDP-CHN-IDX).
+           MOVE FDP-CHN-WK-SUM TO FDP-CHN-TOTAL-COPIES (FDP-CHN-IDX).
+       2160-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    CLOSE OUT A FUND-GROUP CONTROL BREAK AND, EVERY 1000    *
+      *    DETAIL ROWS, COMMIT A RESTART CHECKPOINT AT THE BREAK   *
+      *---------------------------------------------------------*
+       2900-FINISH-CURRENT-GROUP.
+           MOVE FDP-CUR-FUND-GRP  TO FDP-CB-FUND-GRP.
+           MOVE FDP-GRP-DETAIL-CT TO FDP-CB-DETAIL-CT.
+           WRITE FDP-AUDIT-LINE FROM FDP-CB-LINE.
+           MOVE ZERO TO FDP-GRP-DETAIL-CT.
+       2900-EXIT.
+           EXIT.
+       2950-WRITE-CHECKPOINT.
+           MOVE FDP-CUR-FUND-GRP   TO FDP-CKPT-FUND-GRP.
+           MOVE FDP-DETAIL-READ-CT TO FDP-CKPT-RECORD-CT.
+           PERFORM 2960-REWRITE-CHECKPOINT-FL THRU 2960-EXIT.
+           MOVE ZERO TO FDP-CKPT-INTERVAL-CT.
+       2950-EXIT.
+           EXIT.
+       2960-REWRITE-CHECKPOINT-FL.
+           IF FDP-CKPT-FILE-EMPTY
+               WRITE FDP-CHECKPOINT-RECORD FROM FDP-CKPT-WORK
+               SET FDP-CKPT-FILE-LOADED TO TRUE
+           ELSE
+               REWRITE FDP-CHECKPOINT-RECORD FROM FDP-CKPT-WORK
+           END-IF.
+       2960-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    COMPARE THE TRAILER'S RECORD COUNT AGAINST THE DEALER-   *
+      *    POSITION ROWS ACTUALLY READ                              *
+      *---------------------------------------------------------*
+       7000-CHECK-TRAILER-COUNT.
+           MOVE FDP-TRAILER-COUNT  TO FDP-RC-TRAILER-CT.
+           WRITE FDP-AUDIT-LINE FROM FDP-RECON-LINE.
+           MOVE FDP-DETAIL-READ-CT TO FDP-RC-READ-CT.
+           WRITE FDP-AUDIT-LINE FROM FDP-RECON-LINE-2.
+           IF FDP-TRAILER-COUNT = FDP-DETAIL-READ-CT
+               MOVE 'TRAILER COUNT BALANCES TO DETAIL ROWS READ'
+                                           TO FDP-RC-RESULT
+           ELSE
+               MOVE 'TRAILER COUNT BREAK -- FEED MAY BE TRUNCATED'
+                                           TO FDP-RC-RESULT
+           END-IF.
+           WRITE FDP-AUDIT-LINE FROM FDP-RECON-MATCH-LINE.
+       7000-EXIT.
+           EXIT.
+       8000-PRINT-COPY-COUNT-FORECAST.
+           WRITE FDP-AUDIT-LINE FROM FDP-COPY-HDG-LINE-1.
+           WRITE FDP-AUDIT-LINE FROM FDP-COPY-HDG-LINE-2.
+           IF FDP-CHN-USED-CT > ZERO
+               PERFORM 8010-PRINT-CHANNEL-LINE THRU 8010-EXIT
+                       VARYING FDP-CHN-IDX FROM 1 BY 1
+                       UNTIL FDP-CHN-IDX > FDP-CHN-USED-CT
+           END-IF.
+       8000-EXIT.
+           EXIT.
+       8010-PRINT-CHANNEL-LINE.
+           MOVE FDP-CHN-SLS-CHN-TYPE (FDP-CHN-IDX)
+                                           TO FDP-CP-SLS-CHN-TYPE.
+           MOVE FDP-CHN-TOTAL-COPIES (FDP-CHN-IDX)
+                                           TO FDP-CP-TOTAL-COPIES.
+           WRITE FDP-AUDIT-LINE FROM FDP-COPY-LINE.
+       8010-EXIT.
+           EXIT.
+       9000-FINALIZE.
+           MOVE ZERO TO FDP-CKPT-FUND-GRP.
+           MOVE ZERO TO FDP-CKPT-RECORD-CT.
+           PERFORM 2960-REWRITE-CHECKPOINT-FL THRU 2960-EXIT.
+           CLOSE FDP-DEALER-POSITION.
+           CLOSE FDP-AUDIT-RPT.
+           CLOSE FDP-CHECKPOINT-FL.
+       9000-EXIT.
+           EXIT.
