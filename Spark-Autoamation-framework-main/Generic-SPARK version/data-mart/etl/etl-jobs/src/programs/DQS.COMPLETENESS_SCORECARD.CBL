@@ -0,0 +1,339 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DQS-COMPLETENESS-SCORECARD.
+	   AUTHOR. DST. MODIFIED BY SHREENI, MODIFIED BY HOGLE.
+	   DATE WRITTEN. 08/08/2026.
+	   DATE COMPILED. 08/08/2026.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       FILE-CONTROL.
+	    SELECT DQS-ACCOUNT-FL ASSIGN TO "FNAME1".
+	    SELECT DQS-CUSTOMER-FL ASSIGN TO "FNAME2".
+	    SELECT DQS-AUDIT-RPT ASSIGN TO "RPTFILE".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DQS-ACCOUNT-FL.
+       01  DQS-ACCOUNT-RECORD.
+           05  FILLER                        PIC X(18).
+           05  FILLER                        PIC X(22).
+           05  FILLER                        PIC X(229).
+           05  DQS-ACT-CLOR-TAX-RSP-PRTY     PIC X(1).
+           05  FILLER                        PIC X(10).
+           05  DQS-ACT-FD-SPNSR-SHRT-NME     PIC X(3).
+           05  FILLER                        PIC X(30).
+           05  DQS-ACT-UBO-CDE               PIC X(1).
+           05  FILLER                        PIC X(6).
+           05  DQS-ACT-RFHR-MASK-TIN-CD      PIC X(1).
+           05  FILLER                        PIC X(325).
+       FD  DQS-CUSTOMER-FL.
+       01  DQS-CUSTOMER-RECORD.
+           05  FILLER                        PIC X(221).
+           05  DQS-CST-GND-CDE               PIC X(1).
+           05  DQS-CST-MRTL-STS-CDE          PIC X(1).
+           05  FILLER                        PIC X(20).
+           05  DQS-CST-CTZ-CDE               PIC X(1).
+           05  FILLER                        PIC X(699).
+           05  DQS-CST-FD-SPNSR-SHRT-NME     PIC X(3).
+           05  FILLER                        PIC X(151).
+       FD  DQS-AUDIT-RPT.
+       01  DQS-AUDIT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  DQS-SWITCHES.
+           05  DQS-ACT-EOF-SW                PIC X(01)   VALUE 'N'.
+               88  DQS-ACT-EOF                   VALUE 'Y'.
+           05  DQS-CST-EOF-SW                PIC X(01)   VALUE 'N'.
+               88  DQS-CST-EOF                   VALUE 'Y'.
+       01  DQS-COUNTERS                      COMP.
+           05  DQS-ACT-READ-CT               PIC 9(09)   VALUE ZERO.
+           05  DQS-CST-READ-CT               PIC 9(09)   VALUE ZERO.
+       01  DQS-WK-FOUND-SW                   PIC X(01)   VALUE 'N'.
+           88  DQS-WK-FOUND                      VALUE 'Y'.
+           88  DQS-WK-NOT-FOUND                  VALUE 'N'.
+       01  DQS-WK-PCT                        PIC 9(03)   COMP.
+       01  DQS-ACT-SPNSR-TBL.
+           05  DQS-ACT-SPNSR-LOAD-CT         PIC 9(05)   COMP
+                                              VALUE ZERO.
+           05  DQS-ACT-SPNSR-ENTRY OCCURS 500 TIMES
+                           INDEXED BY DQS-ACT-IDX.
+               10  DQS-ACT-SPNSR-NME         PIC X(03).
+               10  DQS-ACT-SPNSR-CT          PIC 9(07)   COMP.
+               10  DQS-ACT-TAXRSP-POP-CT     PIC 9(07)   COMP.
+               10  DQS-ACT-UBO-POP-CT        PIC 9(07)   COMP.
+               10  DQS-ACT-RFHR-POP-CT       PIC 9(07)   COMP.
+       01  DQS-CST-SPNSR-TBL.
+           05  DQS-CST-SPNSR-LOAD-CT         PIC 9(05)   COMP
+                                              VALUE ZERO.
+           05  DQS-CST-SPNSR-ENTRY OCCURS 500 TIMES
+                           INDEXED BY DQS-CST-IDX.
+               10  DQS-CST-SPNSR-NME         PIC X(03).
+               10  DQS-CST-SPNSR-CT          PIC 9(07)   COMP.
+               10  DQS-CST-GND-POP-CT        PIC 9(07)   COMP.
+               10  DQS-CST-MRTL-POP-CT       PIC 9(07)   COMP.
+               10  DQS-CST-CTZ-POP-CT        PIC 9(07)   COMP.
+       01  DQS-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(55)
+               VALUE 'CLO-ACCOUNT-ACTIVITY DATA-COMPLETENESS SCORECARD'.
+       01  DQS-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(07)
+               VALUE 'SPONSOR'.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  FILLER                        PIC X(07)
+               VALUE 'RECORDS'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(12)
+               VALUE 'TAX-RSP-PRTY'.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  FILLER                        PIC X(07)
+               VALUE 'UBO PCT'.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  FILLER                        PIC X(08)
+               VALUE 'RFHR PCT'.
+       01  DQS-ACT-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  DQS-AL-SPNSR                  PIC X(05).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  DQS-AL-REC-CT                 PIC ZZZ,ZZ9.
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  DQS-AL-TAXRSP-PCT             PIC ZZ9.
+           05  FILLER                        PIC X(01)   VALUE '%'.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  DQS-AL-UBO-PCT                PIC ZZ9.
+           05  FILLER                        PIC X(01)   VALUE '%'.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  DQS-AL-RFHR-PCT               PIC ZZ9.
+           05  FILLER                        PIC X(01)   VALUE '%'.
+       01  DQS-HDG-LINE-3.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(55)
+               VALUE 'CLO-CUSTOMER-POSITION COMPLETENESS SCORECARD'.
+       01  DQS-HDG-LINE-4.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(07)
+               VALUE 'SPONSOR'.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  FILLER                        PIC X(07)
+               VALUE 'RECORDS'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(10)
+               VALUE 'GENDER PCT'.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  FILLER                        PIC X(08)
+               VALUE 'MRTL PCT'.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  FILLER                        PIC X(07)
+               VALUE 'CTZ PCT'.
+       01  DQS-CST-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  DQS-CL-SPNSR                  PIC X(05).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  DQS-CL-REC-CT                 PIC ZZZ,ZZ9.
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  DQS-CL-GND-PCT                PIC ZZ9.
+           05  FILLER                        PIC X(01)   VALUE '%'.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  DQS-CL-MRTL-PCT               PIC ZZ9.
+           05  FILLER                        PIC X(01)   VALUE '%'.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  DQS-CL-CTZ-PCT                PIC ZZ9.
+           05  FILLER                        PIC X(01)   VALUE '%'.
+       01  DQS-TOTAL-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(25)
+               VALUE 'ACCOUNT RECORDS READ: '.
+           05  DQS-TOT-ACT-CT                PIC ZZZ,ZZZ,ZZ9.
+       01  DQS-TOTAL-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(25)
+               VALUE 'CUSTOMER RECORDS READ: '.
+           05  DQS-TOT-CST-CT                PIC ZZZ,ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+               UNTIL DQS-ACT-EOF.
+           PERFORM 2500-PRINT-ACCOUNT-SCORECARD THRU 2500-EXIT.
+           PERFORM 3000-PROCESS-CUSTOMER THRU 3000-EXIT
+               UNTIL DQS-CST-EOF.
+           PERFORM 3500-PRINT-CUSTOMER-SCORECARD THRU 3500-EXIT.
+           PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT.
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  DQS-ACCOUNT-FL
+           OPEN INPUT  DQS-CUSTOMER-FL
+           OPEN OUTPUT DQS-AUDIT-RPT
+           WRITE DQS-AUDIT-LINE FROM DQS-HDG-LINE-1
+           WRITE DQS-AUDIT-LINE FROM DQS-HDG-LINE-2
+           READ DQS-ACCOUNT-FL
+               AT END
+                   SET DQS-ACT-EOF TO TRUE
+           END-READ
+           READ DQS-CUSTOMER-FL
+               AT END
+                   SET DQS-CST-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-ACCOUNT.
+           ADD 1 TO DQS-ACT-READ-CT
+           PERFORM 2100-ACCUM-ACCOUNT THRU 2100-EXIT
+           READ DQS-ACCOUNT-FL
+               AT END
+                   SET DQS-ACT-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-ACCUM-ACCOUNT.
+           SET DQS-WK-NOT-FOUND TO TRUE
+           IF DQS-ACT-SPNSR-LOAD-CT > 0
+               SET DQS-ACT-IDX TO 1
+               SEARCH DQS-ACT-SPNSR-ENTRY VARYING DQS-ACT-IDX
+                   AT END
+                       CONTINUE
+                   WHEN DQS-ACT-SPNSR-NME (DQS-ACT-IDX) =
+                        DQS-ACT-FD-SPNSR-SHRT-NME
+                       SET DQS-WK-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           IF NOT DQS-WK-FOUND
+               ADD 1 TO DQS-ACT-SPNSR-LOAD-CT
+               SET DQS-ACT-IDX TO DQS-ACT-SPNSR-LOAD-CT
+               MOVE DQS-ACT-FD-SPNSR-SHRT-NME
+                   TO DQS-ACT-SPNSR-NME (DQS-ACT-IDX)
+               MOVE ZERO TO DQS-ACT-SPNSR-CT (DQS-ACT-IDX)
+               MOVE ZERO TO DQS-ACT-TAXRSP-POP-CT (DQS-ACT-IDX)
+               MOVE ZERO TO DQS-ACT-UBO-POP-CT (DQS-ACT-IDX)
+               MOVE ZERO TO DQS-ACT-RFHR-POP-CT (DQS-ACT-IDX)
+           END-IF
+           ADD 1 TO DQS-ACT-SPNSR-CT (DQS-ACT-IDX)
+           IF DQS-ACT-CLOR-TAX-RSP-PRTY NOT = SPACES
+               ADD 1 TO DQS-ACT-TAXRSP-POP-CT (DQS-ACT-IDX)
+           END-IF
+           IF DQS-ACT-UBO-CDE NOT = SPACES
+               ADD 1 TO DQS-ACT-UBO-POP-CT (DQS-ACT-IDX)
+           END-IF
+           IF DQS-ACT-RFHR-MASK-TIN-CD NOT = SPACES
+               ADD 1 TO DQS-ACT-RFHR-POP-CT (DQS-ACT-IDX)
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2500-PRINT-ACCOUNT-SCORECARD.
+           PERFORM 2510-PRINT-ACCOUNT-LINE THRU 2510-EXIT
+               VARYING DQS-ACT-IDX FROM 1 BY 1
+               UNTIL DQS-ACT-IDX > DQS-ACT-SPNSR-LOAD-CT.
+       2500-EXIT.
+           EXIT.
+
+       2510-PRINT-ACCOUNT-LINE.
+           MOVE SPACES TO DQS-ACT-LINE
+           MOVE DQS-ACT-SPNSR-NME (DQS-ACT-IDX) TO DQS-AL-SPNSR
+           MOVE DQS-ACT-SPNSR-CT (DQS-ACT-IDX) TO DQS-AL-REC-CT
+           COMPUTE DQS-WK-PCT ROUNDED =
+               (DQS-ACT-TAXRSP-POP-CT (DQS-ACT-IDX) * 100)
+               / DQS-ACT-SPNSR-CT (DQS-ACT-IDX)
+           MOVE DQS-WK-PCT TO DQS-AL-TAXRSP-PCT
+           COMPUTE DQS-WK-PCT ROUNDED =
+               (DQS-ACT-UBO-POP-CT (DQS-ACT-IDX) * 100)
+               / DQS-ACT-SPNSR-CT (DQS-ACT-IDX)
+           MOVE DQS-WK-PCT TO DQS-AL-UBO-PCT
+           COMPUTE DQS-WK-PCT ROUNDED =
+               (DQS-ACT-RFHR-POP-CT (DQS-ACT-IDX) * 100)
+               / DQS-ACT-SPNSR-CT (DQS-ACT-IDX)
+           MOVE DQS-WK-PCT TO DQS-AL-RFHR-PCT
+           WRITE DQS-AUDIT-LINE FROM DQS-ACT-LINE.
+       2510-EXIT.
+           EXIT.
+
+       3000-PROCESS-CUSTOMER.
+           ADD 1 TO DQS-CST-READ-CT
+           PERFORM 3100-ACCUM-CUSTOMER THRU 3100-EXIT
+           READ DQS-CUSTOMER-FL
+               AT END
+                   SET DQS-CST-EOF TO TRUE
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+       3100-ACCUM-CUSTOMER.
+           SET DQS-WK-NOT-FOUND TO TRUE
+           IF DQS-CST-SPNSR-LOAD-CT > 0
+               SET DQS-CST-IDX TO 1
+               SEARCH DQS-CST-SPNSR-ENTRY VARYING DQS-CST-IDX
+                   AT END
+                       CONTINUE
+                   WHEN DQS-CST-SPNSR-NME (DQS-CST-IDX) =
+                        DQS-CST-FD-SPNSR-SHRT-NME
+                       SET DQS-WK-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           IF NOT DQS-WK-FOUND
+               ADD 1 TO DQS-CST-SPNSR-LOAD-CT
+               SET DQS-CST-IDX TO DQS-CST-SPNSR-LOAD-CT
+               MOVE DQS-CST-FD-SPNSR-SHRT-NME
+                   TO DQS-CST-SPNSR-NME (DQS-CST-IDX)
+               MOVE ZERO TO DQS-CST-SPNSR-CT (DQS-CST-IDX)
+               MOVE ZERO TO DQS-CST-GND-POP-CT (DQS-CST-IDX)
+               MOVE ZERO TO DQS-CST-MRTL-POP-CT (DQS-CST-IDX)
+               MOVE ZERO TO DQS-CST-CTZ-POP-CT (DQS-CST-IDX)
+           END-IF
+           ADD 1 TO DQS-CST-SPNSR-CT (DQS-CST-IDX)
+           IF DQS-CST-GND-CDE NOT = SPACES
+               ADD 1 TO DQS-CST-GND-POP-CT (DQS-CST-IDX)
+           END-IF
+           IF DQS-CST-MRTL-STS-CDE NOT = SPACES
+               ADD 1 TO DQS-CST-MRTL-POP-CT (DQS-CST-IDX)
+           END-IF
+           IF DQS-CST-CTZ-CDE NOT = SPACES
+               ADD 1 TO DQS-CST-CTZ-POP-CT (DQS-CST-IDX)
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3500-PRINT-CUSTOMER-SCORECARD.
+           WRITE DQS-AUDIT-LINE FROM DQS-HDG-LINE-3
+           WRITE DQS-AUDIT-LINE FROM DQS-HDG-LINE-4
+           PERFORM 3510-PRINT-CUSTOMER-LINE THRU 3510-EXIT
+               VARYING DQS-CST-IDX FROM 1 BY 1
+               UNTIL DQS-CST-IDX > DQS-CST-SPNSR-LOAD-CT.
+       3500-EXIT.
+           EXIT.
+
+       3510-PRINT-CUSTOMER-LINE.
+           MOVE SPACES TO DQS-CST-LINE
+           MOVE DQS-CST-SPNSR-NME (DQS-CST-IDX) TO DQS-CL-SPNSR
+           MOVE DQS-CST-SPNSR-CT (DQS-CST-IDX) TO DQS-CL-REC-CT
+           COMPUTE DQS-WK-PCT ROUNDED =
+               (DQS-CST-GND-POP-CT (DQS-CST-IDX) * 100)
+               / DQS-CST-SPNSR-CT (DQS-CST-IDX)
+           MOVE DQS-WK-PCT TO DQS-CL-GND-PCT
+           COMPUTE DQS-WK-PCT ROUNDED =
+               (DQS-CST-MRTL-POP-CT (DQS-CST-IDX) * 100)
+               / DQS-CST-SPNSR-CT (DQS-CST-IDX)
+           MOVE DQS-WK-PCT TO DQS-CL-MRTL-PCT
+           COMPUTE DQS-WK-PCT ROUNDED =
+               (DQS-CST-CTZ-POP-CT (DQS-CST-IDX) * 100)
+               / DQS-CST-SPNSR-CT (DQS-CST-IDX)
+           MOVE DQS-WK-PCT TO DQS-CL-CTZ-PCT
+           WRITE DQS-AUDIT-LINE FROM DQS-CST-LINE.
+       3510-EXIT.
+           EXIT.
+
+       8000-PRINT-TOTALS.
+           MOVE DQS-ACT-READ-CT TO DQS-TOT-ACT-CT
+           WRITE DQS-AUDIT-LINE FROM DQS-TOTAL-LINE
+           MOVE DQS-CST-READ-CT TO DQS-TOT-CST-CT
+           WRITE DQS-AUDIT-LINE FROM DQS-TOTAL-LINE-2.
+       8000-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE DQS-ACCOUNT-FL
+           CLOSE DQS-CUSTOMER-FL
+           CLOSE DQS-AUDIT-RPT.
+       9000-EXIT.
+           EXIT.
