@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AXR-ACCT-CUST-XREF.
+	   AUTHOR. DST. MODIFIED BY SHREENI, MODIFIED BY HOGLE.
+	   DATE WRITTEN. 08/08/2026.
+	   DATE COMPILED. 08/08/2026.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       FILE-CONTROL.
+	    SELECT AXR-ACCOUNT-FL ASSIGN TO "ACCTFILE".
+	    SELECT AXR-CUSTOMER-FL ASSIGN TO "CUSTFILE".
+	    SELECT AXR-AUDIT-RPT ASSIGN TO "RPTFILE".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AXR-ACCOUNT-FL.
+       01  AXR-ACCOUNT-RECORD.
+           05  AXR-ACT-FUND-CODE             PIC 9(7).
+           05  AXR-ACT-ACCOUNT-NUMBER        PIC 9(11).
+           05  AXR-ACT-CMR-BPR-ID2           PIC 9(11).
+           05  AXR-ACT-CMR-BPR-ID1           PIC 9(11).
+           05  FILLER                        PIC X(606).
+       FD  AXR-CUSTOMER-FL.
+       01  AXR-CUSTOMER-RECORD.
+           05  AXR-CST-CMR-BPR-ID2           PIC 9(11).
+           05  AXR-CST-CMR-BPR-ID1           PIC 9(11).
+           05  FILLER                        PIC X(1075).
+       FD  AXR-AUDIT-RPT.
+       01  AXR-AUDIT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  AXR-SWITCHES.
+           05  AXR-ACT-EOF-SW                PIC X(01)   VALUE 'N'.
+               88  AXR-ACT-EOF                   VALUE 'Y'.
+           05  AXR-CST-EOF-SW                PIC X(01)   VALUE 'N'.
+               88  AXR-CST-EOF                   VALUE 'Y'.
+       01  AXR-COUNTERS                      COMP.
+           05  AXR-CST-LOAD-CT               PIC 9(07)   VALUE ZERO.
+           05  AXR-ACT-READ-CT               PIC 9(09)   VALUE ZERO.
+           05  AXR-EXCEPTION-CT              PIC 9(07)   VALUE ZERO.
+       01  AXR-CUSTOMER-TBL.
+           05  AXR-CST-ENTRY OCCURS 5000 TIMES
+                           INDEXED BY AXR-CST-IDX.
+               10  AXR-CST-BPR-ID1           PIC 9(11).
+               10  AXR-CST-BPR-ID2           PIC 9(11).
+       01  AXR-WK-FOUND-SW                   PIC X(01)   VALUE 'N'.
+           88  AXR-WK-FOUND                      VALUE 'Y'.
+           88  AXR-WK-NOT-FOUND                  VALUE 'N'.
+       01  AXR-EXC-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  AXR-EXC-FUND-CODE             PIC 9(07).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  AXR-EXC-ACCOUNT-NBR           PIC 9(11).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  AXR-EXC-BPR-ID1               PIC 9(11).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  AXR-EXC-BPR-ID2               PIC 9(11).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  AXR-EXC-REASON                PIC X(30).
+       01  AXR-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(50)
+               VALUE 'ACCOUNT-TO-CUSTOMER CROSS-REFERENCE EXCEPTIONS'.
+       01  AXR-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(11)
+               VALUE 'FUND CODE'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(14)
+               VALUE 'ACCOUNT NBR'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(14)
+               VALUE 'BPR-ID1'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(11)
+               VALUE 'BPR-ID2'.
+       01  AXR-TOTAL-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(25)
+               VALUE 'ACCOUNT RECORDS READ: '.
+           05  AXR-TOT-ACT-CT                PIC ZZZ,ZZZ,ZZ9.
+       01  AXR-TOTAL-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(25)
+               VALUE 'EXCEPTIONS WRITTEN: '.
+           05  AXR-TOT-EXC-CT                PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+               UNTIL AXR-ACT-EOF.
+           PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT.
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AXR-CUSTOMER-FL
+           OPEN INPUT  AXR-ACCOUNT-FL
+           OPEN OUTPUT AXR-AUDIT-RPT
+           WRITE AXR-AUDIT-LINE FROM AXR-HDG-LINE-1
+           WRITE AXR-AUDIT-LINE FROM AXR-HDG-LINE-2
+           PERFORM 1100-LOAD-CUSTOMER THRU 1100-EXIT
+               UNTIL AXR-CST-EOF
+           READ AXR-ACCOUNT-FL
+               AT END
+                   SET AXR-ACT-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       1100-LOAD-CUSTOMER.
+           READ AXR-CUSTOMER-FL
+               AT END
+                   SET AXR-CST-EOF TO TRUE
+           END-READ
+           IF NOT AXR-CST-EOF
+               SET AXR-CST-IDX TO AXR-CST-LOAD-CT
+               SET AXR-CST-IDX UP BY 1
+               MOVE AXR-CST-CMR-BPR-ID1 TO AXR-CST-BPR-ID1 (AXR-CST-IDX)
+               MOVE AXR-CST-CMR-BPR-ID2 TO AXR-CST-BPR-ID2 (AXR-CST-IDX)
+               ADD 1 TO AXR-CST-LOAD-CT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESS-ACCOUNT.
+           ADD 1 TO AXR-ACT-READ-CT
+           PERFORM 2100-CHECK-CUSTOMER THRU 2100-EXIT
+           READ AXR-ACCOUNT-FL
+               AT END
+                   SET AXR-ACT-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-CHECK-CUSTOMER.
+           SET AXR-WK-NOT-FOUND TO TRUE
+           IF AXR-CST-LOAD-CT > 0
+               SET AXR-CST-IDX TO 1
+               SEARCH AXR-CST-ENTRY VARYING AXR-CST-IDX
+                   AT END
+                       CONTINUE
+                   WHEN AXR-CST-BPR-ID1 (AXR-CST-IDX) =
+                        AXR-ACT-CMR-BPR-ID1
+                       AND AXR-CST-BPR-ID2 (AXR-CST-IDX) =
+                        AXR-ACT-CMR-BPR-ID2
+                       SET AXR-WK-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           IF NOT AXR-WK-FOUND
+               MOVE SPACES TO AXR-EXC-LINE
+               MOVE AXR-ACT-FUND-CODE TO AXR-EXC-FUND-CODE
+               MOVE AXR-ACT-ACCOUNT-NUMBER TO AXR-EXC-ACCOUNT-NBR
+               MOVE AXR-ACT-CMR-BPR-ID1 TO AXR-EXC-BPR-ID1
+               MOVE AXR-ACT-CMR-BPR-ID2 TO AXR-EXC-BPR-ID2
+               MOVE 'NO MATCHING CUSTOMER RECORD' TO AXR-EXC-REASON
+               WRITE AXR-AUDIT-LINE FROM AXR-EXC-LINE
+               ADD 1 TO AXR-EXCEPTION-CT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       8000-PRINT-TOTALS.
+           MOVE AXR-ACT-READ-CT TO AXR-TOT-ACT-CT
+           WRITE AXR-AUDIT-LINE FROM AXR-TOTAL-LINE
+           MOVE AXR-EXCEPTION-CT TO AXR-TOT-EXC-CT
+           WRITE AXR-AUDIT-LINE FROM AXR-TOTAL-LINE-2.
+       8000-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE AXR-ACCOUNT-FL
+           CLOSE AXR-CUSTOMER-FL
+           CLOSE AXR-AUDIT-RPT.
+       9000-EXIT.
+           EXIT.
