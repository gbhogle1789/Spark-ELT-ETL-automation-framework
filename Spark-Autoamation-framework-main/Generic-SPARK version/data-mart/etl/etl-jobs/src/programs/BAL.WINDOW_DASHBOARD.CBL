@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAL-WINDOW-DASHBOARD.
+	   AUTHOR. DST. MODIFIED BY SHREENI, MODIFIED BY HOGLE.
+	   DATE WRITTEN. 08/08/2026.
+	   DATE COMPILED. 08/08/2026.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       FILE-CONTROL.
+	    SELECT BAL-857-FL      ASSIGN TO "FNAME1".
+	    SELECT BAL-SDCM-FL     ASSIGN TO "FNAME2".
+	    SELECT BAL-FBP-FL      ASSIGN TO "FNAME3".
+	    SELECT BAL-CLO39-FL    ASSIGN TO "FNAME4".
+	    SELECT BAL-CLO42-FL    ASSIGN TO "FNAME5".
+	    SELECT BAL-FDP-FL      ASSIGN TO "FNAME6".
+	    SELECT BAL-AUDIT-RPT   ASSIGN TO "RPTFILE".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BAL-857-FL.
+       01  BAL-857-RECORD.
+           05  BAL-857-RECORD-TYPE-CD        PIC X(1).
+               88  BAL-857-TYPE-HEADER           VALUE 'H'.
+               88  BAL-857-TYPE-TRAILER          VALUE 'T'.
+           05  BAL-857-DETAIL-AREA.
+               10  FILLER                    PIC X(25).
+               10  BAL-857-TOTAL-RECORD-CT   PIC 9(9).
+               10  FILLER                    PIC X(965).
+       FD  BAL-SDCM-FL.
+       01  BAL-SDCM-RECORD.
+           05  BAL-SDCM-RECORD-TYPE-CD       PIC X(1).
+               88  BAL-SDCM-TYPE-HEADER          VALUE 'H'.
+               88  BAL-SDCM-TYPE-TRAILER         VALUE 'T'.
+           05  BAL-SDCM-DETAIL-AREA.
+               10  BAL-SDCM-RECORD-CT       PIC 9(15).
+               10  FILLER                    PIC X(454).
+       FD  BAL-FBP-FL.
+       01  BAL-FBP-RECORD                    PIC X(160).
+       FD  BAL-CLO39-FL.
+       01  BAL-CLO39-RECORD                  PIC X(646).
+       FD  BAL-CLO42-FL.
+       01  BAL-CLO42-RECORD                  PIC X(1097).
+       FD  BAL-FDP-FL.
+       01  BAL-FDP-RECORD.
+           05  BAL-FDP-RECORD-TYPE-CD        PIC X(3).
+               88  BAL-FDP-TYPE-HEADER           VALUE 'FDH'.
+               88  BAL-FDP-TYPE-TRAILER          VALUE 'FDT'.
+           05  BAL-FDP-SEQUENCE-NUMBER-ID    PIC 9(3).
+           05  BAL-FDP-DETAIL-AREA.
+               10  FILLER                    PIC X(15).
+               10  BAL-FDP-TOTAL-RECORD-CT   PIC 9(9).
+               10  FILLER                    PIC X(130).
+       FD  BAL-AUDIT-RPT.
+       01  BAL-AUDIT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  BAL-EOF-SW                        PIC X(01)   VALUE 'N'.
+           88  BAL-EOF                           VALUE 'Y'.
+       01  BAL-READ-CT                       PIC 9(09)   COMP
+                                              VALUE ZERO.
+       01  BAL-EXPECTED-CT                   PIC 9(09)   COMP
+                                              VALUE ZERO.
+       01  BAL-HAS-TRAILER-SW                PIC X(01)   VALUE 'N'.
+           88  BAL-HAS-TRAILER                   VALUE 'Y'.
+       01  BAL-EXPECTED-CT-ED                PIC ZZZ,ZZZ,ZZ9.
+       01  BAL-CUR-FILE-NAME                 PIC X(20)   VALUE SPACES.
+       01  BAL-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'END-OF-BATCH-WINDOW BALANCING DASHBOARD'.
+       01  BAL-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(20)   VALUE 'FILE'.
+           05  FILLER                        PIC X(14)
+               VALUE 'RECORDS READ'.
+           05  FILLER                        PIC X(14)
+               VALUE 'EXPECTED'.
+           05  FILLER                        PIC X(10)   VALUE 'STATUS'.
+       01  BAL-DASH-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  BAL-DL-FILE-NAME              PIC X(20).
+           05  BAL-DL-READ-CT                PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  BAL-DL-EXPECTED-TX            PIC X(11).
+           05  FILLER                        PIC X(02)   VALUE SPACES.
+           05  BAL-DL-STATUS                 PIC X(10).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT BAL-AUDIT-RPT
+           WRITE BAL-AUDIT-LINE FROM BAL-HDG-LINE-1
+           WRITE BAL-AUDIT-LINE FROM BAL-HDG-LINE-2
+           PERFORM 1000-CHECK-857 THRU 1000-EXIT
+           PERFORM 2000-CHECK-SDCM THRU 2000-EXIT
+           PERFORM 3000-CHECK-FBP THRU 3000-EXIT
+           PERFORM 4000-CHECK-CLO39 THRU 4000-EXIT
+           PERFORM 5000-CHECK-CLO42 THRU 5000-EXIT
+           PERFORM 6000-CHECK-FDP THRU 6000-EXIT
+           CLOSE BAL-AUDIT-RPT
+           STOP RUN.
+
+       1000-CHECK-857.
+           MOVE 'N' TO BAL-EOF-SW
+           MOVE ZERO TO BAL-READ-CT
+           MOVE ZERO TO BAL-EXPECTED-CT
+           MOVE 'N' TO BAL-HAS-TRAILER-SW
+           OPEN INPUT BAL-857-FL
+           PERFORM UNTIL BAL-EOF
+               READ BAL-857-FL
+                   AT END
+                       SET BAL-EOF TO TRUE
+                   NOT AT END
+                       IF BAL-857-TYPE-TRAILER
+                           SET BAL-HAS-TRAILER TO TRUE
+                           MOVE BAL-857-TOTAL-RECORD-CT TO
+                               BAL-EXPECTED-CT
+                       ELSE
+                           IF NOT BAL-857-TYPE-HEADER
+                               ADD 1 TO BAL-READ-CT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BAL-857-FL
+           PERFORM 8000-PRINT-LINE THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-CHECK-SDCM.
+           MOVE 'N' TO BAL-EOF-SW
+           MOVE ZERO TO BAL-READ-CT
+           MOVE ZERO TO BAL-EXPECTED-CT
+           MOVE 'N' TO BAL-HAS-TRAILER-SW
+           OPEN INPUT BAL-SDCM-FL
+           PERFORM UNTIL BAL-EOF
+               READ BAL-SDCM-FL
+                   AT END
+                       SET BAL-EOF TO TRUE
+                   NOT AT END
+                       IF BAL-SDCM-TYPE-TRAILER
+                           SET BAL-HAS-TRAILER TO TRUE
+                           MOVE BAL-SDCM-RECORD-CT TO
+                               BAL-EXPECTED-CT
+                       ELSE
+                           IF NOT BAL-SDCM-TYPE-HEADER
+                               ADD 1 TO BAL-READ-CT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BAL-SDCM-FL
+           MOVE 'SDCM-CASH-MOVEMENT ' TO BAL-CUR-FILE-NAME
+           PERFORM 8100-WRITE-DASH-LINE THRU 8100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       3000-CHECK-FBP.
+           MOVE 'N' TO BAL-EOF-SW
+           MOVE ZERO TO BAL-READ-CT
+           OPEN INPUT BAL-FBP-FL
+           PERFORM UNTIL BAL-EOF
+               READ BAL-FBP-FL
+                   AT END
+                       SET BAL-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO BAL-READ-CT
+               END-READ
+           END-PERFORM
+           CLOSE BAL-FBP-FL
+           MOVE SPACES TO BAL-DASH-LINE
+           MOVE 'FBP-BRANCH-POSITION ' TO BAL-DL-FILE-NAME
+           MOVE BAL-READ-CT TO BAL-DL-READ-CT
+           MOVE 'N/A' TO BAL-DL-EXPECTED-TX
+           MOVE 'READ OK' TO BAL-DL-STATUS
+           WRITE BAL-AUDIT-LINE FROM BAL-DASH-LINE.
+       3000-EXIT.
+           EXIT.
+
+       4000-CHECK-CLO39.
+           MOVE 'N' TO BAL-EOF-SW
+           MOVE ZERO TO BAL-READ-CT
+           OPEN INPUT BAL-CLO39-FL
+           PERFORM UNTIL BAL-EOF
+               READ BAL-CLO39-FL
+                   AT END
+                       SET BAL-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO BAL-READ-CT
+               END-READ
+           END-PERFORM
+           CLOSE BAL-CLO39-FL
+           MOVE SPACES TO BAL-DASH-LINE
+           MOVE 'CLO-ACCOUNT-ACTIVITY ' TO BAL-DL-FILE-NAME
+           MOVE BAL-READ-CT TO BAL-DL-READ-CT
+           MOVE 'N/A' TO BAL-DL-EXPECTED-TX
+           MOVE 'READ OK' TO BAL-DL-STATUS
+           WRITE BAL-AUDIT-LINE FROM BAL-DASH-LINE.
+       4000-EXIT.
+           EXIT.
+
+       5000-CHECK-CLO42.
+           MOVE 'N' TO BAL-EOF-SW
+           MOVE ZERO TO BAL-READ-CT
+           OPEN INPUT BAL-CLO42-FL
+           PERFORM UNTIL BAL-EOF
+               READ BAL-CLO42-FL
+                   AT END
+                       SET BAL-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO BAL-READ-CT
+               END-READ
+           END-PERFORM
+           CLOSE BAL-CLO42-FL
+           MOVE SPACES TO BAL-DASH-LINE
+           MOVE 'CLO-CUSTOMER-POSITION ' TO BAL-DL-FILE-NAME
+           MOVE BAL-READ-CT TO BAL-DL-READ-CT
+           MOVE 'N/A' TO BAL-DL-EXPECTED-TX
+           MOVE 'READ OK' TO BAL-DL-STATUS
+           WRITE BAL-AUDIT-LINE FROM BAL-DASH-LINE.
+       5000-EXIT.
+           EXIT.
+
+       6000-CHECK-FDP.
+           MOVE 'N' TO BAL-EOF-SW
+           MOVE ZERO TO BAL-READ-CT
+           MOVE ZERO TO BAL-EXPECTED-CT
+           MOVE 'N' TO BAL-HAS-TRAILER-SW
+           OPEN INPUT BAL-FDP-FL
+           PERFORM UNTIL BAL-EOF
+               READ BAL-FDP-FL
+                   AT END
+                       SET BAL-EOF TO TRUE
+                   NOT AT END
+                       IF BAL-FDP-TYPE-TRAILER
+                           SET BAL-HAS-TRAILER TO TRUE
+                           MOVE BAL-FDP-TOTAL-RECORD-CT TO
+                               BAL-EXPECTED-CT
+                       ELSE
+                           IF NOT BAL-FDP-TYPE-HEADER
+                               ADD 1 TO BAL-READ-CT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BAL-FDP-FL
+           MOVE 'FDP-DEALER-POSITION ' TO BAL-CUR-FILE-NAME
+           PERFORM 8100-WRITE-DASH-LINE THRU 8100-EXIT.
+       6000-EXIT.
+           EXIT.
+
+       8000-PRINT-LINE.
+           MOVE '857-REPORT          ' TO BAL-CUR-FILE-NAME
+           PERFORM 8100-WRITE-DASH-LINE THRU 8100-EXIT.
+       8000-EXIT.
+           EXIT.
+
+       8100-WRITE-DASH-LINE.
+           MOVE SPACES TO BAL-DASH-LINE
+           MOVE BAL-CUR-FILE-NAME TO BAL-DL-FILE-NAME
+           MOVE BAL-READ-CT TO BAL-DL-READ-CT
+           MOVE BAL-EXPECTED-CT TO BAL-EXPECTED-CT-ED
+           MOVE BAL-EXPECTED-CT-ED TO BAL-DL-EXPECTED-TX
+           IF NOT BAL-HAS-TRAILER
+               MOVE 'N/A' TO BAL-DL-EXPECTED-TX
+               MOVE 'NO TRAILER' TO BAL-DL-STATUS
+           ELSE
+               IF BAL-EXPECTED-CT = BAL-READ-CT
+                   MOVE 'PASS' TO BAL-DL-STATUS
+               ELSE
+                   MOVE 'FAIL' TO BAL-DL-STATUS
+               END-IF
+           END-IF
+           WRITE BAL-AUDIT-LINE FROM BAL-DASH-LINE.
+       8100-EXIT.
+           EXIT.
