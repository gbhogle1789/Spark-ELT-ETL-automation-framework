@@ -0,0 +1,395 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALX-ALPHA-MASTER-XREF.
+	   AUTHOR. DST. MODIFIED BY SHREENI, MODIFIED BY HOGLE.
+	   DATE WRITTEN. 08/08/2026.
+	   DATE COMPILED. 08/08/2026.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       FILE-CONTROL.
+	    SELECT ALX-DEALER-MASTER ASSIGN TO "DLRFILE".
+	    SELECT ALX-BRANCH-MASTER ASSIGN TO "BRFILE".
+	    SELECT ALX-SDCM-FL ASSIGN TO "FNAME1".
+	    SELECT ALX-MTF-FL ASSIGN TO "FNAME2".
+	    SELECT ALX-AUDIT-RPT ASSIGN TO "RPTFILE".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALX-DEALER-MASTER.
+       01  ALX-DEALER-MASTER-RECORD.
+           05  ALX-DLM-RECORD-TYPE-CD        PIC X(3).
+               88  ALX-DLM-RECORD-TYPE-DEALER    VALUE 'FDP'.
+           05  ALX-DLM-SEQUENCE-NUMBER-ID    PIC 9(3).
+               88  ALX-DLM-SEQ-DETAIL-1-AREA     VALUE 1.
+           05  ALX-DLM-DETAIL-1-AREA.
+               10  ALX-DLM-FUND-GROUP-NBR    PIC 9(7).
+               10  ALX-DLM-FINANCIAL-INST-ID PIC 9(7).
+               10  ALX-DLM-LAST-MNT-DTM      PIC X(26).
+               10  ALX-DLM-LAST-MNT-OPID     PIC X(8).
+               10  ALX-DLM-ESTABLISHED-DTE   PIC X(10).
+               10  ALX-DLM-CLOSED-DTE        PIC X(10).
+               10  FILLER                    PIC X(86).
+       FD  ALX-BRANCH-MASTER.
+       01  ALX-BRANCH-MASTER-RECORD.
+           05  ALX-BRM-RECORD-TYPE-CD        PIC X(3).
+               88  ALX-BRM-RECORD-TYPE-BRANCH    VALUE 'FBP'.
+           05  ALX-BRM-SEQUENCE-NUMBER-ID    PIC 9(3).
+               88  ALX-BRM-SEQ-DETAIL-1-AREA     VALUE 1.
+           05  ALX-BRM-DETAIL-1-AREA.
+               10  ALX-BRM-FUND-GROUP-NBR    PIC 9(7).
+               10  ALX-BRM-FINANCIAL-INST-ID PIC 9(7).
+               10  ALX-BRM-FINCL-INST-BRCH-ID
+                                             PIC X(9).
+               10  ALX-BRM-LAST-MNT-DTM      PIC X(26).
+               10  ALX-BRM-LAST-MNT-OPID     PIC X(8).
+               10  ALX-BRM-BRCH-ESTB-DTE     PIC X(10).
+               10  ALX-BRM-BRCH-CLOSED-DTE   PIC X(10).
+               10  FILLER                    PIC X(77).
+       FD  ALX-SDCM-FL.
+       01  ALX-SDCM-RECORD.
+           05  ALX-CSH-RECORD-TYPE-CD        PIC X(1).
+               88  ALX-CSH-RECORD-TYPE-HEADER    VALUE 'H'.
+               88  ALX-CSH-RECORD-TYPE-DETAIL    VALUE 'D'.
+               88  ALX-CSH-RECORD-TYPE-TRAILER   VALUE 'T'.
+           05  ALX-CSH-DETAIL-RECORD-AREA.
+               10  FILLER                    PIC X(34).
+               10  FILLER                    PIC X(11).
+               10  ALX-CSH-ALPHA-CODE        PIC X(10).
+               10  FILLER                    PIC X(25).
+               10  ALX-CSH-FINANCIAL-INST-ID PIC 9(7).
+               10  ALX-CSH-FINCL-INST-BRCH-ID
+                                             PIC X(9).
+               10  FILLER                    PIC X(373).
+       FD  ALX-MTF-FL.
+       01  ALX-MTF-RECORD.
+           05  ALX-CMS-RECORD-TYPE-CD        PIC X(1).
+               88  ALX-CMS-RECORD-TYPE-HEADER    VALUE 'H'.
+               88  ALX-CMS-RECORD-TYPE-DETAIL    VALUE 'D'.
+               88  ALX-CMS-RECORD-TYPE-TRAILER   VALUE 'T'.
+               88  ALX-CMS-RECORD-TYPE-SUSPENDED VALUE 'S'.
+           05  ALX-CMS-DETAIL-RECORD-AREA.
+               10  FILLER                    PIC X(1).
+               10  FILLER                    PIC X(1).
+               10  FILLER                    PIC X(3).
+               10  FILLER                    PIC X(35).
+               10  ALX-CMS-FINANCIAL-INST-ID PIC 9(7).
+               10  FILLER                    PIC X(40).
+               10  FILLER                    PIC X(9).
+               10  FILLER                    PIC X(5).
+               10  ALX-CMS-FINCL-INST-BRCH-ID
+                                             PIC X(9).
+               10  FILLER                    PIC X(108).
+               10  ALX-CMS-ALPHA-CODE        PIC X(10).
+               10  FILLER                    PIC X(771).
+       FD  ALX-AUDIT-RPT.
+       01  ALX-AUDIT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  ALX-SWITCHES.
+           05  ALX-DLR-EOF-SW                PIC X(01)   VALUE 'N'.
+               88  ALX-DLR-EOF                   VALUE 'Y'.
+           05  ALX-BR-EOF-SW                 PIC X(01)   VALUE 'N'.
+               88  ALX-BR-EOF                    VALUE 'Y'.
+           05  ALX-SDCM-EOF-SW               PIC X(01)   VALUE 'N'.
+               88  ALX-SDCM-EOF                  VALUE 'Y'.
+           05  ALX-MTF-EOF-SW                PIC X(01)   VALUE 'N'.
+               88  ALX-MTF-EOF                   VALUE 'Y'.
+       01  ALX-COUNTERS                      COMP.
+           05  ALX-DLR-LOAD-CT               PIC 9(07)   VALUE ZERO.
+           05  ALX-BR-LOAD-CT                PIC 9(07)   VALUE ZERO.
+           05  ALX-SDCM-READ-CT              PIC 9(09)   VALUE ZERO.
+           05  ALX-MTF-READ-CT               PIC 9(09)   VALUE ZERO.
+           05  ALX-EXCEPTION-CT              PIC 9(07)   VALUE ZERO.
+       01  ALX-DEALER-TBL.
+           05  ALX-DLR-ENTRY OCCURS 5000 TIMES
+                           INDEXED BY ALX-DLR-IDX.
+               10  ALX-DLR-FI-ID             PIC 9(07).
+               10  ALX-DLR-CLOSED-DTE        PIC X(10).
+       01  ALX-BRANCH-TBL.
+           05  ALX-BR-ENTRY OCCURS 5000 TIMES
+                           INDEXED BY ALX-BR-IDX.
+               10  ALX-BR-FI-ID              PIC 9(07).
+               10  ALX-BR-BRCH-ID            PIC X(09).
+               10  ALX-BR-CLOSED-DTE         PIC X(10).
+       01  ALX-WK-FOUND-SW                   PIC X(01)   VALUE 'N'.
+           88  ALX-WK-FOUND                      VALUE 'Y'.
+           88  ALX-WK-NOT-FOUND                  VALUE 'N'.
+       01  ALX-EXC-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  ALX-EXC-SOURCE                PIC X(04).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  ALX-EXC-ALPHA-CODE            PIC X(10).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  ALX-EXC-FI-ID                 PIC 9(07).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  ALX-EXC-BR-ID                 PIC X(09).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  ALX-EXC-REASON                PIC X(30).
+       01  ALX-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(45)
+               VALUE 'ALPHA CODE MASTER CROSS-REFERENCE EXCEPTIONS'.
+       01  ALX-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(07)   VALUE 'SRC'.
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  FILLER                        PIC X(10)
+               VALUE 'ALPHA-CODE'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(07)   VALUE 'FI-ID'.
+           05  FILLER                        PIC X(09)   VALUE SPACES.
+           05  FILLER                        PIC X(09)   VALUE 'BRANCH'.
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  FILLER                        PIC X(30)
+               VALUE 'EXCEPTION REASON'.
+       01  ALX-TOTAL-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(25)
+               VALUE 'SDCM RECORDS READ: '.
+           05  ALX-TOT-SDCM-CT               PIC ZZZ,ZZZ,ZZ9.
+       01  ALX-TOTAL-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(25)
+               VALUE '857 RECORDS READ: '.
+           05  ALX-TOT-MTF-CT                PIC ZZZ,ZZZ,ZZ9.
+       01  ALX-TOTAL-LINE-3.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(25)
+               VALUE 'EXCEPTIONS WRITTEN: '.
+           05  ALX-TOT-EXC-CT                PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-SDCM THRU 2000-EXIT
+               UNTIL ALX-SDCM-EOF.
+           PERFORM 3000-PROCESS-MTF THRU 3000-EXIT
+               UNTIL ALX-MTF-EOF.
+           PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT.
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ALX-DEALER-MASTER
+           OPEN INPUT  ALX-BRANCH-MASTER
+           OPEN INPUT  ALX-SDCM-FL
+           OPEN INPUT  ALX-MTF-FL
+           OPEN OUTPUT ALX-AUDIT-RPT
+           WRITE ALX-AUDIT-LINE FROM ALX-HDG-LINE-1
+           WRITE ALX-AUDIT-LINE FROM ALX-HDG-LINE-2
+           PERFORM 1100-LOAD-DEALER THRU 1100-EXIT
+               UNTIL ALX-DLR-EOF
+           PERFORM 1200-LOAD-BRANCH THRU 1200-EXIT
+               UNTIL ALX-BR-EOF
+           READ ALX-SDCM-FL
+               AT END
+                   SET ALX-SDCM-EOF TO TRUE
+           END-READ
+           READ ALX-MTF-FL
+               AT END
+                   SET ALX-MTF-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       1100-LOAD-DEALER.
+           READ ALX-DEALER-MASTER
+               AT END
+                   SET ALX-DLR-EOF TO TRUE
+           END-READ
+           IF NOT ALX-DLR-EOF
+               IF ALX-DLM-RECORD-TYPE-DEALER
+                   AND ALX-DLM-SEQ-DETAIL-1-AREA
+                   SET ALX-DLR-IDX TO ALX-DLR-LOAD-CT
+                   SET ALX-DLR-IDX UP BY 1
+                   MOVE ALX-DLM-FINANCIAL-INST-ID
+                       TO ALX-DLR-FI-ID (ALX-DLR-IDX)
+                   MOVE ALX-DLM-CLOSED-DTE
+                       TO ALX-DLR-CLOSED-DTE (ALX-DLR-IDX)
+                   ADD 1 TO ALX-DLR-LOAD-CT
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-LOAD-BRANCH.
+           READ ALX-BRANCH-MASTER
+               AT END
+                   SET ALX-BR-EOF TO TRUE
+           END-READ
+           IF NOT ALX-BR-EOF
+               IF ALX-BRM-RECORD-TYPE-BRANCH
+                   AND ALX-BRM-SEQ-DETAIL-1-AREA
+                   SET ALX-BR-IDX TO ALX-BR-LOAD-CT
+                   SET ALX-BR-IDX UP BY 1
+                   MOVE ALX-BRM-FINANCIAL-INST-ID
+                       TO ALX-BR-FI-ID (ALX-BR-IDX)
+                   MOVE ALX-BRM-FINCL-INST-BRCH-ID
+                       TO ALX-BR-BRCH-ID (ALX-BR-IDX)
+                   MOVE ALX-BRM-BRCH-CLOSED-DTE
+                       TO ALX-BR-CLOSED-DTE (ALX-BR-IDX)
+                   ADD 1 TO ALX-BR-LOAD-CT
+               END-IF
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       2000-PROCESS-SDCM.
+           ADD 1 TO ALX-SDCM-READ-CT
+           IF ALX-CSH-RECORD-TYPE-DETAIL
+               AND ALX-CSH-ALPHA-CODE NOT = SPACES
+               PERFORM 2100-CHECK-SDCM-DEALER THRU 2100-EXIT
+               PERFORM 2200-CHECK-SDCM-BRANCH THRU 2200-EXIT
+           END-IF
+           READ ALX-SDCM-FL
+               AT END
+                   SET ALX-SDCM-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-CHECK-SDCM-DEALER.
+           SET ALX-WK-NOT-FOUND TO TRUE
+           IF ALX-DLR-LOAD-CT > 0
+               SET ALX-DLR-IDX TO 1
+               SEARCH ALX-DLR-ENTRY VARYING ALX-DLR-IDX
+                   AT END
+                       CONTINUE
+                   WHEN ALX-DLR-FI-ID (ALX-DLR-IDX) =
+                        ALX-CSH-FINANCIAL-INST-ID
+                       IF ALX-DLR-CLOSED-DTE (ALX-DLR-IDX) = SPACES
+                           SET ALX-WK-FOUND TO TRUE
+                       END-IF
+               END-SEARCH
+           END-IF
+           IF NOT ALX-WK-FOUND
+               MOVE SPACES TO ALX-EXC-LINE
+               MOVE 'SDCM' TO ALX-EXC-SOURCE
+               MOVE ALX-CSH-ALPHA-CODE TO ALX-EXC-ALPHA-CODE
+               MOVE ALX-CSH-FINANCIAL-INST-ID TO ALX-EXC-FI-ID
+               MOVE ALX-CSH-FINCL-INST-BRCH-ID TO ALX-EXC-BR-ID
+               MOVE 'ALPHA CODE DEALER NOT FOUND/CLOSED'
+                   TO ALX-EXC-REASON
+               WRITE ALX-AUDIT-LINE FROM ALX-EXC-LINE
+               ADD 1 TO ALX-EXCEPTION-CT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-CHECK-SDCM-BRANCH.
+           SET ALX-WK-NOT-FOUND TO TRUE
+           IF ALX-BR-LOAD-CT > 0
+               SET ALX-BR-IDX TO 1
+               SEARCH ALX-BR-ENTRY VARYING ALX-BR-IDX
+                   AT END
+                       CONTINUE
+                   WHEN ALX-BR-FI-ID (ALX-BR-IDX) =
+                        ALX-CSH-FINANCIAL-INST-ID
+                       AND ALX-BR-BRCH-ID (ALX-BR-IDX) =
+                        ALX-CSH-FINCL-INST-BRCH-ID
+                       IF ALX-BR-CLOSED-DTE (ALX-BR-IDX) = SPACES
+                           SET ALX-WK-FOUND TO TRUE
+                       END-IF
+               END-SEARCH
+           END-IF
+           IF NOT ALX-WK-FOUND
+               MOVE SPACES TO ALX-EXC-LINE
+               MOVE 'SDCM' TO ALX-EXC-SOURCE
+               MOVE ALX-CSH-ALPHA-CODE TO ALX-EXC-ALPHA-CODE
+               MOVE ALX-CSH-FINANCIAL-INST-ID TO ALX-EXC-FI-ID
+               MOVE ALX-CSH-FINCL-INST-BRCH-ID TO ALX-EXC-BR-ID
+               MOVE 'ALPHA CODE BRANCH NOT FOUND/CLOSED'
+                   TO ALX-EXC-REASON
+               WRITE ALX-AUDIT-LINE FROM ALX-EXC-LINE
+               ADD 1 TO ALX-EXCEPTION-CT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       3000-PROCESS-MTF.
+           ADD 1 TO ALX-MTF-READ-CT
+           IF (ALX-CMS-RECORD-TYPE-DETAIL
+               OR ALX-CMS-RECORD-TYPE-SUSPENDED)
+               AND ALX-CMS-ALPHA-CODE NOT = SPACES
+               PERFORM 3100-CHECK-MTF-DEALER THRU 3100-EXIT
+               PERFORM 3200-CHECK-MTF-BRANCH THRU 3200-EXIT
+           END-IF
+           READ ALX-MTF-FL
+               AT END
+                   SET ALX-MTF-EOF TO TRUE
+           END-READ.
+       3000-EXIT.
+           EXIT.
+
+       3100-CHECK-MTF-DEALER.
+           SET ALX-WK-NOT-FOUND TO TRUE
+           IF ALX-DLR-LOAD-CT > 0
+               SET ALX-DLR-IDX TO 1
+               SEARCH ALX-DLR-ENTRY VARYING ALX-DLR-IDX
+                   AT END
+                       CONTINUE
+                   WHEN ALX-DLR-FI-ID (ALX-DLR-IDX) =
+                        ALX-CMS-FINANCIAL-INST-ID
+                       IF ALX-DLR-CLOSED-DTE (ALX-DLR-IDX) = SPACES
+                           SET ALX-WK-FOUND TO TRUE
+                       END-IF
+               END-SEARCH
+           END-IF
+           IF NOT ALX-WK-FOUND
+               MOVE SPACES TO ALX-EXC-LINE
+               MOVE '857' TO ALX-EXC-SOURCE
+               MOVE ALX-CMS-ALPHA-CODE TO ALX-EXC-ALPHA-CODE
+               MOVE ALX-CMS-FINANCIAL-INST-ID TO ALX-EXC-FI-ID
+               MOVE ALX-CMS-FINCL-INST-BRCH-ID TO ALX-EXC-BR-ID
+               MOVE 'ALPHA CODE DEALER NOT FOUND/CLOSED'
+                   TO ALX-EXC-REASON
+               WRITE ALX-AUDIT-LINE FROM ALX-EXC-LINE
+               ADD 1 TO ALX-EXCEPTION-CT
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3200-CHECK-MTF-BRANCH.
+           SET ALX-WK-NOT-FOUND TO TRUE
+           IF ALX-BR-LOAD-CT > 0
+               SET ALX-BR-IDX TO 1
+               SEARCH ALX-BR-ENTRY VARYING ALX-BR-IDX
+                   AT END
+                       CONTINUE
+                   WHEN ALX-BR-FI-ID (ALX-BR-IDX) =
+                        ALX-CMS-FINANCIAL-INST-ID
+                       AND ALX-BR-BRCH-ID (ALX-BR-IDX) =
+                        ALX-CMS-FINCL-INST-BRCH-ID
+                       IF ALX-BR-CLOSED-DTE (ALX-BR-IDX) = SPACES
+                           SET ALX-WK-FOUND TO TRUE
+                       END-IF
+               END-SEARCH
+           END-IF
+           IF NOT ALX-WK-FOUND
+               MOVE SPACES TO ALX-EXC-LINE
+               MOVE '857' TO ALX-EXC-SOURCE
+               MOVE ALX-CMS-ALPHA-CODE TO ALX-EXC-ALPHA-CODE
+               MOVE ALX-CMS-FINANCIAL-INST-ID TO ALX-EXC-FI-ID
+               MOVE ALX-CMS-FINCL-INST-BRCH-ID TO ALX-EXC-BR-ID
+               MOVE 'ALPHA CODE BRANCH NOT FOUND/CLOSED'
+                   TO ALX-EXC-REASON
+               WRITE ALX-AUDIT-LINE FROM ALX-EXC-LINE
+               ADD 1 TO ALX-EXCEPTION-CT
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+       8000-PRINT-TOTALS.
+           MOVE ALX-SDCM-READ-CT TO ALX-TOT-SDCM-CT
+           WRITE ALX-AUDIT-LINE FROM ALX-TOTAL-LINE
+           MOVE ALX-MTF-READ-CT TO ALX-TOT-MTF-CT
+           WRITE ALX-AUDIT-LINE FROM ALX-TOTAL-LINE-2
+           MOVE ALX-EXCEPTION-CT TO ALX-TOT-EXC-CT
+           WRITE ALX-AUDIT-LINE FROM ALX-TOTAL-LINE-3.
+       8000-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE ALX-DEALER-MASTER
+           CLOSE ALX-BRANCH-MASTER
+           CLOSE ALX-SDCM-FL
+           CLOSE ALX-MTF-FL
+           CLOSE ALX-AUDIT-RPT.
+       9000-EXIT.
+           EXIT.
