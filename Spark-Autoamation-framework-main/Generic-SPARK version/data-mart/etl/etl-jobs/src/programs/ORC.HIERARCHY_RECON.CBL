@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORC-HIERARCHY-RECON.
+	   AUTHOR. DST. MODIFIED BY SHREENI, MODIFIED BY HOGLE.
+	   DATE WRITTEN. 08/08/2026.
+	   DATE COMPILED. 08/08/2026.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       FILE-CONTROL.
+	    SELECT ORC-DEALER-MASTER ASSIGN TO "DLRFILE".
+	    SELECT ORC-BRANCH-MASTER ASSIGN TO "BRFILE".
+	    SELECT ORC-COMMISSION-FL ASSIGN TO "CMSNFILE".
+	    SELECT ORC-AUDIT-RPT ASSIGN TO "RPTFILE".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORC-DEALER-MASTER.
+       01  ORC-DEALER-MASTER-RECORD.
+           05  ORC-DLM-RECORD-TYPE-CD        PIC X(3).
+               88  ORC-DLM-RECORD-TYPE-DEALER    VALUE 'FDP'.
+           05  ORC-DLM-SEQUENCE-NUMBER-ID    PIC 9(3).
+               88  ORC-DLM-SEQ-DETAIL-1-AREA     VALUE 1.
+           05  ORC-DLM-DETAIL-1-AREA.
+               10  ORC-DLM-FUND-GROUP-NBR    PIC 9(7).
+               10  ORC-DLM-FINANCIAL-INST-ID PIC 9(7).
+               10  ORC-DLM-LAST-MNT-DTM      PIC X(26).
+               10  ORC-DLM-LAST-MNT-OPID     PIC X(8).
+               10  ORC-DLM-ESTABLISHED-DTE   PIC X(10).
+               10  ORC-DLM-CLOSED-DTE        PIC X(10).
+               10  FILLER                    PIC X(86).
+       FD  ORC-BRANCH-MASTER.
+       01  ORC-BRANCH-MASTER-RECORD.
+           05  ORC-BRM-RECORD-TYPE-CD        PIC X(3).
+               88  ORC-BRM-RECORD-TYPE-BRANCH    VALUE 'FBP'.
+           05  ORC-BRM-SEQUENCE-NUMBER-ID    PIC 9(3).
+               88  ORC-BRM-SEQ-DETAIL-1-AREA     VALUE 1.
+           05  ORC-BRM-DETAIL-1-AREA.
+               10  ORC-BRM-FUND-GROUP-NBR    PIC 9(7).
+               10  ORC-BRM-FINANCIAL-INST-ID PIC 9(7).
+               10  ORC-BRM-FINCL-INST-BRCH-ID
+                                             PIC X(9).
+               10  ORC-BRM-LAST-MNT-DTM      PIC X(26).
+               10  ORC-BRM-LAST-MNT-OPID     PIC X(8).
+               10  ORC-BRM-BRCH-ESTB-DTE     PIC X(10).
+               10  ORC-BRM-BRCH-CLOSED-DTE   PIC X(10).
+               10  FILLER                    PIC X(77).
+       FD  ORC-COMMISSION-FL.
+       01  ORC-COMMISSION-RECORD.
+           05  ORC-CMS-RECORD-TYPE-CD        PIC X(1).
+               88  ORC-CMS-RECORD-TYPE-HEADER    VALUE 'H'.
+               88  ORC-CMS-RECORD-TYPE-DETAIL    VALUE 'D'.
+               88  ORC-CMS-RECORD-TYPE-TRAILER   VALUE 'T'.
+               88  ORC-CMS-RECORD-TYPE-SUSPENDED VALUE 'S'.
+           05  ORC-CMS-DETAIL-RECORD-AREA.
+               10  ORC-CMS-NSCC-INDICATOR-CD PIC X(1).
+               10  ORC-CMS-NSCC-NAME-USE-CD  PIC X(1).
+               10  ORC-CMS-FD-SPNSR-SHRT-NME PIC X(3).
+               10  ORC-CMS-FUND-SPONSOR-NME  PIC X(35).
+               10  ORC-CMS-FINANCIAL-INST-ID PIC 9(7).
+               10  ORC-CMS-FINCL-INST-NAME-1 PIC X(40).
+               10  ORC-CMS-FI-PAY-OFC-ID     PIC X(9).
+               10  ORC-CMS-PAYMENT-METHOD-CD PIC X(5).
+               10  ORC-CMS-FINCL-INST-BRCH-ID
+                                             PIC X(9).
+               10  ORC-CMS-FI-BRANCH-REP-ID  PIC X(9).
+               10  FILLER                    PIC X(880).
+       FD  ORC-AUDIT-RPT.
+       01  ORC-AUDIT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  ORC-SWITCHES.
+           05  ORC-DLR-EOF-SW                PIC X(01)   VALUE 'N'.
+               88  ORC-DLR-EOF                   VALUE 'Y'.
+           05  ORC-BR-EOF-SW                 PIC X(01)   VALUE 'N'.
+               88  ORC-BR-EOF                    VALUE 'Y'.
+           05  ORC-CMS-EOF-SW                PIC X(01)   VALUE 'N'.
+               88  ORC-CMS-EOF                   VALUE 'Y'.
+       01  ORC-COUNTERS                      COMP.
+           05  ORC-DLR-LOAD-CT               PIC 9(07)   VALUE ZERO.
+           05  ORC-BR-LOAD-CT                PIC 9(07)   VALUE ZERO.
+           05  ORC-CMS-READ-CT               PIC 9(09)   VALUE ZERO.
+           05  ORC-EXCEPTION-CT              PIC 9(07)   VALUE ZERO.
+       01  ORC-DEALER-TBL.
+           05  ORC-DLR-ENTRY OCCURS 5000 TIMES
+                           INDEXED BY ORC-DLR-IDX.
+               10  ORC-DLR-FI-ID             PIC 9(07).
+               10  ORC-DLR-CLOSED-DTE        PIC X(10).
+       01  ORC-BRANCH-TBL.
+           05  ORC-BR-ENTRY OCCURS 5000 TIMES
+                           INDEXED BY ORC-BR-IDX.
+               10  ORC-BR-FI-ID              PIC 9(07).
+               10  ORC-BR-BRCH-ID            PIC X(09).
+               10  ORC-BR-CLOSED-DTE         PIC X(10).
+       01  ORC-WK-FOUND-SW                   PIC X(01)   VALUE 'N'.
+           88  ORC-WK-FOUND                      VALUE 'Y'.
+           88  ORC-WK-NOT-FOUND                  VALUE 'N'.
+       01  ORC-EXC-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  ORC-EXC-FI-ID                 PIC 9(07).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  ORC-EXC-BR-ID                 PIC X(09).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  ORC-EXC-REASON                PIC X(40).
+       01  ORC-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(45)
+               VALUE 'DEALER/BRANCH HIERARCHY ORPHAN RECONCILIATION'.
+       01  ORC-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(07)   VALUE 'FI-ID'.
+           05  FILLER                        PIC X(09)   VALUE SPACES.
+           05  FILLER                        PIC X(09)   VALUE 'BRANCH'.
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  FILLER                        PIC X(30)
+               VALUE 'EXCEPTION REASON'.
+       01  ORC-TOTAL-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(25)
+               VALUE 'COMMISSION RECORDS READ: '.
+           05  ORC-TOT-CMS-CT                PIC ZZZ,ZZZ,ZZ9.
+       01  ORC-TOTAL-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(25)
+               VALUE 'EXCEPTIONS WRITTEN: '.
+           05  ORC-TOT-EXC-CT                PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-COMMISSION THRU 2000-EXIT
+               UNTIL ORC-CMS-EOF.
+           PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT.
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ORC-DEALER-MASTER
+           OPEN INPUT  ORC-BRANCH-MASTER
+           OPEN INPUT  ORC-COMMISSION-FL
+           OPEN OUTPUT ORC-AUDIT-RPT
+           WRITE ORC-AUDIT-LINE FROM ORC-HDG-LINE-1
+           WRITE ORC-AUDIT-LINE FROM ORC-HDG-LINE-2
+           PERFORM 1100-LOAD-DEALER THRU 1100-EXIT
+               UNTIL ORC-DLR-EOF
+           PERFORM 1200-LOAD-BRANCH THRU 1200-EXIT
+               UNTIL ORC-BR-EOF
+           READ ORC-COMMISSION-FL
+               AT END
+                   SET ORC-CMS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       1100-LOAD-DEALER.
+           READ ORC-DEALER-MASTER
+               AT END
+                   SET ORC-DLR-EOF TO TRUE
+           END-READ
+           IF NOT ORC-DLR-EOF
+               IF ORC-DLM-RECORD-TYPE-DEALER
+                   AND ORC-DLM-SEQ-DETAIL-1-AREA
+                   SET ORC-DLR-IDX TO ORC-DLR-LOAD-CT
+                   SET ORC-DLR-IDX UP BY 1
+                   MOVE ORC-DLM-FINANCIAL-INST-ID
+                       TO ORC-DLR-FI-ID (ORC-DLR-IDX)
+                   MOVE ORC-DLM-CLOSED-DTE
+                       TO ORC-DLR-CLOSED-DTE (ORC-DLR-IDX)
+                   ADD 1 TO ORC-DLR-LOAD-CT
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-LOAD-BRANCH.
+           READ ORC-BRANCH-MASTER
+               AT END
+                   SET ORC-BR-EOF TO TRUE
+           END-READ
+           IF NOT ORC-BR-EOF
+               IF ORC-BRM-RECORD-TYPE-BRANCH
+                   AND ORC-BRM-SEQ-DETAIL-1-AREA
+                   SET ORC-BR-IDX TO ORC-BR-LOAD-CT
+                   SET ORC-BR-IDX UP BY 1
+                   MOVE ORC-BRM-FINANCIAL-INST-ID
+                       TO ORC-BR-FI-ID (ORC-BR-IDX)
+                   MOVE ORC-BRM-FINCL-INST-BRCH-ID
+                       TO ORC-BR-BRCH-ID (ORC-BR-IDX)
+                   MOVE ORC-BRM-BRCH-CLOSED-DTE
+                       TO ORC-BR-CLOSED-DTE (ORC-BR-IDX)
+                   ADD 1 TO ORC-BR-LOAD-CT
+               END-IF
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       2000-PROCESS-COMMISSION.
+           ADD 1 TO ORC-CMS-READ-CT
+           IF ORC-CMS-RECORD-TYPE-DETAIL
+               OR ORC-CMS-RECORD-TYPE-SUSPENDED
+               PERFORM 2100-CHECK-DEALER THRU 2100-EXIT
+               PERFORM 2200-CHECK-BRANCH THRU 2200-EXIT
+           END-IF
+           READ ORC-COMMISSION-FL
+               AT END
+                   SET ORC-CMS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-CHECK-DEALER.
+           SET ORC-WK-NOT-FOUND TO TRUE
+           IF ORC-DLR-LOAD-CT > 0
+               SET ORC-DLR-IDX TO 1
+               SEARCH ORC-DLR-ENTRY VARYING ORC-DLR-IDX
+                   AT END
+                       CONTINUE
+                   WHEN ORC-DLR-FI-ID (ORC-DLR-IDX) =
+                        ORC-CMS-FINANCIAL-INST-ID
+                       IF ORC-DLR-CLOSED-DTE (ORC-DLR-IDX) = SPACES
+                           SET ORC-WK-FOUND TO TRUE
+                       END-IF
+               END-SEARCH
+           END-IF
+           IF NOT ORC-WK-FOUND
+               MOVE SPACES TO ORC-EXC-LINE
+               MOVE ORC-CMS-FINANCIAL-INST-ID TO ORC-EXC-FI-ID
+               MOVE ORC-CMS-FINCL-INST-BRCH-ID TO ORC-EXC-BR-ID
+               MOVE 'DEALER NOT FOUND OR CLOSED' TO ORC-EXC-REASON
+               WRITE ORC-AUDIT-LINE FROM ORC-EXC-LINE
+               ADD 1 TO ORC-EXCEPTION-CT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-CHECK-BRANCH.
+           SET ORC-WK-NOT-FOUND TO TRUE
+           IF ORC-BR-LOAD-CT > 0
+               SET ORC-BR-IDX TO 1
+               SEARCH ORC-BR-ENTRY VARYING ORC-BR-IDX
+                   AT END
+                       CONTINUE
+                   WHEN ORC-BR-FI-ID (ORC-BR-IDX) =
+                        ORC-CMS-FINANCIAL-INST-ID
+                       AND ORC-BR-BRCH-ID (ORC-BR-IDX) =
+                        ORC-CMS-FINCL-INST-BRCH-ID
+                       IF ORC-BR-CLOSED-DTE (ORC-BR-IDX) = SPACES
+                           SET ORC-WK-FOUND TO TRUE
+                       END-IF
+               END-SEARCH
+           END-IF
+           IF NOT ORC-WK-FOUND
+               MOVE SPACES TO ORC-EXC-LINE
+               MOVE ORC-CMS-FINANCIAL-INST-ID TO ORC-EXC-FI-ID
+               MOVE ORC-CMS-FINCL-INST-BRCH-ID TO ORC-EXC-BR-ID
+               MOVE 'BRANCH NOT FOUND OR CLOSED' TO ORC-EXC-REASON
+               WRITE ORC-AUDIT-LINE FROM ORC-EXC-LINE
+               ADD 1 TO ORC-EXCEPTION-CT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       8000-PRINT-TOTALS.
+           MOVE ORC-CMS-READ-CT TO ORC-TOT-CMS-CT
+           WRITE ORC-AUDIT-LINE FROM ORC-TOTAL-LINE
+           MOVE ORC-EXCEPTION-CT TO ORC-TOT-EXC-CT
+           WRITE ORC-AUDIT-LINE FROM ORC-TOTAL-LINE-2.
+       8000-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE ORC-DEALER-MASTER
+           CLOSE ORC-BRANCH-MASTER
+           CLOSE ORC-COMMISSION-FL
+           CLOSE ORC-AUDIT-RPT.
+       9000-EXIT.
+           EXIT.
