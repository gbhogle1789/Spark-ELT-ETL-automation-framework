@@ -1,19 +1,27 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FBP-BRANCH-POSITION.
-	   AUTHOR. DST. MODIFIED BY SHREENI.
+	   AUTHOR. DST. MODIFIED BY SHREENI, MODIFIED BY HOGLE.
 	   DATE WRITTEN. 07/01/2009.
-	   DATE COMPILED. 07/01/2009.
+	   DATE COMPILED. 08/08/2026.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        FILE-CONTROL.
 	    SELECT FBP-BRANCH-POSITION ASSIGN TO "FNAME".
+	    SELECT FBP-PRIOR-SNAPSHOT ASSIGN TO "PRIORFL".
+	    SELECT FBP-SNAPSHOT-OUT ASSIGN TO "SNAPOUT".
+	    SELECT FBP-AUDIT-RPT ASSIGN TO "RPTFILE".
        DATA DIVISION.
        FILE SECTION.
        FD  FBP-BRANCH-POSITION.
-       01  FBP-BRANCH-POSITION.                                                             
+       01  FBP-BRANCH-POSITION-RECORD.
            05  RECORD-TYPE-CD                    PIC X(3).                      
                88  RECORD-TYPE-BRANCH-POSITION       VALUE 'FBP'.               
-           05  SEQUENCE-NUMBER-ID                PIC 9(3).                      
+           05  SEQUENCE-NUMBER-ID                PIC 9(3).
+               88  SEQ-DETAIL-1-AREA                 VALUE 1.
+               88  SEQ-DETAIL-2-AREA                 VALUE 2.
+               88  SEQ-DETAIL-3-AREA                 VALUE 3.
+               88  SEQ-DETAIL-4-AREA                 VALUE 4.
+               88  SEQ-DETAIL-5-AREA                 VALUE 5.
            05  DETAIL-RECORD-1-AREA.                                            
                10  FI-FUND-GROUP-NBR             PIC 9(7).                      
                10  FINANCIAL-INST-ID             PIC 9(7).                      
@@ -66,10 +74,372 @@
                    88  BR-STM-FRQ-MONTHLY-ONL        VALUE 'MN'.                
                    88  BR-STM-FRQ-MONTHLY-QUARTERLY  VALUE 'MQ'.                
                    88  BR-STM-FRQ-NA                 VALUE 'ZZ'.                
-               10  BR-MERGED-TO-FI-ID            PIC 9(7).                      
-               10  BR-MERGED-TO-BR-ID            PIC X(9).                      
-               10  FILLER                        PIC X(92).                     
+               10  BR-MERGED-TO-FI-ID            PIC 9(7).
+               10  BR-MERGED-TO-BR-ID            PIC X(9).
+               10  FILLER                        PIC X(92).
+           05  DETAIL-RECORD-5-AREA REDEFINES DETAIL-RECORD-1-AREA.
+               10  BR-SUPV-PRINCIPAL-NME         PIC X(35).
+               10  BR-SUPV-PHONE-NBR             PIC X(15).
+               10  BR-SUPV-CRD-NBR               PIC 9(9).
+               10  FILLER                        PIC X(95).
+       FD  FBP-PRIOR-SNAPSHOT.
+       01  FBP-PRIOR-SNAPSHOT-RECORD.
+           05  PSNP-FINANCIAL-INST-ID        PIC 9(7).
+           05  PSNP-FINCL-INST-BRCH-ID       PIC X(9).
+           05  PSNP-BR-TRD-RESTRICT-CD       PIC X(1).
+           05  PSNP-FI-BRCH-CLOSED-DTE       PIC X(10).
+           05  FILLER                        PIC X(20).
+       FD  FBP-SNAPSHOT-OUT.
+       01  FBP-SNAPSHOT-OUT-RECORD.
+           05  SNPO-FINANCIAL-INST-ID        PIC 9(7).
+           05  SNPO-FINCL-INST-BRCH-ID       PIC X(9).
+           05  SNPO-BR-TRD-RESTRICT-CD       PIC X(1).
+           05  SNPO-FI-BRCH-CLOSED-DTE       PIC X(10).
+           05  FILLER                        PIC X(20).
+       FD  FBP-AUDIT-RPT.
+       01  FBP-AUDIT-LINE                    PIC X(132).
        WORKING-STORAGE SECTION.
+       01  FBP-SWITCHES.
+           05  FBP-EOF-SW                    PIC X(01)   VALUE 'N'.
+               88  FBP-EOF                       VALUE 'Y'.
+           05  FBP-PRIOR-EOF-SW              PIC X(01)   VALUE 'N'.
+               88  FBP-PRIOR-EOF                 VALUE 'Y'.
+           05  FBP-FIRST-BRANCH-SW           PIC X(01)   VALUE 'Y'.
+               88  FBP-FIRST-BRANCH               VALUE 'Y'.
+               88  FBP-NOT-FIRST-BRANCH           VALUE 'N'.
+       01  FBP-COUNTERS                      COMP.
+           05  FBP-DETAIL-READ-CT            PIC 9(09)   VALUE ZERO.
+           05  FBP-PRIOR-USED-CT             PIC 9(07)   VALUE ZERO.
+           05  FBP-ALERT-CT                  PIC 9(07)   VALUE ZERO.
+           05  FBP-CHAIN-USED-CT             PIC 9(07)   VALUE ZERO.
+           05  FBP-CHAIN-HOP-CT              PIC 9(03)   VALUE ZERO.
+       01  FBP-WALK-FIELDS.
+           05  FBP-WALK-FI-ID                PIC 9(07)   VALUE ZERO.
+           05  FBP-WALK-BR-ID                PIC X(09)   VALUE SPACES.
+           05  FBP-WALK-DONE-SW              PIC X(01)   VALUE 'N'.
+               88  FBP-WALK-DONE                 VALUE 'Y'.
+           05  FBP-WALK-FOUND-SW             PIC X(01)   VALUE 'N'.
+               88  FBP-WALK-FOUND                VALUE 'Y'.
+       01  FBP-WK-REASON                     PIC X(40).
+       01  FBP-CURRENT-BRANCH.
+           05  FBP-CUR-FI-ID                 PIC 9(07)   VALUE ZERO.
+           05  FBP-CUR-BR-ID                 PIC X(09)   VALUE SPACES.
+           05  FBP-CUR-RESTRICT-CD           PIC X(01)   VALUE SPACES.
+           05  FBP-CUR-CLOSED-DTE            PIC X(10)   VALUE SPACES.
+           05  FBP-CUR-MERGE-FI-ID           PIC 9(07)   VALUE ZERO.
+           05  FBP-CUR-MERGE-BR-ID           PIC X(09)   VALUE SPACES.
+       01  FBP-PRIOR-SNAPSHOT-TBL.
+           05  FBP-PRIOR-ENTRY OCCURS 2000 TIMES
+                           INDEXED BY FBP-PRIOR-IDX.
+               10  FBP-PR-FI-ID              PIC 9(07).
+               10  FBP-PR-BR-ID              PIC X(09).
+               10  FBP-PR-RESTRICT-CD        PIC X(01).
+               10  FBP-PR-CLOSED-DTE         PIC X(10).
+       01  FBP-CHAIN-RESOLVE-TBL.
+           05  FBP-CHAIN-ENTRY OCCURS 2000 TIMES
+                           INDEXED BY FBP-CHAIN-IDX
+                                      FBP-CHAIN-LKP-IDX.
+               10  FBP-CH-FI-ID              PIC 9(07).
+               10  FBP-CH-BR-ID              PIC X(09).
+               10  FBP-CH-MERGE-FI-ID        PIC 9(07).
+               10  FBP-CH-MERGE-BR-ID        PIC X(09).
+               10  FBP-CH-FINAL-FI-ID        PIC 9(07).
+               10  FBP-CH-FINAL-BR-ID        PIC X(09).
+       01  FBP-ALERT-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'BRANCH STATUS CHANGE-ALERT FEED'.
+       01  FBP-ALERT-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(07)   VALUE 'FI ID'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(09)
+               VALUE 'BRANCH ID'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(30)
+               VALUE 'ALERT REASON'.
+       01  FBP-ALERT-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FBP-AL-FI-ID                  PIC 9(07).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FBP-AL-BR-ID                  PIC X(09).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FBP-AL-REASON                 PIC X(40).
+       01  FBP-CHAIN-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'BRANCH-MERGE CHAIN ROLLUP REPORT'.
+       01  FBP-CHAIN-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(07)   VALUE 'FI ID'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(09)
+               VALUE 'BRANCH ID'.
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  FILLER                        PIC X(12)
+               VALUE 'FINAL FI ID'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(15)
+               VALUE 'FINAL BRANCH ID'.
+       01  FBP-CHAIN-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FBP-CL-FI-ID                  PIC 9(07).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FBP-CL-BR-ID                  PIC X(09).
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  FBP-CL-FINAL-FI-ID            PIC 9(07).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FBP-CL-FINAL-BR-ID            PIC X(09).
        PROCEDURE DIVISION.
-        STOP RUN.				   
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+                   UNTIL FBP-EOF.
+           IF FBP-NOT-FIRST-BRANCH
+               PERFORM 2900-FINISH-CURRENT-BRANCH THRU 2900-EXIT
+           END-IF.
+           PERFORM 7000-RESOLVE-MERGE-CHAINS THRU 7000-EXIT.
+           PERFORM 8000-PRINT-CHAIN-ROLLUP THRU 8000-EXIT.
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+           STOP RUN.
+      *---------------------------------------------------------*
+      *    OPEN FILES, LOAD YESTERDAY'S SNAPSHOT, PRIME READS      *
+      *---------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT FBP-BRANCH-POSITION.
+           OPEN INPUT FBP-PRIOR-SNAPSHOT.
+           OPEN OUTPUT FBP-AUDIT-RPT.
+           OPEN OUTPUT FBP-SNAPSHOT-OUT.
+           WRITE FBP-AUDIT-LINE FROM FBP-ALERT-HDG-LINE-1.
+           WRITE FBP-AUDIT-LINE FROM FBP-ALERT-HDG-LINE-2.
+           PERFORM 1200-LOAD-PRIOR-SNAPSHOT THRU 1200-EXIT.
+           PERFORM 1100-READ-FBP THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-FBP.
+           READ FBP-BRANCH-POSITION
+               AT END
+                   SET FBP-EOF TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+       1150-READ-PRIOR-SNAPSHOT.
+           READ FBP-PRIOR-SNAPSHOT
+               AT END
+                   SET FBP-PRIOR-EOF TO TRUE
+           END-READ.
+       1150-EXIT.
+           EXIT.
+       1200-LOAD-PRIOR-SNAPSHOT.
+           PERFORM 1150-READ-PRIOR-SNAPSHOT THRU 1150-EXIT.
+           PERFORM 1210-STORE-PRIOR-ENTRY THRU 1210-EXIT
+                   UNTIL FBP-PRIOR-EOF.
+       1200-EXIT.
+           EXIT.
+       1210-STORE-PRIOR-ENTRY.
+           ADD 1 TO FBP-PRIOR-USED-CT.
+           SET FBP-PRIOR-IDX TO FBP-PRIOR-USED-CT.
+           MOVE PSNP-FINANCIAL-INST-ID
+                               TO FBP-PR-FI-ID (FBP-PRIOR-IDX).
+           MOVE PSNP-FINCL-INST-BRCH-ID
+                               TO FBP-PR-BR-ID (FBP-PRIOR-IDX).
+           MOVE PSNP-BR-TRD-RESTRICT-CD
+                               TO FBP-PR-RESTRICT-CD (FBP-PRIOR-IDX).
+           MOVE PSNP-FI-BRCH-CLOSED-DTE
+                               TO FBP-PR-CLOSED-DTE (FBP-PRIOR-IDX).
+           PERFORM 1150-READ-PRIOR-SNAPSHOT THRU 1150-EXIT.
+       1210-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    ROUTE EACH PHYSICAL RECORD BY SEQUENCE-NUMBER-ID AND    *
+      *    ACCUMULATE ONE BRANCH'S VIEWS UNTIL THE NEXT BRANCH     *
+      *    BEGINS (SEQ-DETAIL-1-AREA MARKS A NEW BRANCH GROUP)     *
+      *---------------------------------------------------------*
+       2000-PROCESS-RECORD.
+           ADD 1 TO FBP-DETAIL-READ-CT.
+           IF SEQ-DETAIL-1-AREA
+               IF FBP-NOT-FIRST-BRANCH
+                   PERFORM 2900-FINISH-CURRENT-BRANCH THRU 2900-EXIT
+               END-IF
+               PERFORM 2050-START-NEW-BRANCH THRU 2050-EXIT
+           ELSE
+               PERFORM 2100-ACCUMULATE-DETAIL THRU 2100-EXIT
+           END-IF.
+           PERFORM 1100-READ-FBP THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2050-START-NEW-BRANCH.
+           MOVE 'N' TO FBP-FIRST-BRANCH-SW.
+           MOVE FINANCIAL-INST-ID  TO FBP-CUR-FI-ID.
+           MOVE FINCL-INST-BRCH-ID TO FBP-CUR-BR-ID.
+           MOVE FI-BRCH-CLOSED-DTE TO FBP-CUR-CLOSED-DTE.
+           MOVE SPACES TO FBP-CUR-RESTRICT-CD.
+           MOVE ZERO   TO FBP-CUR-MERGE-FI-ID.
+           MOVE SPACES TO FBP-CUR-MERGE-BR-ID.
+       2050-EXIT.
+           EXIT.
+       2100-ACCUMULATE-DETAIL.
+           IF SEQ-DETAIL-2-AREA
+               MOVE BR-TRD-RESTRICT-CD TO FBP-CUR-RESTRICT-CD
+           END-IF.
+           IF SEQ-DETAIL-4-AREA
+               MOVE BR-MERGED-TO-FI-ID TO FBP-CUR-MERGE-FI-ID
+               MOVE BR-MERGED-TO-BR-ID TO FBP-CUR-MERGE-BR-ID
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    BRANCH-GROUP COMPLETE -- COMPARE TO YESTERDAY, WRITE    *
+      *    TODAY'S SNAPSHOT, AND CAPTURE THE MERGE-CHAIN ENTRY     *
+      *---------------------------------------------------------*
+       2900-FINISH-CURRENT-BRANCH.
+           PERFORM 2910-COMPARE-TO-PRIOR THRU 2910-EXIT.
+           PERFORM 2920-WRITE-SNAPSHOT-OUT THRU 2920-EXIT.
+           PERFORM 2930-STORE-CHAIN-ENTRY THRU 2930-EXIT.
+       2900-EXIT.
+           EXIT.
+       2910-COMPARE-TO-PRIOR.
+           SET FBP-PRIOR-IDX TO 1.
+           SEARCH FBP-PRIOR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN FBP-PR-FI-ID (FBP-PRIOR-IDX) = FBP-CUR-FI-ID
+                AND FBP-PR-BR-ID (FBP-PRIOR-IDX) = FBP-CUR-BR-ID
+                   PERFORM 2915-CHECK-FOR-ALERT THRU 2915-EXIT
+           END-SEARCH.
+       2910-EXIT.
+           EXIT.
+       2915-CHECK-FOR-ALERT.
+           IF FBP-CUR-RESTRICT-CD = 'Y'
+              AND FBP-PR-RESTRICT-CD (FBP-PRIOR-IDX) NOT = 'Y'
+               MOVE 'TRADE RESTRICTION FLIPPED TO Y' TO FBP-WK-REASON
+               PERFORM 2916-WRITE-ALERT THRU 2916-EXIT
+           END-IF.
+           IF FBP-CUR-CLOSED-DTE NOT = SPACES
+              AND FBP-PR-CLOSED-DTE (FBP-PRIOR-IDX) = SPACES
+               MOVE 'BRANCH CLOSED-DATE NEWLY POPULATED'
+                                                  TO FBP-WK-REASON
+               PERFORM 2916-WRITE-ALERT THRU 2916-EXIT
+           END-IF.
+       2915-EXIT.
+           EXIT.
+       2916-WRITE-ALERT.
+           ADD 1 TO FBP-ALERT-CT.
+           MOVE FBP-CUR-FI-ID  TO FBP-AL-FI-ID.
+           MOVE FBP-CUR-BR-ID  TO FBP-AL-BR-ID.
+           MOVE FBP-WK-REASON  TO FBP-AL-REASON.
+           WRITE FBP-AUDIT-LINE FROM FBP-ALERT-LINE.
+       2916-EXIT.
+           EXIT.
+       2920-WRITE-SNAPSHOT-OUT.
+           MOVE FBP-CUR-FI-ID       TO SNPO-FINANCIAL-INST-ID.
+           MOVE FBP-CUR-BR-ID       TO SNPO-FINCL-INST-BRCH-ID.
+           MOVE FBP-CUR-RESTRICT-CD TO SNPO-BR-TRD-RESTRICT-CD.
+           MOVE FBP-CUR-CLOSED-DTE  TO SNPO-FI-BRCH-CLOSED-DTE.
+           WRITE FBP-SNAPSHOT-OUT-RECORD.
+       2920-EXIT.
+           EXIT.
+       2930-STORE-CHAIN-ENTRY.
+           ADD 1 TO FBP-CHAIN-USED-CT.
+           SET FBP-CHAIN-IDX TO FBP-CHAIN-USED-CT.
+           MOVE FBP-CUR-FI-ID TO FBP-CH-FI-ID (FBP-CHAIN-IDX).
+           MOVE FBP-CUR-BR-ID TO FBP-CH-BR-ID (FBP-CHAIN-IDX).
+           MOVE FBP-CUR-MERGE-FI-ID
+                               TO FBP-CH-MERGE-FI-ID (FBP-CHAIN-IDX).
+           MOVE FBP-CUR-MERGE-BR-ID
+                               TO FBP-CH-MERGE-BR-ID (FBP-CHAIN-IDX).
+           MOVE FBP-CUR-FI-ID TO FBP-CH-FINAL-FI-ID (FBP-CHAIN-IDX).
+           MOVE FBP-CUR-BR-ID TO FBP-CH-FINAL-BR-ID (FBP-CHAIN-IDX).
+       2930-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    WALK EACH BRANCH'S MERGE CHAIN TO ITS ULTIMATE          *
+      *    SURVIVING FI/BRANCH ID IN ONE PASS OVER THE IN-MEMORY   *
+      *    TABLE BUILT WHILE READING THE EXTRACT                   *
+      *---------------------------------------------------------*
+       7000-RESOLVE-MERGE-CHAINS.
+           IF FBP-CHAIN-USED-CT > ZERO
+               PERFORM 7100-RESOLVE-ONE-CHAIN THRU 7100-EXIT
+                       VARYING FBP-CHAIN-IDX FROM 1 BY 1
+                       UNTIL FBP-CHAIN-IDX > FBP-CHAIN-USED-CT
+           END-IF.
+       7000-EXIT.
+           EXIT.
+       7100-RESOLVE-ONE-CHAIN.
+           IF FBP-CH-MERGE-FI-ID (FBP-CHAIN-IDX) = ZERO
+              AND FBP-CH-MERGE-BR-ID (FBP-CHAIN-IDX) = SPACES
+               CONTINUE
+           ELSE
+               MOVE FBP-CH-MERGE-FI-ID (FBP-CHAIN-IDX)
+                                               TO FBP-WALK-FI-ID
+               MOVE FBP-CH-MERGE-BR-ID (FBP-CHAIN-IDX)
+                                               TO FBP-WALK-BR-ID
+               MOVE ZERO TO FBP-CHAIN-HOP-CT
+               MOVE 'N'  TO FBP-WALK-DONE-SW
+               PERFORM 7110-FOLLOW-ONE-HOP THRU 7110-EXIT
+                       UNTIL FBP-WALK-DONE
+               MOVE FBP-WALK-FI-ID
+                               TO FBP-CH-FINAL-FI-ID (FBP-CHAIN-IDX)
+               MOVE FBP-WALK-BR-ID
+                               TO FBP-CH-FINAL-BR-ID (FBP-CHAIN-IDX)
+           END-IF.
+       7100-EXIT.
+           EXIT.
+       7110-FOLLOW-ONE-HOP.
+           ADD 1 TO FBP-CHAIN-HOP-CT.
+           MOVE 'N' TO FBP-WALK-FOUND-SW.
+           SET FBP-CHAIN-LKP-IDX TO 1.
+           SEARCH FBP-CHAIN-ENTRY
+               AT END
+                   CONTINUE
+               WHEN FBP-CH-FI-ID (FBP-CHAIN-LKP-IDX) = FBP-WALK-FI-ID
+                AND FBP-CH-BR-ID (FBP-CHAIN-LKP-IDX) = FBP-WALK-BR-ID
+                   MOVE 'Y' TO FBP-WALK-FOUND-SW
+           END-SEARCH.
+           IF NOT FBP-WALK-FOUND
+           OR FBP-CHAIN-HOP-CT > 25
+               MOVE 'Y' TO FBP-WALK-DONE-SW
+           ELSE
+               IF FBP-CH-MERGE-FI-ID (FBP-CHAIN-LKP-IDX) = ZERO
+                  AND FBP-CH-MERGE-BR-ID (FBP-CHAIN-LKP-IDX) = SPACES
+                   MOVE 'Y' TO FBP-WALK-DONE-SW
+               ELSE
+                   MOVE FBP-CH-MERGE-FI-ID (FBP-CHAIN-LKP-IDX)
+                                               TO FBP-WALK-FI-ID
+                   MOVE FBP-CH-MERGE-BR-ID (FBP-CHAIN-LKP-IDX)
+                                               TO FBP-WALK-BR-ID
+               END-IF
+           END-IF.
+       7110-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    PRINT THE BRANCH-MERGE CHAIN ROLLUP REPORT              *
+      *---------------------------------------------------------*
+       8000-PRINT-CHAIN-ROLLUP.
+           WRITE FBP-AUDIT-LINE FROM FBP-CHAIN-HDG-LINE-1.
+           WRITE FBP-AUDIT-LINE FROM FBP-CHAIN-HDG-LINE-2.
+           IF FBP-CHAIN-USED-CT > ZERO
+               PERFORM 8010-PRINT-CHAIN-LINE THRU 8010-EXIT
+                       VARYING FBP-CHAIN-IDX FROM 1 BY 1
+                       UNTIL FBP-CHAIN-IDX > FBP-CHAIN-USED-CT
+           END-IF.
+       8000-EXIT.
+           EXIT.
+       8010-PRINT-CHAIN-LINE.
+           MOVE FBP-CH-FI-ID (FBP-CHAIN-IDX)    TO FBP-CL-FI-ID.
+           MOVE FBP-CH-BR-ID (FBP-CHAIN-IDX)    TO FBP-CL-BR-ID.
+           MOVE FBP-CH-FINAL-FI-ID (FBP-CHAIN-IDX)
+                                              TO FBP-CL-FINAL-FI-ID.
+           MOVE FBP-CH-FINAL-BR-ID (FBP-CHAIN-IDX)
+                                              TO FBP-CL-FINAL-BR-ID.
+           WRITE FBP-AUDIT-LINE FROM FBP-CHAIN-LINE.
+       8010-EXIT.
+           EXIT.
+       9000-FINALIZE.
+           CLOSE FBP-BRANCH-POSITION.
+           CLOSE FBP-PRIOR-SNAPSHOT.
+           CLOSE FBP-AUDIT-RPT.
+           CLOSE FBP-SNAPSHOT-OUT.
+       9000-EXIT.
+           EXIT.
 
\ No newline at end of file
