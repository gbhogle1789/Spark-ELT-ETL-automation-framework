@@ -1,16 +1,18 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SDCM-CASH-MOVEMENT.
-	   AUTHOR. DST. MODIFIED BY SHREENI.
+	   AUTHOR. DST. MODIFIED BY SHREENI, MODIFIED BY HOGLE.
 	   DATE WRITTEN. 07/01/2009.
-	   DATE COMPILED. 07/01/2009.
+	   DATE COMPILED. 08/08/2026.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        FILE-CONTROL.
 	    SELECT SDCM-CASH-MOVEMENT ASSIGN TO "FNAME".
+	    SELECT CSH-AUDIT-RPT ASSIGN TO "RPTFILE".
+	    SELECT CSH-CHECKPOINT-FL ASSIGN TO "CHKPTFL".
        DATA DIVISION.
        FILE SECTION.
        FD  SDCM-CASH-MOVEMENT.
-       01  SDCM-CASH-MOVEMENT.                                                             
+       01  SDCM-CASH-MOVEMENT-RECORD.
            05  RECORD-TYPE-CD                    PIC X(1).                      
                88  RECORD-TYPE-HEADER                VALUE 'H'.                 
                88  RECORD-TYPE-DETAIL                VALUE 'D'.                 
@@ -149,11 +151,434 @@
                10  FIN-TR-ADVANCED-COMMISSION-AT PIC S9(13)V9(2)                
                     SIGN TRAILING SEPARATE.                                     
                10  FILLER                        PIC X(101).                    
-           05  TRAILER-RECORD-AREA REDEFINES HEADER-RECORD-AREA.                
-               10  RECORD-CT                     PIC 9(15).                     
-               10  FILLER                        PIC X(454).         
+           05  TRAILER-RECORD-AREA REDEFINES HEADER-RECORD-AREA.
+               10  RECORD-CT                     PIC 9(15).
+               10  FILLER                        PIC X(454).
+       FD  CSH-AUDIT-RPT.
+       01  CSH-AUDIT-LINE                    PIC X(132).
+       FD  CSH-CHECKPOINT-FL.
+       01  CSH-CHECKPOINT-RECORD.
+           05  CKPT-ALPHA-CODE               PIC X(10).
+           05  CKPT-ACCOUNT-NBR              PIC 9(11).
+           05  CKPT-RECORD-CT                PIC 9(09).
+           05  FILLER                        PIC X(20).
        WORKING-STORAGE SECTION.
+       01  CSH-SWITCHES.
+           05  CSH-EOF-SW                    PIC X(01)   VALUE 'N'.
+               88  CSH-EOF                       VALUE 'Y'.
+           05  CSH-CKPT-FILE-STATUS-SW       PIC X(01)   VALUE 'Y'.
+               88  CSH-CKPT-FILE-EMPTY           VALUE 'Y'.
+               88  CSH-CKPT-FILE-LOADED          VALUE 'N'.
+           05  CSH-CKPT-FOUND-SW             PIC X(01)   VALUE 'N'.
+               88  CSH-CKPT-FOUND                VALUE 'Y'.
+       01  CSH-CKPT-WORK.
+           05  CSH-CKPT-ALPHA-CODE           PIC X(10).
+               88  CSH-CKPT-NO-RESTART           VALUE SPACES.
+           05  CSH-CKPT-ACCOUNT-NBR          PIC 9(11).
+           05  CSH-CKPT-RECORD-CT            PIC 9(09).
+       01  CSH-COUNTERS                      COMP.
+           05  CSH-DETAIL-READ-CT            PIC 9(09)   VALUE ZERO.
+           05  CSH-UNRECON-CT                PIC 9(09)   VALUE ZERO.
+           05  CSH-BKT-0030-CT               PIC 9(07)   VALUE ZERO.
+           05  CSH-BKT-3160-CT               PIC 9(07)   VALUE ZERO.
+           05  CSH-BKT-6190-CT               PIC 9(07)   VALUE ZERO.
+           05  CSH-BKT-91UP-CT               PIC 9(07)   VALUE ZERO.
+           05  CSH-FA-USED-CT                PIC 9(07)   VALUE ZERO.
+           05  CSH-CKPT-INTERVAL-CT          PIC 9(07)   VALUE ZERO.
+           05  CSH-REASON-REJECT-CT          PIC 9(07)   VALUE ZERO.
+       01  CSH-DATE-WORK.
+           05  CSH-SS-DAYS                   PIC S9(09)  VALUE ZERO.
+           05  CSH-TRD-DAYS                  PIC S9(09)  VALUE ZERO.
+           05  CSH-DAYS-OUT                  PIC S9(07)  VALUE ZERO.
+       01  CSH-AGE-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(45)
+               VALUE 'CASH-CONTROL AGING EXCEPTION LIST -- UNRECON'.
+           05  FILLER                        PIC X(06)   VALUE 'CILED'.
+       01  CSH-AGE-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(04)   VALUE 'FUND'.
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  FILLER                        PIC X(10)
+               VALUE 'ALPHA CODE'.
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  FILLER                        PIC X(10)
+               VALUE 'TRADE DATE'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(04)   VALUE 'DAYS'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(06)   VALUE 'BUCKET'.
+       01  CSH-AGE-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CSH-AL-FUND-CODE              PIC 9(07).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CSH-AL-ALPHA-CODE             PIC X(10).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CSH-AL-TRADE-YYYY             PIC 9(04).
+           05  FILLER                        PIC X(01)   VALUE '-'.
+           05  CSH-AL-TRADE-MM               PIC 9(02).
+           05  FILLER                        PIC X(01)   VALUE '-'.
+           05  CSH-AL-TRADE-DD               PIC 9(02).
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  CSH-AL-DAYS-OUT               PIC ---,--9.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CSH-AL-BUCKET                 PIC X(12).
+       01  CSH-AGE-TOTALS-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(18)   VALUE SPACES.
+           05  CSH-TL-LABEL                  PIC X(12).
+           05  CSH-TL-COUNT                  PIC ZZZ,ZZ9.
+       01  CSH-FUND-ACTIVITY-TBL.
+           05  CSH-FA-ENTRY OCCURS 300 TIMES
+                           INDEXED BY CSH-FA-IDX.
+               10  CSH-FA-FUND-CODE          PIC 9(07).
+               10  CSH-FA-TRANS-CODE         PIC 9(03).
+               10  CSH-FA-SHARES             PIC S9(11)V9(4).
+               10  CSH-FA-GROSS-AMOUNT       PIC S9(13)V9(2).
+               10  CSH-FA-DEALER-COMMN       PIC S9(13)V9(2).
+               10  CSH-FA-NAV-AMOUNT         PIC S9(13)V9(2).
+       01  CSH-FACT-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(45)
+               VALUE 'DAILY FUND ACTIVITY CONTROL TOTALS'.
+       01  CSH-FACT-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(04)   VALUE 'FUND'.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  FILLER                        PIC X(05)   VALUE 'TRANS'.
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  FILLER                        PIC X(06)   VALUE 'SHARES'.
+           05  FILLER                        PIC X(09)   VALUE SPACES.
+           05  FILLER                        PIC X(05)   VALUE 'GROSS'.
+           05  FILLER                        PIC X(10)   VALUE SPACES.
+           05  FILLER                        PIC X(06)   VALUE 'DEALER'.
+           05  FILLER                        PIC X(09)   VALUE SPACES.
+           05  FILLER                        PIC X(03)   VALUE 'NAV'.
+       01  CSH-FACT-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CSH-FL-FUND-CODE              PIC 9(07).
+           05  FILLER                        PIC X(02)   VALUE SPACES.
+           05  CSH-FL-TRANS-CODE             PIC 9(03).
+           05  FILLER                        PIC X(02)   VALUE SPACES.
+           05  CSH-FL-SHARES                 PIC ---,---,--9.9999.
+           05  FILLER                        PIC X(02)   VALUE SPACES.
+           05  CSH-FL-GROSS-AMOUNT           PIC ---,---,--9.99.
+           05  FILLER                        PIC X(02)   VALUE SPACES.
+           05  CSH-FL-DEALER-COMMN           PIC ---,---,--9.99.
+           05  FILLER                        PIC X(02)   VALUE SPACES.
+           05  CSH-FL-NAV-AMOUNT             PIC ---,---,--9.99.
+      *---------------------------------------------------------*
+      *    APPROVED REASON-CODE EDIT TABLE, BY TRANSACTION-CODE   *
+      *    AND TRANSACTION-SUFFIX -- PENDING PUBLICATION OF A     *
+      *    MASTER REASON-CODE TABLE, THIS IS THE STARTER LIST     *
+      *---------------------------------------------------------*
+       01  CSH-REASON-EDIT-DATA.
+           05  FILLER            PIC X(09)   VALUE '010000001'.
+           05  FILLER            PIC X(09)   VALUE '010000002'.
+           05  FILLER            PIC X(09)   VALUE '010000003'.
+           05  FILLER            PIC X(09)   VALUE '020000001'.
+           05  FILLER            PIC X(09)   VALUE '020000004'.
+           05  FILLER            PIC X(09)   VALUE '020000005'.
+           05  FILLER            PIC X(09)   VALUE '030000006'.
+           05  FILLER            PIC X(09)   VALUE '030000007'.
+       01  CSH-REASON-EDIT-TBL REDEFINES CSH-REASON-EDIT-DATA.
+           05  CSH-RE-ENTRY OCCURS 8 TIMES
+                           INDEXED BY CSH-RE-IDX.
+               10  CSH-RE-TRANS-CODE         PIC 9(03).
+               10  CSH-RE-TRANS-SUFFIX       PIC 9(03).
+               10  CSH-RE-REASON-CODE        PIC 9(03).
+       01  CSH-RC-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(37)
+               VALUE 'REASON-CODE EDIT EXCEPTION LIST'.
+       01  CSH-RC-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(04)   VALUE 'FUND'.
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  FILLER                        PIC X(10)
+               VALUE 'ALPHA CODE'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(05)   VALUE 'TRANS'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(06)   VALUE 'SUFFIX'.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(06)   VALUE 'REASON'.
+       01  CSH-RC-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CSH-RL-FUND-CODE              PIC 9(07).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  CSH-RL-ALPHA-CODE             PIC X(10).
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  CSH-RL-TRANS-CODE             PIC 9(03).
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  CSH-RL-TRANS-SUFFIX           PIC 9(03).
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  CSH-RL-REASON-CODE            PIC 9(03).
        PROCEDURE DIVISION.
-        STOP RUN.			   
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+                   UNTIL CSH-EOF.
+           PERFORM 8000-PRINT-AGING-TOTALS THRU 8000-EXIT.
+           PERFORM 8100-PRINT-FUND-ACTIVITY THRU 8100-EXIT.
+           PERFORM 8200-PRINT-REASON-REJECT-TOTAL THRU 8200-EXIT.
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+           STOP RUN.
+      *---------------------------------------------------------*
+      *    OPEN THE EXTRACT AND THE AGING EXCEPTION REPORT       *
+      *---------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT SDCM-CASH-MOVEMENT.
+           OPEN OUTPUT CSH-AUDIT-RPT.
+           OPEN I-O CSH-CHECKPOINT-FL.
+           WRITE CSH-AUDIT-LINE FROM CSH-AGE-HDG-LINE-1.
+           WRITE CSH-AUDIT-LINE FROM CSH-AGE-HDG-LINE-2.
+           WRITE CSH-AUDIT-LINE FROM CSH-RC-HDG-LINE-1.
+           WRITE CSH-AUDIT-LINE FROM CSH-RC-HDG-LINE-2.
+           PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+           PERFORM 1100-READ-SDCM THRU 1100-EXIT.
+           IF NOT CSH-CKPT-NO-RESTART
+               PERFORM 1300-SKIP-TO-CHECKPOINT THRU 1300-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+       1100-READ-SDCM.
+           READ SDCM-CASH-MOVEMENT
+               AT END
+                   SET CSH-EOF TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    LOAD THE LAST COMMITTED CHECKPOINT KEY, IF ANY          *
+      *---------------------------------------------------------*
+       1200-READ-CHECKPOINT.
+           READ CSH-CHECKPOINT-FL INTO CSH-CKPT-WORK
+               AT END
+                   SET CSH-CKPT-FILE-EMPTY TO TRUE
+                   MOVE SPACES TO CSH-CKPT-ALPHA-CODE
+                   MOVE ZERO TO CSH-CKPT-ACCOUNT-NBR
+                                CSH-CKPT-RECORD-CT
+               NOT AT END
+                   SET CSH-CKPT-FILE-LOADED TO TRUE
+                   MOVE CSH-CKPT-RECORD-CT TO CSH-DETAIL-READ-CT
+           END-READ.
+       1200-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    SKIP FORWARD PAST THE LAST COMMITTED KEY ON A RESTART   *
+      *---------------------------------------------------------*
+       1300-SKIP-TO-CHECKPOINT.
+           PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT
+                   UNTIL CSH-EOF
+                   OR CSH-CKPT-FOUND.
+       1300-EXIT.
+           EXIT.
+       1310-SKIP-ONE-RECORD.
+           IF RECORD-TYPE-DETAIL
+              AND ALPHA-CODE = CSH-CKPT-ALPHA-CODE
+              AND LOAD-ACCOUNT-NUMBER = CSH-CKPT-ACCOUNT-NBR
+               SET CSH-CKPT-FOUND TO TRUE
+               PERFORM 1100-READ-SDCM THRU 1100-EXIT
+           ELSE
+               PERFORM 1100-READ-SDCM THRU 1100-EXIT
+           END-IF.
+       1310-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    AGE EACH UNRECONCILED CASH-CONTROL DETAIL ITEM         *
+      *---------------------------------------------------------*
+       2000-PROCESS-RECORD.
+           IF RECORD-TYPE-DETAIL
+               ADD 1 TO CSH-DETAIL-READ-CT
+               IF CASH-CONTROL-RECONCILEMENT-NO
+                   PERFORM 2100-AGE-ITEM THRU 2100-EXIT
+               END-IF
+               IF RECORD-VOLUNTARY-TRANSACTION
+               OR RECORD-CONTRACTUAL-TRANSACTION
+               OR RECORD-ORDER-PROCESSING-TR
+                   PERFORM 2200-ACCUMULATE-FUND-ACTIVITY
+                       THRU 2200-EXIT
+               END-IF
+               PERFORM 2400-VALIDATE-REASON-CODE THRU 2400-EXIT
+               ADD 1 TO CSH-CKPT-INTERVAL-CT
+               IF CSH-CKPT-INTERVAL-CT >= 1000
+                   PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+               END-IF
+           END-IF.
+           PERFORM 1100-READ-SDCM THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-AGE-ITEM.
+           ADD 1 TO CSH-UNRECON-CT.
+           COMPUTE CSH-SS-DAYS = (SS-YYYY * 360) + (SS-MM * 30) + SS-DD.
+           COMPUTE CSH-TRD-DAYS = (TRADE-DATE-YYYY * 360)
+               + (TRADE-MONTH * 30) + TRADE-DAY.
+           COMPUTE CSH-DAYS-OUT = CSH-SS-DAYS - CSH-TRD-DAYS.
+           MOVE FUND-CODE TO CSH-AL-FUND-CODE.
+           MOVE ALPHA-CODE TO CSH-AL-ALPHA-CODE.
+           MOVE TRADE-DATE-YYYY TO CSH-AL-TRADE-YYYY.
+           MOVE TRADE-MONTH TO CSH-AL-TRADE-MM.
+           MOVE TRADE-DAY TO CSH-AL-TRADE-DD.
+           MOVE CSH-DAYS-OUT TO CSH-AL-DAYS-OUT.
+           EVALUATE TRUE
+               WHEN CSH-DAYS-OUT <= 30
+                   ADD 1 TO CSH-BKT-0030-CT
+                   MOVE '1-30 DAYS' TO CSH-AL-BUCKET
+               WHEN CSH-DAYS-OUT <= 60
+                   ADD 1 TO CSH-BKT-3160-CT
+                   MOVE '31-60 DAYS' TO CSH-AL-BUCKET
+               WHEN CSH-DAYS-OUT <= 90
+                   ADD 1 TO CSH-BKT-6190-CT
+                   MOVE '61-90 DAYS' TO CSH-AL-BUCKET
+               WHEN OTHER
+                   ADD 1 TO CSH-BKT-91UP-CT
+                   MOVE '91+ DAYS' TO CSH-AL-BUCKET
+           END-EVALUATE.
+           WRITE CSH-AUDIT-LINE FROM CSH-AGE-LINE.
+       2100-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    ROLL UP VOLUNTARY/CONTRACTUAL/ORDER-PROCESSING          *
+      *    ACTIVITY INTO THE FUND-CODE + TRANSACTION-CODE TABLE    *
+      *---------------------------------------------------------*
+       2200-ACCUMULATE-FUND-ACTIVITY.
+           SET CSH-FA-IDX TO 1.
+           SEARCH CSH-FA-ENTRY
+               AT END
+                   PERFORM 2210-ADD-FUND-ACTIVITY-ENTRY
+                       THRU 2210-EXIT
+               WHEN CSH-FA-FUND-CODE (CSH-FA-IDX) = FUND-CODE
+                AND CSH-FA-TRANS-CODE (CSH-FA-IDX) = TRANSACTION-CODE
+                   CONTINUE
+           END-SEARCH.
+           ADD SHARES            TO CSH-FA-SHARES (CSH-FA-IDX).
+           ADD GROSS-AMOUNT      TO CSH-FA-GROSS-AMOUNT (CSH-FA-IDX).
+           ADD DEALER-COMMISSION TO CSH-FA-DEALER-COMMN (CSH-FA-IDX).
+           ADD NET-ASSET-VALUE-AMT
+                                 TO CSH-FA-NAV-AMOUNT (CSH-FA-IDX).
+       2200-EXIT.
+           EXIT.
+       2210-ADD-FUND-ACTIVITY-ENTRY.
+           ADD 1 TO CSH-FA-USED-CT.
+           SET CSH-FA-IDX TO CSH-FA-USED-CT.
+           MOVE FUND-CODE       TO CSH-FA-FUND-CODE (CSH-FA-IDX).
+           MOVE TRANSACTION-CODE TO CSH-FA-TRANS-CODE (CSH-FA-IDX).
+           MOVE ZERO TO CSH-FA-SHARES (CSH-FA-IDX)
+                        CSH-FA-GROSS-AMOUNT (CSH-FA-IDX)
+                        CSH-FA-DEALER-COMMN (CSH-FA-IDX)
+                        CSH-FA-NAV-AMOUNT (CSH-FA-IDX).
+       2210-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    COMMIT A RESTART CHECKPOINT ON THE CURRENT DETAIL KEY   *
+      *---------------------------------------------------------*
+       2900-WRITE-CHECKPOINT.
+           MOVE ALPHA-CODE            TO CSH-CKPT-ALPHA-CODE.
+           MOVE LOAD-ACCOUNT-NUMBER   TO CSH-CKPT-ACCOUNT-NBR.
+           MOVE CSH-DETAIL-READ-CT    TO CSH-CKPT-RECORD-CT.
+           PERFORM 2950-REWRITE-CHECKPOINT-FL THRU 2950-EXIT.
+           MOVE ZERO TO CSH-CKPT-INTERVAL-CT.
+       2900-EXIT.
+           EXIT.
+       2950-REWRITE-CHECKPOINT-FL.
+           IF CSH-CKPT-FILE-EMPTY
+               WRITE CSH-CHECKPOINT-RECORD FROM CSH-CKPT-WORK
+               SET CSH-CKPT-FILE-LOADED TO TRUE
+           ELSE
+               REWRITE CSH-CHECKPOINT-RECORD FROM CSH-CKPT-WORK
+           END-IF.
+       2950-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    VALIDATE REASON-CODE AGAINST THE APPROVED LIST FOR      *
+      *    THIS RECORD'S TRANSACTION-CODE/TRANSACTION-SUFFIX       *
+      *---------------------------------------------------------*
+       2400-VALIDATE-REASON-CODE.
+           SET CSH-RE-IDX TO 1.
+           SEARCH CSH-RE-ENTRY
+               AT END
+                   PERFORM 2410-REPORT-REASON-REJECT THRU 2410-EXIT
+               WHEN CSH-RE-TRANS-CODE (CSH-RE-IDX) = TRANSACTION-CODE
+                AND CSH-RE-TRANS-SUFFIX (CSH-RE-IDX)
+                    = TRANSACTION-SUFFIX
+                AND CSH-RE-REASON-CODE (CSH-RE-IDX) = REASON-CODE
+                   CONTINUE
+           END-SEARCH.
+       2400-EXIT.
+           EXIT.
+       2410-REPORT-REASON-REJECT.
+           ADD 1 TO CSH-REASON-REJECT-CT.
+           MOVE FUND-CODE           TO CSH-RL-FUND-CODE.
+           MOVE ALPHA-CODE          TO CSH-RL-ALPHA-CODE.
+           MOVE TRANSACTION-CODE    TO CSH-RL-TRANS-CODE.
+           MOVE TRANSACTION-SUFFIX  TO CSH-RL-TRANS-SUFFIX.
+           MOVE REASON-CODE         TO CSH-RL-REASON-CODE.
+           WRITE CSH-AUDIT-LINE FROM CSH-RC-LINE.
+       2410-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    PRINT THE AGING BUCKET TOTALS                          *
+      *---------------------------------------------------------*
+       8000-PRINT-AGING-TOTALS.
+           MOVE '1-30 DAYS' TO CSH-TL-LABEL.
+           MOVE CSH-BKT-0030-CT TO CSH-TL-COUNT.
+           WRITE CSH-AUDIT-LINE FROM CSH-AGE-TOTALS-LINE.
+           MOVE '31-60 DAYS' TO CSH-TL-LABEL.
+           MOVE CSH-BKT-3160-CT TO CSH-TL-COUNT.
+           WRITE CSH-AUDIT-LINE FROM CSH-AGE-TOTALS-LINE.
+           MOVE '61-90 DAYS' TO CSH-TL-LABEL.
+           MOVE CSH-BKT-6190-CT TO CSH-TL-COUNT.
+           WRITE CSH-AUDIT-LINE FROM CSH-AGE-TOTALS-LINE.
+           MOVE '91+ DAYS' TO CSH-TL-LABEL.
+           MOVE CSH-BKT-91UP-CT TO CSH-TL-COUNT.
+           WRITE CSH-AUDIT-LINE FROM CSH-AGE-TOTALS-LINE.
+       8000-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    PRINT THE DAILY FUND ACTIVITY CONTROL-TOTAL REPORT      *
+      *---------------------------------------------------------*
+       8100-PRINT-FUND-ACTIVITY.
+           WRITE CSH-AUDIT-LINE FROM CSH-FACT-HDG-LINE-1.
+           WRITE CSH-AUDIT-LINE FROM CSH-FACT-HDG-LINE-2.
+           IF CSH-FA-USED-CT > ZERO
+               SET CSH-FA-IDX TO 1
+               PERFORM 8110-PRINT-FUND-ACTIVITY-LINE
+                       THRU 8110-EXIT
+                       VARYING CSH-FA-IDX FROM 1 BY 1
+                       UNTIL CSH-FA-IDX > CSH-FA-USED-CT
+           END-IF.
+       8100-EXIT.
+           EXIT.
+       8110-PRINT-FUND-ACTIVITY-LINE.
+           MOVE CSH-FA-FUND-CODE (CSH-FA-IDX)  TO CSH-FL-FUND-CODE.
+           MOVE CSH-FA-TRANS-CODE (CSH-FA-IDX) TO CSH-FL-TRANS-CODE.
+           MOVE CSH-FA-SHARES (CSH-FA-IDX)     TO CSH-FL-SHARES.
+           MOVE CSH-FA-GROSS-AMOUNT (CSH-FA-IDX)
+                                                TO CSH-FL-GROSS-AMOUNT.
+           MOVE CSH-FA-DEALER-COMMN (CSH-FA-IDX)
+                                                TO CSH-FL-DEALER-COMMN.
+           MOVE CSH-FA-NAV-AMOUNT (CSH-FA-IDX) TO CSH-FL-NAV-AMOUNT.
+           WRITE CSH-AUDIT-LINE FROM CSH-FACT-LINE.
+       8110-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    PRINT THE REASON-CODE REJECT COUNT                     *
+      *---------------------------------------------------------*
+       8200-PRINT-REASON-REJECT-TOTAL.
+           MOVE 'REASON REJ' TO CSH-TL-LABEL.
+           MOVE CSH-REASON-REJECT-CT TO CSH-TL-COUNT.
+           WRITE CSH-AUDIT-LINE FROM CSH-AGE-TOTALS-LINE.
+       8200-EXIT.
+           EXIT.
+       9000-FINALIZE.
+           MOVE SPACES TO CSH-CKPT-ALPHA-CODE.
+           MOVE ZERO TO CSH-CKPT-ACCOUNT-NBR CSH-CKPT-RECORD-CT.
+           PERFORM 2950-REWRITE-CHECKPOINT-FL THRU 2950-EXIT.
+           CLOSE SDCM-CASH-MOVEMENT.
+           CLOSE CSH-AUDIT-RPT.
+           CLOSE CSH-CHECKPOINT-FL.
+       9000-EXIT.
+           EXIT.
                    
              
