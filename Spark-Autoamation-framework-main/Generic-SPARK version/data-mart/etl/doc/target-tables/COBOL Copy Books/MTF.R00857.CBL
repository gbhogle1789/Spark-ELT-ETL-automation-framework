@@ -1,20 +1,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 857-REPORT.
-	   AUTHOR. DST. MODIFIED BY SHREENI.
+	   AUTHOR. DST. MODIFIED BY SHREENI, MODIFIED BY HOGLE.
 	   DATE WRITTEN. 10/13/2010.
-	   DATE COMPILED. 10/13/2010.
+	   DATE COMPILED. 08/08/2026.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        FILE-CONTROL.
         SELECT 857-REPORT ASSIGN TO "FNAME".
+        SELECT PYO-AUDIT-RPT ASSIGN TO "RPTFILE".
        DATA DIVISION.
        FILE SECTION.
        FD  857-REPORT.
-       01  857-REPORT.                                                             
+       01  857-REPORT-RECORD.
            05  RECORD-TYPE-CD                    PIC X(1).                      
-               88  RECORD-TYPE-HEADER                VALUE 'H'.                 
-               88  RECORD-TYPE-DETAIL                VALUE 'D'.                 
-               88  RECORD-TYPE-TRAILER               VALUE 'T'.                 
+               88  RECORD-TYPE-HEADER                VALUE 'H'.
+               88  RECORD-TYPE-DETAIL                VALUE 'D'.
+               88  RECORD-TYPE-TRAILER               VALUE 'T'.
+               88  RECORD-TYPE-SUSPENDED             VALUE 'S'.
            05  HEADER-RECORD-AREA.                                              
                10  HEADER-DESCRIPTION-TX         PIC X(40).                     
                10  FILLER                        PIC X(2).                      
@@ -95,8 +97,373 @@
            05  TRAILER-RECORD-AREA REDEFINES HEADER-RECORD-AREA.                
                10  TRAILER-DESCRIPTION-TX        PIC X(25).                     
                10  TOTAL-RECORD-CT               PIC 9(9).                      
-               10  TRAILER-RECORDS-TX            PIC X(8).                      
-               10  FILLER                        PIC X(957).                    
+               10  TRAILER-RECORDS-TX            PIC X(8).
+               10  FILLER                        PIC X(957).
+       FD  PYO-AUDIT-RPT.
+       01  PYO-AUDIT-LINE                    PIC X(132).
        WORKING-STORAGE SECTION.
+       01  PYO-SWITCHES.
+           05  PYO-EOF-SW                    PIC X(01)   VALUE 'N'.
+               88  PYO-EOF                       VALUE 'Y'.
+       01  PYO-COUNTERS                      COMP.
+           05  PYO-DETAIL-READ-CT            PIC 9(09)   VALUE ZERO.
+           05  PYO-SUMMARY-USED-CT           PIC 9(04)   VALUE ZERO.
+           05  PYO-SUMMARY-IX                PIC 9(04)   VALUE ZERO.
+           05  PYO-FOOT-BREAK-CT             PIC 9(09)   VALUE ZERO.
+           05  PYO-ELIGIBLE-IX               PIC 9(02)   VALUE ZERO.
+           05  PYO-SUSPENDED-CT              PIC 9(09)   VALUE ZERO.
+       01  PYO-CONVERT-WORK.
+           05  PYO-WK-PRE-AGREE-AT           PIC S9(15)V9(2).
+           05  PYO-WK-ELIGIBLE-AT            PIC S9(15)V9(2).
+           05  PYO-WK-LEVEL-COMPN-AT         PIC S9(15)V9(2).
+           05  PYO-WK-TOTAL-ELIGIBLE-AT      PIC S9(15)V9(2).
+           05  PYO-WK-TOTAL-COMPN-AT         PIC S9(15)V9(2).
+           05  PYO-WK-LEVEL-SUM-AT           PIC S9(15)V9(2) VALUE ZERO.
+       01  PYO-PAYOUT-SUMMARY-TBL.
+           05  PYO-SUMMARY-ENTRY             OCCURS 200 TIMES
+                                              INDEXED BY PYO-SUM-IDX.
+               10  PYO-SUM-SPNSR-NME         PIC X(03).
+               10  PYO-SUM-PAY-METHOD-CD     PIC X(05).
+               10  PYO-SUM-PRE-AGREE-AT      PIC S9(15)V9(2) VALUE ZERO.
+               10  PYO-SUM-ELIGIBLE-AT       PIC S9(15)V9(2) VALUE ZERO.
+       01  PYO-FOOT-EXC-TBL.
+           05  PYO-FOOT-EXC-ENTRY           OCCURS 5000 TIMES
+                                              INDEXED BY PYO-FE-IDX.
+               10  PYO-FE-PAYOUT-TYP         PIC X(01).
+               10  PYO-FE-ACCOUNT-NBR        PIC 9(11).
+               10  PYO-FE-LEVEL-SUM-AT       PIC S9(15)V9(2).
+               10  PYO-FE-TOTAL-ELIGIBLE-AT  PIC S9(15)V9(2).
+               10  PYO-FE-TOTAL-COMPN-AT     PIC S9(15)V9(2).
+       01  PYO-FOOT-EXC-USED-CT              PIC 9(04)   COMP
+                                              VALUE ZERO.
+       01  PYO-SUSP-EXC-TBL.
+           05  PYO-SUSP-EXC-ENTRY            OCCURS 5000 TIMES
+                                              INDEXED BY PYO-SE-IDX.
+               10  PYO-SE-SPNSR              PIC X(03).
+               10  PYO-SE-ACCOUNT-NBR        PIC 9(11).
+               10  PYO-SE-ALPHA-CODE         PIC X(10).
+               10  PYO-SE-PRE-AGREE-AT       PIC S9(15)V9(2).
+       01  PYO-SUSP-EXC-USED-CT              PIC 9(04)   COMP
+                                              VALUE ZERO.
+       01  PYO-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'COMMISSION PAYOUT SUMMARY BY SPONSOR/PAY'.
+           05  FILLER                        PIC X(14)
+               VALUE 'MENT METHOD'.
+       01  PYO-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(03)   VALUE 'SPN'.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  FILLER                        PIC X(06)   VALUE 'PAYMNT'.
+           05  FILLER                        PIC X(12)   VALUE SPACES.
+           05  FILLER                        PIC X(16)
+               VALUE 'PRE-AGREE COMPN '.
+           05  FILLER                        PIC X(20)
+               VALUE 'TOTAL ELIGIBLE COMPN'.
+       01  PYO-SUM-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  PYO-SL-SPNSR                  PIC X(03).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  PYO-SL-PAY-METHOD             PIC X(05).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  PYO-SL-PRE-AGREE-AT           PIC -9(15).9(2).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  PYO-SL-ELIGIBLE-AT            PIC -9(15).9(2).
+       01  PYO-FOOT-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(45)
+               VALUE 'ELIGIBLE-TABLE FOOT-AND-TIE EXCEPTIONS BY PA'.
+           05  FILLER                        PIC X(14)
+               VALUE 'YOUT TYPE'.
+       01  PYO-FOOT-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(06)   VALUE 'PAYOUT'.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  FILLER                        PIC X(11)
+               VALUE 'ACCOUNT NBR'.
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  FILLER                        PIC X(20)
+               VALUE 'LEVEL-TABLE SUM ELIG'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(20)
+               VALUE 'TOTAL ELIGIBLE COMPN'.
+           05  FILLER                        PIC X(04)   VALUE SPACES.
+           05  FILLER                        PIC X(18)
+               VALUE 'TOTAL COMPENSATION'.
+       01  PYO-FOOT-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  PYO-FL-PAYOUT-TYP             PIC X(01).
+           05  FILLER                        PIC X(10)   VALUE SPACES.
+           05  PYO-FL-ACCOUNT-NBR            PIC 9(11).
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  PYO-FL-LEVEL-SUM-AT           PIC -9(15).9(2).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  PYO-FL-TOTAL-ELIGIBLE-AT      PIC -9(15).9(2).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  PYO-FL-TOTAL-COMPN-AT         PIC -9(15).9(2).
+       01  PYO-SUSP-HDG-LINE-1.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(42)
+               VALUE 'SUSPENDED / HELD COMMISSION DETAIL (LICEN'.
+           05  FILLER                        PIC X(17)
+               VALUE 'SE LAPSED MID-PD)'.
+       01  PYO-SUSP-HDG-LINE-2.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(03)   VALUE 'SPN'.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  FILLER                        PIC X(11)
+               VALUE 'ACCOUNT NBR'.
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  FILLER                        PIC X(10)
+               VALUE 'ALPHA CODE'.
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  FILLER                        PIC X(16)
+               VALUE 'HELD PRE-AGREE  '.
+       01  PYO-SUSP-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  PYO-SPL-SPNSR                 PIC X(03).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  PYO-SPL-ACCOUNT-NBR           PIC 9(11).
+           05  FILLER                        PIC X(06)   VALUE SPACES.
+           05  PYO-SPL-ALPHA-CODE            PIC X(10).
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  PYO-SPL-PRE-AGREE-AT          PIC -9(15).9(2).
+       01  PYO-TRLR-HDG-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(40)
+               VALUE 'TRAILER RECORD-COUNT RECONCILIATION'.
+       01  PYO-TRLR-LINE.
+           05  FILLER                        PIC X(03)   VALUE SPACES.
+           05  FILLER                        PIC X(17)   VALUE
+               'TRAILER COUNT = '.
+           05  PYO-TL-TRAILER-CT             PIC ZZZZZZZZ9.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  FILLER                        PIC X(17)   VALUE
+               'DETAIL READ = '.
+           05  PYO-TL-DETAIL-CT              PIC ZZZZZZZZ9.
+           05  FILLER                        PIC X(05)   VALUE SPACES.
+           05  PYO-TL-STATUS                 PIC X(20).
        PROCEDURE DIVISION.
-        STOP RUN.                      
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+                   UNTIL PYO-EOF.
+           PERFORM 8000-PRINT-PAYOUT-SUMMARY THRU 8000-EXIT.
+           PERFORM 8100-PRINT-FOOT-AND-TIE-EXC THRU 8100-EXIT.
+           PERFORM 8200-PRINT-SUSPENDED-DETAIL THRU 8200-EXIT.
+           PERFORM 9000-FINALIZE THRU 9000-EXIT.
+           STOP RUN.
+      *---------------------------------------------------------*
+      *    OPEN THE EXTRACT AND THE AUDIT REPORT, PRIME READ     *
+      *---------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT 857-REPORT.
+           OPEN OUTPUT PYO-AUDIT-RPT.
+           PERFORM 1100-READ-857-REPORT THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+       1100-READ-857-REPORT.
+           READ 857-REPORT
+               AT END
+                   SET PYO-EOF TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    ROUTE EACH RECORD BY RECORD-TYPE-CD                   *
+      *---------------------------------------------------------*
+       2000-PROCESS-RECORD.
+           IF RECORD-TYPE-DETAIL OR RECORD-TYPE-SUSPENDED
+               ADD 1 TO PYO-DETAIL-READ-CT
+               IF RECORD-TYPE-SUSPENDED
+                OR (SPLIT-COMPENSATION-YES
+                    AND TOTAL-COMPENSATION-AT = ZERO)
+                   PERFORM 2300-CAPTURE-SUSPENDED-DETAIL THRU 2300-EXIT
+               ELSE
+                   PERFORM 2100-ACCUMULATE-PAYOUT THRU 2100-EXIT
+                   PERFORM 2200-VALIDATE-FOOT-AND-TIE THRU 2200-EXIT
+               END-IF
+           END-IF.
+           IF RECORD-TYPE-TRAILER
+               PERFORM 2400-RECONCILE-TRAILER-COUNT THRU 2400-EXIT
+           END-IF.
+           PERFORM 1100-READ-857-REPORT THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    FIND OR ADD THE SPONSOR/PAYMENT-METHOD BUCKET AND      *
+      *    ROLL THE DETAIL RECORD'S COMPENSATION INTO IT          *
+      *---------------------------------------------------------*
+       2100-ACCUMULATE-PAYOUT.
+           SET PYO-SUMMARY-IX TO ZERO.
+           SET PYO-SUM-IDX TO 1.
+           SEARCH PYO-SUMMARY-ENTRY
+               AT END
+                   PERFORM 2110-ADD-SUMMARY-ENTRY THRU 2110-EXIT
+               WHEN PYO-SUM-SPNSR-NME (PYO-SUM-IDX) = FD-SPNSR-SHRT-NME
+                AND PYO-SUM-PAY-METHOD-CD (PYO-SUM-IDX)
+                    = PAYMENT-METHOD-CD
+                   SET PYO-SUMMARY-IX TO PYO-SUM-IDX
+           END-SEARCH.
+           IF PYO-SUMMARY-IX = ZERO
+               SET PYO-SUMMARY-IX TO PYO-SUM-IDX
+           END-IF.
+           MOVE PRE-AGREE-COMPENSATION-AT TO PYO-WK-PRE-AGREE-AT.
+           MOVE TOTAL-ELIGIBLE-COMPENSATION-AT TO PYO-WK-ELIGIBLE-AT.
+           ADD PYO-WK-PRE-AGREE-AT
+               TO PYO-SUM-PRE-AGREE-AT (PYO-SUMMARY-IX).
+           ADD PYO-WK-ELIGIBLE-AT
+               TO PYO-SUM-ELIGIBLE-AT (PYO-SUMMARY-IX).
+       2100-EXIT.
+           EXIT.
+       2110-ADD-SUMMARY-ENTRY.
+           ADD 1 TO PYO-SUMMARY-USED-CT.
+           SET PYO-SUM-IDX TO PYO-SUMMARY-USED-CT.
+           MOVE FD-SPNSR-SHRT-NME TO PYO-SUM-SPNSR-NME (PYO-SUM-IDX).
+           MOVE PAYMENT-METHOD-CD
+               TO PYO-SUM-PAY-METHOD-CD (PYO-SUM-IDX).
+           MOVE ZERO TO PYO-SUM-PRE-AGREE-AT (PYO-SUM-IDX).
+           MOVE ZERO TO PYO-SUM-ELIGIBLE-AT (PYO-SUM-IDX).
+       2110-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    FOOT THE NINE ELIGIBLE-TABLE LEVELS AND TIE THE SUM    *
+      *    BACK TO TOTAL-ELIGIBLE-COMPENSATION-AT AND             *
+      *    TOTAL-COMPENSATION-AT; REPORT ANY BREAK BY PAYOUT TYPE *
+      *---------------------------------------------------------*
+       2200-VALIDATE-FOOT-AND-TIE.
+           MOVE ZERO TO PYO-WK-LEVEL-SUM-AT.
+           PERFORM VARYING PYO-ELIGIBLE-IX FROM 1 BY 1
+                   UNTIL PYO-ELIGIBLE-IX > 9
+               MOVE ELIGIBLE-COMPENSATION-AT (PYO-ELIGIBLE-IX)
+                   TO PYO-WK-LEVEL-COMPN-AT
+               ADD PYO-WK-LEVEL-COMPN-AT TO PYO-WK-LEVEL-SUM-AT
+           END-PERFORM.
+           MOVE TOTAL-ELIGIBLE-COMPENSATION-AT
+               TO PYO-WK-TOTAL-ELIGIBLE-AT.
+           MOVE TOTAL-COMPENSATION-AT TO PYO-WK-TOTAL-COMPN-AT.
+           IF PYO-WK-LEVEL-SUM-AT NOT = PYO-WK-TOTAL-ELIGIBLE-AT
+            OR PYO-WK-LEVEL-SUM-AT NOT = PYO-WK-TOTAL-COMPN-AT
+               ADD 1 TO PYO-FOOT-BREAK-CT
+               PERFORM 2210-ADD-FOOT-EXCEPTION THRU 2210-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+       2210-ADD-FOOT-EXCEPTION.
+           ADD 1 TO PYO-FOOT-EXC-USED-CT.
+           SET PYO-FE-IDX TO PYO-FOOT-EXC-USED-CT.
+           MOVE TLR-PAYOUT-TYP-CD TO PYO-FE-PAYOUT-TYP (PYO-FE-IDX).
+           MOVE ACCOUNT-NUMBER TO PYO-FE-ACCOUNT-NBR (PYO-FE-IDX).
+           MOVE PYO-WK-LEVEL-SUM-AT TO PYO-FE-LEVEL-SUM-AT (PYO-FE-IDX).
+           MOVE PYO-WK-TOTAL-ELIGIBLE-AT
+               TO PYO-FE-TOTAL-ELIGIBLE-AT (PYO-FE-IDX).
+           MOVE PYO-WK-TOTAL-COMPN-AT
+               TO PYO-FE-TOTAL-COMPN-AT (PYO-FE-IDX).
+       2210-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    SUSPENDED / HELD COMMISSION -- CAPTURE ITS OWN ROW SO   *
+      *    IT DOES NOT SILENTLY DROP OUT OF THE PAYOUT RUN, AND    *
+      *    PRINT THE WHOLE SECTION TOGETHER LATER                 *
+      *---------------------------------------------------------*
+       2300-CAPTURE-SUSPENDED-DETAIL.
+           ADD 1 TO PYO-SUSPENDED-CT.
+           ADD 1 TO PYO-SUSP-EXC-USED-CT.
+           SET PYO-SE-IDX TO PYO-SUSP-EXC-USED-CT.
+           MOVE FD-SPNSR-SHRT-NME TO PYO-SE-SPNSR (PYO-SE-IDX).
+           MOVE ACCOUNT-NUMBER TO PYO-SE-ACCOUNT-NBR (PYO-SE-IDX).
+           MOVE ALPHA-CODE TO PYO-SE-ALPHA-CODE (PYO-SE-IDX).
+           MOVE PRE-AGREE-COMPENSATION-AT
+               TO PYO-SE-PRE-AGREE-AT (PYO-SE-IDX).
+       2300-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    COMPARE THE DETAIL ROWS ACTUALLY READ AGAINST THE      *
+      *    TRAILER'S TOTAL-RECORD-CT; A TRUNCATED OR OVER-RUN     *
+      *    857 FEED MUST NOT PASS THE JOB AS SUCCESSFUL            *
+      *---------------------------------------------------------*
+       2400-RECONCILE-TRAILER-COUNT.
+           WRITE PYO-AUDIT-LINE FROM PYO-TRLR-HDG-LINE.
+           MOVE TOTAL-RECORD-CT TO PYO-TL-TRAILER-CT.
+           MOVE PYO-DETAIL-READ-CT TO PYO-TL-DETAIL-CT.
+           IF TOTAL-RECORD-CT = PYO-DETAIL-READ-CT
+               MOVE 'BALANCED' TO PYO-TL-STATUS
+           ELSE
+               MOVE 'OUT OF BALANCE' TO PYO-TL-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           WRITE PYO-AUDIT-LINE FROM PYO-TRLR-LINE.
+       2400-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    PRINT ONE LINE PER SPONSOR/PAYMENT-METHOD BUCKET       *
+      *---------------------------------------------------------*
+       8000-PRINT-PAYOUT-SUMMARY.
+           WRITE PYO-AUDIT-LINE FROM PYO-HDG-LINE-1.
+           WRITE PYO-AUDIT-LINE FROM PYO-HDG-LINE-2.
+           PERFORM VARYING PYO-SUM-IDX FROM 1 BY 1
+                   UNTIL PYO-SUM-IDX > PYO-SUMMARY-USED-CT
+               MOVE PYO-SUM-SPNSR-NME (PYO-SUM-IDX) TO PYO-SL-SPNSR
+               MOVE PYO-SUM-PAY-METHOD-CD (PYO-SUM-IDX)
+                   TO PYO-SL-PAY-METHOD
+               MOVE PYO-SUM-PRE-AGREE-AT (PYO-SUM-IDX)
+                   TO PYO-SL-PRE-AGREE-AT
+               MOVE PYO-SUM-ELIGIBLE-AT (PYO-SUM-IDX)
+                   TO PYO-SL-ELIGIBLE-AT
+               WRITE PYO-AUDIT-LINE FROM PYO-SUM-LINE
+           END-PERFORM.
+       8000-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    PRINT THE FOOT-AND-TIE EXCEPTION SECTION, HEADER AND   *
+      *    ROWS TOGETHER, NOW THAT THE FULL FEED HAS BEEN READ    *
+      *---------------------------------------------------------*
+       8100-PRINT-FOOT-AND-TIE-EXC.
+           IF PYO-FOOT-EXC-USED-CT > ZERO
+               WRITE PYO-AUDIT-LINE FROM PYO-FOOT-HDG-LINE-1
+               WRITE PYO-AUDIT-LINE FROM PYO-FOOT-HDG-LINE-2
+               PERFORM 8110-PRINT-ONE-FOOT-EXC THRU 8110-EXIT
+                       VARYING PYO-FE-IDX FROM 1 BY 1
+                       UNTIL PYO-FE-IDX > PYO-FOOT-EXC-USED-CT
+           END-IF.
+       8100-EXIT.
+           EXIT.
+       8110-PRINT-ONE-FOOT-EXC.
+           MOVE PYO-FE-PAYOUT-TYP (PYO-FE-IDX) TO PYO-FL-PAYOUT-TYP.
+           MOVE PYO-FE-ACCOUNT-NBR (PYO-FE-IDX) TO PYO-FL-ACCOUNT-NBR.
+           MOVE PYO-FE-LEVEL-SUM-AT (PYO-FE-IDX) TO PYO-FL-LEVEL-SUM-AT.
+           MOVE PYO-FE-TOTAL-ELIGIBLE-AT (PYO-FE-IDX)
+               TO PYO-FL-TOTAL-ELIGIBLE-AT.
+           MOVE PYO-FE-TOTAL-COMPN-AT (PYO-FE-IDX)
+               TO PYO-FL-TOTAL-COMPN-AT.
+           WRITE PYO-AUDIT-LINE FROM PYO-FOOT-LINE.
+       8110-EXIT.
+           EXIT.
+      *---------------------------------------------------------*
+      *    PRINT THE SUSPENDED/HELD DETAIL SECTION, HEADER AND    *
+      *    ROWS TOGETHER, NOW THAT THE FULL FEED HAS BEEN READ    *
+      *---------------------------------------------------------*
+       8200-PRINT-SUSPENDED-DETAIL.
+           IF PYO-SUSP-EXC-USED-CT > ZERO
+               WRITE PYO-AUDIT-LINE FROM PYO-SUSP-HDG-LINE-1
+               WRITE PYO-AUDIT-LINE FROM PYO-SUSP-HDG-LINE-2
+               PERFORM 8210-PRINT-ONE-SUSP-EXC THRU 8210-EXIT
+                       VARYING PYO-SE-IDX FROM 1 BY 1
+                       UNTIL PYO-SE-IDX > PYO-SUSP-EXC-USED-CT
+           END-IF.
+       8200-EXIT.
+           EXIT.
+       8210-PRINT-ONE-SUSP-EXC.
+           MOVE PYO-SE-SPNSR (PYO-SE-IDX) TO PYO-SPL-SPNSR.
+           MOVE PYO-SE-ACCOUNT-NBR (PYO-SE-IDX) TO PYO-SPL-ACCOUNT-NBR.
+           MOVE PYO-SE-ALPHA-CODE (PYO-SE-IDX) TO PYO-SPL-ALPHA-CODE.
+           MOVE PYO-SE-PRE-AGREE-AT (PYO-SE-IDX) TO PYO-SPL-PRE-AGREE-AT.
+           WRITE PYO-AUDIT-LINE FROM PYO-SUSP-LINE.
+       8210-EXIT.
+           EXIT.
+       9000-FINALIZE.
+           CLOSE 857-REPORT.
+           CLOSE PYO-AUDIT-RPT.
+       9000-EXIT.
+           EXIT.
